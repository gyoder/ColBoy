@@ -0,0 +1,102 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Drives the 0xFF04-0xFF07 timer registers forward by
+      *    however many T-states the caller says just elapsed. DIV
+      *    is the visible upper byte of a free-running internal
+      *    counter that ticks every 256 T-states regardless of TAC;
+      *    TIMA only counts while TAC's enable bit is set, at
+      *    whichever of the four rates TAC's clock-select bits pick,
+      *    reloading from TMA and requesting a timer interrupt (IF
+      *    bit 2) on overflow.
+      *
+      *    DIV/TIMA are poked directly into memory here rather than
+      *    through WRITE_BYTE, since a program write to DIV needs to
+      *    reset it to zero (handled in WRITE_BYTE) while the timer
+      *    hardware's own increments must not trigger that reset.
+       identification division.
+       program-id. TIMER_STEP.
+       environment division.
+       data division.
+       working-storage section.
+           copy memory.
+           copy timer_state.
+
+      * ====== LOCAL =======
+           01 TAC-VAL binary-char unsigned value 0.
+           01 TMA-VAL binary-char unsigned value 0.
+           01 DIV-VAL binary-char unsigned value 0.
+           01 TIMA-VAL binary-char unsigned value 0.
+           01 IF-VAL binary-char unsigned value 0.
+           01 DIV-WIDE binary-short unsigned value 0.
+           01 TIMA-WIDE binary-short unsigned value 0.
+           01 TEMP-DIV binary-char unsigned value 0.
+           01 TIMER-ENABLED binary-char unsigned value 0.
+       linkage section.
+           01 CYCLE-DELTA binary-short unsigned.
+       procedure division using by value CYCLE-DELTA.
+       MAIN.
+           add CYCLE-DELTA to DIV-COUNTER.
+           perform ADVANCE-DIV until DIV-COUNTER < 256.
+
+           call "READ_BYTE" using by reference TAC-VAL, by value
+                65287.
+           compute TEMP-DIV = TAC-VAL / 4.
+           move 0 to TIMER-ENABLED.
+           if function mod(TEMP-DIV, 2) = 1
+               move 1 to TIMER-ENABLED
+           end-if.
+
+           if TIMER-ENABLED = 1
+               perform SELECT-TIMA-PERIOD
+               add CYCLE-DELTA to TIMA-COUNTER
+               perform ADVANCE-TIMA until TIMA-COUNTER < TIMA-PERIOD
+           end-if.
+
+       MAIN-EXIT.
+           exit program.
+
+       ADVANCE-DIV.
+           subtract 256 from DIV-COUNTER.
+           move MEMORY-ARR (65285) to DIV-VAL.
+           compute DIV-WIDE = DIV-VAL + 1.
+           compute DIV-VAL = function mod(DIV-WIDE, 256).
+           move DIV-VAL to MEMORY-ARR (65285).
+
+      *    > TAC clock-select is bits 0-1: 00=every 1024 cycles,
+      *    > 01=every 16, 10=every 64, 11=every 256
+       SELECT-TIMA-PERIOD.
+           compute TEMP-DIV = function mod(TAC-VAL, 4).
+           evaluate TEMP-DIV
+               when 0
+                   move 1024 to TIMA-PERIOD
+               when 1
+                   move 16 to TIMA-PERIOD
+               when 2
+                   move 64 to TIMA-PERIOD
+               when 3
+                   move 256 to TIMA-PERIOD
+           end-evaluate.
+
+       ADVANCE-TIMA.
+           subtract TIMA-PERIOD from TIMA-COUNTER.
+           move MEMORY-ARR (65286) to TIMA-VAL.
+           compute TIMA-WIDE = TIMA-VAL + 1.
+           if TIMA-WIDE > 255
+               call "READ_BYTE" using by reference TMA-VAL, by value
+                    65286
+               move TMA-VAL to MEMORY-ARR (65286)
+               perform RAISE-TIMER-INTERRUPT
+           else
+               move TIMA-WIDE to MEMORY-ARR (65286)
+           end-if.
+
+       RAISE-TIMER-INTERRUPT.
+           call "READ_BYTE" using by reference IF-VAL, by value
+                65295.
+           compute TEMP-DIV = IF-VAL / 4.
+           if function mod(TEMP-DIV, 2) = 0
+               add 4 to IF-VAL
+           end-if.
+           call "WRITE_BYTE" using by value IF-VAL, by value 65295.
+       end program TIMER_STEP.
