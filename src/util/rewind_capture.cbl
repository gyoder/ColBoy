@@ -0,0 +1,72 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Called once per FETCH-EXECUTE iteration, right after
+      *    PPU_STEP updates FRAME-COUNT-IN - the same slot APU_STEP
+      *    and INTERRUPT_CHECK already hook into. Does nothing unless
+      *    REWIND-ENABLED is on; MAIN-DRIVER is what flips that switch
+      *    (and sets the capture interval) from a command-line flag.
+      *    Every REWIND-INTERVAL frames it writes a full save-state
+      *    out to the next slot of a fixed ten-slot ring of files,
+      *    wrapping back to slot zero once the ring fills up, so the
+      *    operator can always step backward through the last several
+      *    captured frames with DEBUGGER's "back" command without
+      *    the state directory growing without bound.
+       identification division.
+       program-id. REWIND_CAPTURE.
+       environment division.
+       data division.
+       working-storage section.
+           copy rewind_ctl.
+
+      * ====== LOCAL =======
+           01 REWIND-SLOT-DISPLAY pic 9(2) value 0.
+           01 REWIND-PATH pic x(256) value spaces.
+       linkage section.
+           01 FRAME-COUNT-IN binary-long unsigned.
+       procedure division using by value FRAME-COUNT-IN.
+       MAIN.
+           if not REWIND-IS-ON or REWIND-INTERVAL = 0
+               go to MAIN-EXIT
+           end-if.
+
+           if function mod(FRAME-COUNT-IN, REWIND-INTERVAL) not = 0
+               go to MAIN-EXIT
+           end-if.
+
+      *        > FETCH-EXECUTE runs many times per frame - only
+      *        > capture once per new frame count that lands on the
+      *        > interval, not every iteration until it advances.
+      *        > REWIND-FILLED-COUNT = 0 lets frame zero itself
+      *        > through the first time, since REWIND-LAST-FRAME's
+      *        > own starting value is indistinguishable from having
+      *        > already captured frame zero otherwise
+           if REWIND-FILLED-COUNT > 0 and
+                FRAME-COUNT-IN = REWIND-LAST-FRAME
+               go to MAIN-EXIT
+           end-if.
+           move FRAME-COUNT-IN to REWIND-LAST-FRAME.
+
+           perform BUILD-REWIND-PATH.
+           call "SAVE_STATE" using by reference REWIND-PATH.
+
+           move REWIND-NEXT-SLOT to REWIND-CURSOR.
+           add 1 to REWIND-NEXT-SLOT.
+           if REWIND-NEXT-SLOT >= 10
+               move 0 to REWIND-NEXT-SLOT
+           end-if.
+           if REWIND-FILLED-COUNT < 10
+               add 1 to REWIND-FILLED-COUNT
+           end-if.
+           move 0 to REWIND-STEPS-TAKEN.
+
+       MAIN-EXIT.
+           exit program.
+
+       BUILD-REWIND-PATH.
+           move REWIND-NEXT-SLOT to REWIND-SLOT-DISPLAY.
+           move spaces to REWIND-PATH.
+           string "rewind" REWIND-SLOT-DISPLAY ".state"
+               delimited by size into REWIND-PATH.
+
+       end program REWIND_CAPTURE.
