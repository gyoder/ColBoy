@@ -0,0 +1,63 @@
+      *    ColBoy: The worlds best COBOL GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Bitwise AND/OR/XOR of two byte values. COBOL has no native
+      *    bitwise operators, so this walks both operands bit by bit
+      *    building the result - shared by the ALU AND/OR/XOR opcodes
+      *    and by the CB-prefixed BIT/SET/RES family.
+       identification division.
+       program-id. BIT_OP.
+       environment division.
+       data division.
+       working-storage section.
+           01 I binary-char unsigned value 0.
+           01 TEMP-A binary-char unsigned value 0.
+           01 TEMP-B binary-char unsigned value 0.
+           01 BIT-A binary-char unsigned value 0.
+           01 BIT-B binary-char unsigned value 0.
+           01 BIT-R binary-char unsigned value 0.
+           01 PLACE-VALUE binary-short unsigned value 1.
+       linkage section.
+           01 OPERATOR pic x(3).
+           01 OPERAND-A binary-char unsigned.
+           01 OPERAND-B binary-char unsigned.
+           01 RESULT binary-char unsigned.
+       procedure division using by reference OPERATOR, by value
+           OPERAND-A, by value OPERAND-B, by reference RESULT.
+       MAIN.
+           move OPERAND-A to TEMP-A.
+           move OPERAND-B to TEMP-B.
+           move 0 to RESULT.
+           move 1 to PLACE-VALUE.
+           perform BIT-LOOP varying I from 1 by 1 until I > 8.
+
+       BIT-LOOP.
+           compute BIT-A = function mod(TEMP-A, 2).
+           compute BIT-B = function mod(TEMP-B, 2).
+           evaluate OPERATOR
+               when "and"
+                   if BIT-A = 1 and BIT-B = 1
+                       move 1 to BIT-R
+                   else
+                       move 0 to BIT-R
+                   end-if
+               when "or"
+                   if BIT-A = 1 or BIT-B = 1
+                       move 1 to BIT-R
+                   else
+                       move 0 to BIT-R
+                   end-if
+               when "xor"
+                   if BIT-A not = BIT-B
+                       move 1 to BIT-R
+                   else
+                       move 0 to BIT-R
+                   end-if
+           end-evaluate.
+           if BIT-R = 1
+               add PLACE-VALUE to RESULT
+           end-if.
+           divide TEMP-A by 2 giving TEMP-A.
+           divide TEMP-B by 2 giving TEMP-B.
+           multiply 2 by PLACE-VALUE.
+       end program BIT_OP.
