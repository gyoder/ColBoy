@@ -0,0 +1,113 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Reads colboy.cfg, if one exists in the current directory,
+      *    for simple KEY=VALUE lines that set the hardware mode, the
+      *    joypad key bindings, and a default ROM path - so switching
+      *    between games or hardware profiles doesn't require touching
+      *    the source. A missing config file, or a line this doesn't
+      *    recognize, just leaves the built-in defaults already on
+      *    EMU-CONFIG/KEY-BINDINGS in place, the same way SRAM_LOAD
+      *    treats a missing .sav file as "nothing to load".
+       identification division.
+       program-id. CONFIG_LOADER.
+       environment division.
+       input-output section.
+       file-control.
+           select CONFIG-FILE assign to CONFIG-PATH
+               organization is line sequential
+               file status is FILE-STATUS-CD.
+       data division.
+       file section.
+       fd  CONFIG-FILE.
+           01 CONFIG-LINE pic x(128).
+       working-storage section.
+           copy emu_config.
+           copy key_bindings.
+
+      * ====== LOCAL =======
+           01 CONFIG-PATH pic x(32) value "colboy.cfg".
+           01 FILE-STATUS-CD pic xx value spaces.
+               88 FILE-STATUS-OK value "00".
+               88 FILE-STATUS-EOF value "10".
+           01 CFG-KEY pic x(16) value spaces.
+           01 CFG-VALUE pic x(112) value spaces.
+       procedure division.
+       MAIN.
+      *    > VALUE clauses on EXTERNAL items aren't reliable in this
+      *    > environment (see CPU-RESET's own MAX_ADDR/SERIAL-* notes)
+      *    > - set every EMU-CONFIG/KEY-BINDINGS default explicitly
+      *    > here rather than trusting the copybooks' VALUE clauses
+           move 0 to HARDWARE-MODE.
+           move spaces to DEFAULT-ROM-PATH.
+           move "w" to KEYBIND-UP.
+           move "s" to KEYBIND-DOWN.
+           move "a" to KEYBIND-LEFT.
+           move "d" to KEYBIND-RIGHT.
+           move "k" to KEYBIND-A.
+           move "j" to KEYBIND-B.
+           move "n" to KEYBIND-SELECT.
+           move "m" to KEYBIND-START.
+
+           open input CONFIG-FILE.
+           if not FILE-STATUS-OK
+               go to MAIN-EXIT
+           end-if.
+
+           perform READ-CONFIG-LINE until FILE-STATUS-EOF.
+           close CONFIG-FILE.
+
+       MAIN-EXIT.
+           exit program.
+
+       READ-CONFIG-LINE.
+           read CONFIG-FILE
+               at end
+                   set FILE-STATUS-EOF to true
+               not at end
+                   perform PARSE-CONFIG-LINE
+           end-read.
+
+       PARSE-CONFIG-LINE.
+           move spaces to CFG-KEY.
+           move spaces to CFG-VALUE.
+           unstring CONFIG-LINE delimited by "=" into CFG-KEY
+               CFG-VALUE.
+           move function upper-case(function trim(CFG-KEY)) to
+               CFG-KEY.
+
+           evaluate CFG-KEY
+               when "HARDWARE"
+                   perform SET-HARDWARE-MODE
+               when "ROM"
+                   move function trim(CFG-VALUE) to DEFAULT-ROM-PATH
+               when "KEY-UP"
+                   move CFG-VALUE (1:1) to KEYBIND-UP
+               when "KEY-DOWN"
+                   move CFG-VALUE (1:1) to KEYBIND-DOWN
+               when "KEY-LEFT"
+                   move CFG-VALUE (1:1) to KEYBIND-LEFT
+               when "KEY-RIGHT"
+                   move CFG-VALUE (1:1) to KEYBIND-RIGHT
+               when "KEY-A"
+                   move CFG-VALUE (1:1) to KEYBIND-A
+               when "KEY-B"
+                   move CFG-VALUE (1:1) to KEYBIND-B
+               when "KEY-SELECT"
+                   move CFG-VALUE (1:1) to KEYBIND-SELECT
+               when "KEY-START"
+                   move CFG-VALUE (1:1) to KEYBIND-START
+           end-evaluate.
+
+       SET-HARDWARE-MODE.
+           move function upper-case(function trim(CFG-VALUE)) to
+               CFG-VALUE.
+           evaluate CFG-VALUE (1:3)
+               when "DMG"
+                   move 0 to HARDWARE-MODE
+               when "SGB"
+                   move 1 to HARDWARE-MODE
+               when "CGB"
+                   move 2 to HARDWARE-MODE
+           end-evaluate.
+       end program CONFIG_LOADER.
