@@ -0,0 +1,86 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Reads cheats.cfg, if one exists in the current directory,
+      *    for ADDRESS,VALUE,COMPARE lines - the third field is
+      *    optional, the same way KEY-* lines in colboy.cfg are
+      *    optional. Only ever called once the CHEATS command-line
+      *    flag has already turned the engine on; a missing file, or
+      *    the engine being off in the first place, just leaves
+      *    CHEAT-COUNT at zero and CHEAT_APPLY has nothing to do.
+       identification division.
+       program-id. CHEAT_LOADER.
+       environment division.
+       input-output section.
+       file-control.
+           select CHEAT-FILE assign to CHEAT-PATH
+               organization is line sequential
+               file status is FILE-STATUS-CD.
+       data division.
+       file section.
+       fd  CHEAT-FILE.
+           01 CHEAT-LINE pic x(64).
+       working-storage section.
+           copy cheat_state.
+
+      * ====== LOCAL =======
+           01 CHEAT-PATH pic x(32) value "cheats.cfg".
+           01 FILE-STATUS-CD pic xx value spaces.
+               88 FILE-STATUS-OK value "00".
+               88 FILE-STATUS-EOF value "10".
+           01 FIELD-1 pic x(16) value spaces.
+           01 FIELD-2 pic x(16) value spaces.
+           01 FIELD-3 pic x(16) value spaces.
+       procedure division.
+       MAIN.
+           if not CHEAT-ENGINE-IS-ON
+               go to MAIN-EXIT
+           end-if.
+           move 0 to CHEAT-COUNT.
+
+           open input CHEAT-FILE.
+           if not FILE-STATUS-OK
+               go to MAIN-EXIT
+           end-if.
+
+           perform READ-CHEAT-LINE until FILE-STATUS-EOF or
+               CHEAT-COUNT = 20.
+           close CHEAT-FILE.
+
+       MAIN-EXIT.
+           exit program.
+
+       READ-CHEAT-LINE.
+           read CHEAT-FILE
+               at end
+                   set FILE-STATUS-EOF to true
+               not at end
+                   perform PARSE-CHEAT-LINE
+           end-read.
+
+       PARSE-CHEAT-LINE.
+           move spaces to FIELD-1.
+           move spaces to FIELD-2.
+           move spaces to FIELD-3.
+           unstring CHEAT-LINE delimited by "," into FIELD-1,
+               FIELD-2, FIELD-3.
+           if function trim(FIELD-1) = spaces
+               go to PARSE-CHEAT-LINE-EXIT
+           end-if.
+
+           add 1 to CHEAT-COUNT.
+           move function numval(FIELD-1) to
+               CHEAT-ADDRESS (CHEAT-COUNT).
+           move function numval(FIELD-2) to
+               CHEAT-VALUE (CHEAT-COUNT).
+           if function trim(FIELD-3) = spaces
+               move 0 to CHEAT-HAS-COMPARE (CHEAT-COUNT)
+               move 0 to CHEAT-COMPARE (CHEAT-COUNT)
+           else
+               move 1 to CHEAT-HAS-COMPARE (CHEAT-COUNT)
+               move function numval(FIELD-3) to
+                   CHEAT-COMPARE (CHEAT-COUNT)
+           end-if.
+       PARSE-CHEAT-LINE-EXIT.
+           exit paragraph.
+       end program CHEAT_LOADER.
