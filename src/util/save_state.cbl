@@ -0,0 +1,327 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Serializes REGISTERS, MEMORY-R, MBC-STATE, RAM-BANKS,
+      *    SERIAL-STATE, BOOT-ROM-CTL, PPU-STATE, TIMER-STATE, the
+      *    CGB banking state (CGB-STATE plus VRAM-BANKS/WRAM-BANKS)
+      *    and the CGB palette RAM (CGB-PALETTE-STATE) out to a state
+      *    file, the same byte-per-record sequential
+      *    convention ROM_LOADER/SRAM_SAVE already use. ROM-BANKS
+      *    isn't included - a save state is only ever restored on top
+      *    of the same cartridge freshly loaded, so the ROM image
+      *    itself doesn't need re-saving, only everything that can
+      *    change at runtime.
+       identification division.
+       program-id. SAVE_STATE.
+       environment division.
+       input-output section.
+       file-control.
+           select STATE-FILE assign to STATE-PATH
+               organization is sequential.
+       data division.
+       file section.
+       fd  STATE-FILE
+           record contains 1 characters.
+           01 STATE-BYTE pic x(1).
+           01 STATE-BYTE-NUM redefines STATE-BYTE
+               binary-char unsigned.
+       working-storage section.
+           copy registers.
+           copy memory.
+           copy mbc.
+           copy ram_banks.
+           copy serial_state.
+           copy boot_rom_ctl.
+           copy ppu_state.
+           copy timer_state.
+           copy cgb_state.
+           copy vram_banks.
+           copy wram_banks.
+           copy cgb_palette.
+           copy apu_state.
+
+      * ====== LOCAL =======
+           01 SS-BYTE-VAL binary-char unsigned value 0.
+           01 SS-WORD-VAL binary-short unsigned value 0.
+           01 SS-LONG-VAL binary-long unsigned value 0.
+           01 SS-HIGH binary-char unsigned value 0.
+           01 SS-B1 binary-char unsigned value 0.
+           01 SS-B2 binary-char unsigned value 0.
+           01 SS-B3 binary-char unsigned value 0.
+           01 SS-B4 binary-char unsigned value 0.
+           01 SS-REMAINDER binary-long unsigned value 0.
+           01 SS-I binary-long unsigned value 0.
+       linkage section.
+           01 STATE-PATH pic x(256).
+       procedure division using by reference STATE-PATH.
+       MAIN.
+           open output STATE-FILE.
+           perform SAVE-REGISTERS.
+           perform SAVE-MEMORY.
+           perform SAVE-MBC-STATE.
+           perform SAVE-RAM-BANKS.
+           perform SAVE-SERIAL-STATE.
+           perform SAVE-BOOT-ROM-CTL.
+           perform SAVE-PPU-STATE.
+           perform SAVE-TIMER-STATE.
+           perform SAVE-CGB-STATE.
+           perform SAVE-CGB-PALETTE.
+           perform SAVE-APU-STATE.
+           close STATE-FILE.
+
+       MAIN-EXIT.
+           exit program.
+
+       SAVE-REGISTERS.
+           move R-PC to SS-WORD-VAL.
+           perform WRITE-WORD-OUT.
+           move R-SP to SS-WORD-VAL.
+           perform WRITE-WORD-OUT.
+           move R-A to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move R-F to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move R-B to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move R-C to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move R-D to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move R-E to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move R-H to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move R-L to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move R-IME to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move R-HALTED to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move R-STOPPED to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move R-DOUBLE-SPEED to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move R-CYCLES to SS-LONG-VAL.
+           perform WRITE-LONG-OUT.
+           move R-REG-ERROR to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+
+       SAVE-MEMORY.
+           move MAX_ADDR to SS-LONG-VAL.
+           perform WRITE-LONG-OUT.
+           move 1 to SS-I.
+           perform WRITE-MEMORY-BYTE varying SS-I from 1 by 1
+               until SS-I > 65536.
+
+       WRITE-MEMORY-BYTE.
+           move MEMORY-ARR (SS-I) to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+
+       SAVE-MBC-STATE.
+           move MBC-TYPE to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move MBC-ROM-BANK-LOW to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move MBC-ROM-BANK-UPPER to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move MBC-RAM-BANK to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move MBC-BANKING-MODE to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move MBC-RAM-ENABLED to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move MBC5-ROM-BANK-HIGH to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move MBC3-SELECT to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move MBC3-LATCH-PENDING to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move MBC3-RTC-SECONDS to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move MBC3-RTC-MINUTES to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move MBC3-RTC-HOURS to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move MBC3-RTC-DAYS to SS-WORD-VAL.
+           perform WRITE-WORD-OUT.
+           move MBC3-RTC-DAY-HIGH to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+
+       SAVE-RAM-BANKS.
+           move 1 to SS-I.
+           perform WRITE-RAM-BANK-BYTE varying SS-I from 1 by 1
+               until SS-I > 131072.
+
+       WRITE-RAM-BANK-BYTE.
+           move RAM-BANK-ARR (SS-I) to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+
+       SAVE-SERIAL-STATE.
+           move SERIAL-TRANSFER-ACTIVE to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move SERIAL-COUNTER to SS-LONG-VAL.
+           perform WRITE-LONG-OUT.
+           move SERIAL-RESPONSE-BYTE to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+
+       SAVE-BOOT-ROM-CTL.
+           move BOOT-ROM-ENABLED to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move 1 to SS-I.
+           perform WRITE-BOOT-BYTE varying SS-I from 1 by 1
+               until SS-I > 256.
+
+       WRITE-BOOT-BYTE.
+           move SAVED-CART-BYTE-ARR (SS-I) to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+
+       SAVE-PPU-STATE.
+           move PPU-MODE to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move LINE-CYCLE-COUNT to SS-LONG-VAL.
+           perform WRITE-LONG-OUT.
+           move CUR-LY to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move FRAME-COUNT to SS-LONG-VAL.
+           perform WRITE-LONG-OUT.
+
+       SAVE-TIMER-STATE.
+           move DIV-COUNTER to SS-LONG-VAL.
+           perform WRITE-LONG-OUT.
+           move TIMA-COUNTER to SS-LONG-VAL.
+           perform WRITE-LONG-OUT.
+           move TIMA-PERIOD to SS-LONG-VAL.
+           perform WRITE-LONG-OUT.
+
+       SAVE-CGB-STATE.
+           move VBK-BANK to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move SVBK-BANK to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move 1 to SS-I.
+           perform WRITE-VRAM-BANK-BYTE varying SS-I from 1 by 1
+               until SS-I > 16384.
+           move 1 to SS-I.
+           perform WRITE-WRAM-BANK-BYTE varying SS-I from 1 by 1
+               until SS-I > 28672.
+
+       WRITE-VRAM-BANK-BYTE.
+           move VRAM-BANK-ARR (SS-I) to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+
+       WRITE-WRAM-BANK-BYTE.
+           move WRAM-BANK-ARR (SS-I) to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+
+       SAVE-CGB-PALETTE.
+           move 1 to SS-I.
+           perform WRITE-BG-PALETTE-BYTE varying SS-I from 1 by 1
+               until SS-I > 64.
+           move 1 to SS-I.
+           perform WRITE-OBJ-PALETTE-BYTE varying SS-I from 1 by 1
+               until SS-I > 64.
+           move BCPS-INDEX to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move BCPS-AUTO-INC to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move OCPS-INDEX to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move OCPS-AUTO-INC to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+
+       WRITE-BG-PALETTE-BYTE.
+           move BG-PALETTE-BYTE (SS-I) to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+
+       WRITE-OBJ-PALETTE-BYTE.
+           move OBJ-PALETTE-BYTE (SS-I) to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+
+       SAVE-APU-STATE.
+           move CH1-ENABLED to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move CH1-FREQ-TIMER-COUNTER to SS-LONG-VAL.
+           perform WRITE-LONG-OUT.
+           move CH1-DUTY-STEP to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move CH1-VOLUME to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move CH1-ENV-TIMER to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move CH1-LENGTH-COUNTER to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move CH1-SWEEP-TIMER to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move CH1-SWEEP-FREQ to SS-WORD-VAL.
+           perform WRITE-WORD-OUT.
+           move CH1-SWEEP-ENABLED to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move CH2-ENABLED to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move CH2-FREQ-TIMER-COUNTER to SS-LONG-VAL.
+           perform WRITE-LONG-OUT.
+           move CH2-DUTY-STEP to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move CH2-VOLUME to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move CH2-ENV-TIMER to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move CH2-LENGTH-COUNTER to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move APU-FRAME-SEQ-COUNTER to SS-LONG-VAL.
+           perform WRITE-LONG-OUT.
+           move APU-FRAME-SEQ-STEP to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move CH3-ENABLED to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move CH3-FREQ-TIMER-COUNTER to SS-LONG-VAL.
+           perform WRITE-LONG-OUT.
+           move CH3-POSITION to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move CH3-LENGTH-COUNTER to SS-WORD-VAL.
+           perform WRITE-WORD-OUT.
+           move CH4-ENABLED to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move CH4-FREQ-TIMER-COUNTER to SS-LONG-VAL.
+           perform WRITE-LONG-OUT.
+           move CH4-LFSR to SS-WORD-VAL.
+           perform WRITE-WORD-OUT.
+           move CH4-VOLUME to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move CH4-ENV-TIMER to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move CH4-LENGTH-COUNTER to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move APU-POWER-ON to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+
+      *    > shared low-level helpers - every field above funnels
+      *    > through these so the byte order is defined in one place
+       WRITE-BYTE-OUT.
+           move SS-BYTE-VAL to STATE-BYTE-NUM.
+           write STATE-BYTE.
+
+       WRITE-WORD-OUT.
+           divide SS-WORD-VAL by 256 giving SS-HIGH
+               remainder SS-B1.
+           move SS-HIGH to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move SS-B1 to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+
+       WRITE-LONG-OUT.
+           divide SS-LONG-VAL by 16777216 giving SS-B1
+               remainder SS-REMAINDER.
+           divide SS-REMAINDER by 65536 giving SS-B2
+               remainder SS-REMAINDER.
+           divide SS-REMAINDER by 256 giving SS-B3
+               remainder SS-B4.
+           move SS-B1 to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move SS-B2 to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move SS-B3 to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+           move SS-B4 to SS-BYTE-VAL.
+           perform WRITE-BYTE-OUT.
+       end program SAVE_STATE.
