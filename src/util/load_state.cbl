@@ -0,0 +1,315 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Restores everything SAVE_STATE wrote, in the exact same
+      *    order it was written. The caller is expected to have
+      *    already loaded the same cartridge and run CPU-RESET/
+      *    ROM_LOADER/MBC_INIT first, the same way a real console's
+      *    own state only ever gets suspended and resumed against
+      *    the cartridge that's still sitting in the slot.
+       identification division.
+       program-id. LOAD_STATE.
+       environment division.
+       input-output section.
+       file-control.
+           select STATE-FILE assign to STATE-PATH
+               organization is sequential.
+       data division.
+       file section.
+       fd  STATE-FILE
+           record contains 1 characters.
+           01 STATE-BYTE pic x(1).
+           01 STATE-BYTE-NUM redefines STATE-BYTE
+               binary-char unsigned.
+       working-storage section.
+           copy registers.
+           copy memory.
+           copy mbc.
+           copy ram_banks.
+           copy serial_state.
+           copy boot_rom_ctl.
+           copy ppu_state.
+           copy timer_state.
+           copy cgb_state.
+           copy vram_banks.
+           copy wram_banks.
+           copy cgb_palette.
+           copy apu_state.
+
+      * ====== LOCAL =======
+           01 SS-BYTE-VAL binary-char unsigned value 0.
+           01 SS-WORD-VAL binary-short unsigned value 0.
+           01 SS-LONG-VAL binary-long unsigned value 0.
+           01 SS-B1 binary-char unsigned value 0.
+           01 SS-B2 binary-char unsigned value 0.
+           01 SS-B3 binary-char unsigned value 0.
+           01 SS-B4 binary-char unsigned value 0.
+           01 SS-I binary-long unsigned value 0.
+       linkage section.
+           01 STATE-PATH pic x(256).
+       procedure division using by reference STATE-PATH.
+       MAIN.
+           open input STATE-FILE.
+           perform LOAD-REGISTERS.
+           perform LOAD-MEMORY.
+           perform LOAD-MBC-STATE.
+           perform LOAD-RAM-BANKS.
+           perform LOAD-SERIAL-STATE.
+           perform LOAD-BOOT-ROM-CTL.
+           perform LOAD-PPU-STATE.
+           perform LOAD-TIMER-STATE.
+           perform LOAD-CGB-STATE.
+           perform LOAD-CGB-PALETTE.
+           perform LOAD-APU-STATE.
+           close STATE-FILE.
+
+       MAIN-EXIT.
+           exit program.
+
+       LOAD-REGISTERS.
+           perform READ-WORD-IN.
+           move SS-WORD-VAL to R-PC.
+           perform READ-WORD-IN.
+           move SS-WORD-VAL to R-SP.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to R-A.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to R-F.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to R-B.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to R-C.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to R-D.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to R-E.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to R-H.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to R-L.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to R-IME.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to R-HALTED.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to R-STOPPED.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to R-DOUBLE-SPEED.
+           perform READ-LONG-IN.
+           move SS-LONG-VAL to R-CYCLES.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to R-REG-ERROR.
+
+       LOAD-MEMORY.
+           perform READ-LONG-IN.
+           move SS-LONG-VAL to MAX_ADDR.
+           move 1 to SS-I.
+           perform READ-MEMORY-BYTE varying SS-I from 1 by 1
+               until SS-I > 65536.
+
+       READ-MEMORY-BYTE.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to MEMORY-ARR (SS-I).
+
+       LOAD-MBC-STATE.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to MBC-TYPE.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to MBC-ROM-BANK-LOW.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to MBC-ROM-BANK-UPPER.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to MBC-RAM-BANK.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to MBC-BANKING-MODE.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to MBC-RAM-ENABLED.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to MBC5-ROM-BANK-HIGH.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to MBC3-SELECT.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to MBC3-LATCH-PENDING.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to MBC3-RTC-SECONDS.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to MBC3-RTC-MINUTES.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to MBC3-RTC-HOURS.
+           perform READ-WORD-IN.
+           move SS-WORD-VAL to MBC3-RTC-DAYS.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to MBC3-RTC-DAY-HIGH.
+
+       LOAD-RAM-BANKS.
+           move 1 to SS-I.
+           perform READ-RAM-BANK-BYTE varying SS-I from 1 by 1
+               until SS-I > 131072.
+
+       READ-RAM-BANK-BYTE.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to RAM-BANK-ARR (SS-I).
+
+       LOAD-SERIAL-STATE.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to SERIAL-TRANSFER-ACTIVE.
+           perform READ-LONG-IN.
+           move SS-LONG-VAL to SERIAL-COUNTER.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to SERIAL-RESPONSE-BYTE.
+
+       LOAD-BOOT-ROM-CTL.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to BOOT-ROM-ENABLED.
+           move 1 to SS-I.
+           perform READ-BOOT-BYTE varying SS-I from 1 by 1
+               until SS-I > 256.
+
+       READ-BOOT-BYTE.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to SAVED-CART-BYTE-ARR (SS-I).
+
+       LOAD-PPU-STATE.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to PPU-MODE.
+           perform READ-LONG-IN.
+           move SS-LONG-VAL to LINE-CYCLE-COUNT.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to CUR-LY.
+           perform READ-LONG-IN.
+           move SS-LONG-VAL to FRAME-COUNT.
+
+       LOAD-TIMER-STATE.
+           perform READ-LONG-IN.
+           move SS-LONG-VAL to DIV-COUNTER.
+           perform READ-LONG-IN.
+           move SS-LONG-VAL to TIMA-COUNTER.
+           perform READ-LONG-IN.
+           move SS-LONG-VAL to TIMA-PERIOD.
+
+       LOAD-CGB-STATE.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to VBK-BANK.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to SVBK-BANK.
+           move 1 to SS-I.
+           perform READ-VRAM-BANK-BYTE varying SS-I from 1 by 1
+               until SS-I > 16384.
+           move 1 to SS-I.
+           perform READ-WRAM-BANK-BYTE varying SS-I from 1 by 1
+               until SS-I > 28672.
+
+       READ-VRAM-BANK-BYTE.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to VRAM-BANK-ARR (SS-I).
+
+       READ-WRAM-BANK-BYTE.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to WRAM-BANK-ARR (SS-I).
+
+       LOAD-CGB-PALETTE.
+           move 1 to SS-I.
+           perform READ-BG-PALETTE-BYTE varying SS-I from 1 by 1
+               until SS-I > 64.
+           move 1 to SS-I.
+           perform READ-OBJ-PALETTE-BYTE varying SS-I from 1 by 1
+               until SS-I > 64.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to BCPS-INDEX.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to BCPS-AUTO-INC.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to OCPS-INDEX.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to OCPS-AUTO-INC.
+
+       READ-BG-PALETTE-BYTE.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to BG-PALETTE-BYTE (SS-I).
+
+       READ-OBJ-PALETTE-BYTE.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to OBJ-PALETTE-BYTE (SS-I).
+
+       LOAD-APU-STATE.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to CH1-ENABLED.
+           perform READ-LONG-IN.
+           move SS-LONG-VAL to CH1-FREQ-TIMER-COUNTER.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to CH1-DUTY-STEP.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to CH1-VOLUME.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to CH1-ENV-TIMER.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to CH1-LENGTH-COUNTER.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to CH1-SWEEP-TIMER.
+           perform READ-WORD-IN.
+           move SS-WORD-VAL to CH1-SWEEP-FREQ.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to CH1-SWEEP-ENABLED.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to CH2-ENABLED.
+           perform READ-LONG-IN.
+           move SS-LONG-VAL to CH2-FREQ-TIMER-COUNTER.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to CH2-DUTY-STEP.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to CH2-VOLUME.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to CH2-ENV-TIMER.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to CH2-LENGTH-COUNTER.
+           perform READ-LONG-IN.
+           move SS-LONG-VAL to APU-FRAME-SEQ-COUNTER.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to APU-FRAME-SEQ-STEP.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to CH3-ENABLED.
+           perform READ-LONG-IN.
+           move SS-LONG-VAL to CH3-FREQ-TIMER-COUNTER.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to CH3-POSITION.
+           perform READ-WORD-IN.
+           move SS-WORD-VAL to CH3-LENGTH-COUNTER.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to CH4-ENABLED.
+           perform READ-LONG-IN.
+           move SS-LONG-VAL to CH4-FREQ-TIMER-COUNTER.
+           perform READ-WORD-IN.
+           move SS-WORD-VAL to CH4-LFSR.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to CH4-VOLUME.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to CH4-ENV-TIMER.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to CH4-LENGTH-COUNTER.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to APU-POWER-ON.
+
+      *    > shared low-level helpers - mirror image of SAVE_STATE's,
+      *    > same byte order so the two stay in lock-step
+       READ-BYTE-IN.
+           read STATE-FILE into STATE-BYTE.
+           move STATE-BYTE-NUM to SS-BYTE-VAL.
+
+       READ-WORD-IN.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to SS-B1.
+           perform READ-BYTE-IN.
+           compute SS-WORD-VAL = (SS-B1 * 256) + SS-BYTE-VAL.
+
+       READ-LONG-IN.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to SS-B1.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to SS-B2.
+           perform READ-BYTE-IN.
+           move SS-BYTE-VAL to SS-B3.
+           perform READ-BYTE-IN.
+           compute SS-LONG-VAL =
+               (SS-B1 * 16777216) + (SS-B2 * 65536)
+               + (SS-B3 * 256) + SS-BYTE-VAL.
+       end program LOAD_STATE.
