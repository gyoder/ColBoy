@@ -0,0 +1,21 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared CGB color palette RAM copybook.
+      *
+      *    Real hardware exposes 8 background palettes and 8 object
+      *    palettes, 4 colors each, 2 bytes per color (little-endian
+      *    RGB555) - 64 bytes per palette RAM bank. BCPS/OCPS hold the
+      *    current byte index into their own bank plus an auto-
+      *    increment flag; BCPD/OCPD read and write whichever byte
+      *    that index currently points at, the same indirect-register
+      *    shape MBC3-SELECT already uses for the RTC registers.
+           01 CGB-PALETTE-STATE external.
+               05 BG-PALETTE-RAM.
+                   10 BG-PALETTE-BYTE binary-char unsigned
+                       occurs 64 times.
+               05 OBJ-PALETTE-RAM.
+                   10 OBJ-PALETTE-BYTE binary-char unsigned
+                       occurs 64 times.
+               05 BCPS-INDEX binary-char unsigned value 0.
+               05 BCPS-AUTO-INC binary-char unsigned value 0.
+               05 OCPS-INDEX binary-char unsigned value 0.
+               05 OCPS-AUTO-INC binary-char unsigned value 0.
