@@ -0,0 +1,62 @@
+      *    ColBoy: The worlds best COBOL GameBoy Emulator
+      *    Shared REGISTERS layout copybook.
+      *
+      *    Every program that needs the CPU register set should
+      *    "copy registers." here instead of redefining REGISTERS
+      *    inline, so the flag-bit masks below can never drift
+      *    between programs again.
+           01 REGISTERS external.
+      *        > Program Counter   - 16bit
+               05 R-PC binary-short unsigned.
+
+      *        > Stack Pointer     - 16bit
+               05 R-SP binary-short unsigned.
+
+      *        > Accumulator       - 8bit
+               05 R-A binary-char unsigned.
+
+      *        > Flags Register    - 8bit
+      *        > register F uses its upper 4 bits to store 4 flags
+      *        > so we will be storing that. Lower 4 bits should
+      *        > *Theoretically* be zero so this should be fine
+               05 R-F binary-char unsigned.
+                   88 R-F-ZERO             value 128 thru 240.
+                   88 R-F-SUBTRACTION      value 64 thru 112
+                                                 192 thru 240.
+                   88 R-F-HALF-CARRY       value 32 thru 48
+                                                 96 thru 112
+                                                 160 thru 176
+                                                 224 thru 240.
+                   88 R-F-CARRY            value 16 48 80 112
+                                                 144 176 208 240.
+
+      *        > B C D E H L       - 8bit
+               05 R-B binary-char unsigned.
+               05 R-C binary-char unsigned.
+               05 R-D binary-char unsigned.
+               05 R-E binary-char unsigned.
+               05 R-H binary-char unsigned.
+               05 R-L binary-char unsigned.
+
+      *        > Interrupt Master Enable flip-flop plus the "halted
+      *        > waiting for interrupt" and "stopped" latches.
+               05 R-IME binary-char unsigned value 0.
+                   88 R-IME-ON value 1.
+               05 R-HALTED binary-char unsigned value 0.
+                   88 R-IS-HALTED value 1.
+               05 R-STOPPED binary-char unsigned value 0.
+                   88 R-IS-STOPPED value 1.
+
+      *        > CGB double-speed switch latch (KEY1)
+               05 R-DOUBLE-SPEED binary-char unsigned value 0.
+                   88 R-IS-DOUBLE-SPEED value 1.
+
+      *        > Running T-state cycle counter
+               05 R-CYCLES binary-long unsigned value 0.
+
+      *        > Set by SET_REGISTER on a bad mnemonic/value combo
+      *        > instead of aborting the run - the caller (or a
+      *        > future debugger) can poll this rather than the
+      *        > whole emulator process dying on one bad decode.
+               05 R-REG-ERROR binary-char unsigned value 0.
+                   88 R-HAS-REG-ERROR value 1.
