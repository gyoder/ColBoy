@@ -0,0 +1,16 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared serial-port transfer-state copybook.
+      *
+      *    There is no link partner in a headless emulator, so a CPU-
+      *    triggered transfer (WRITE_BYTE noticing SC's start bit set)
+      *    just runs a fixed-length countdown here and SERIAL_STEP
+      *    completes it as a loopback: SB gets SERIAL-RESPONSE-BYTE,
+      *    SC's start bit clears, and the serial interrupt fires -
+      *    same shape as a real transfer completing with a partner
+      *    that always shifts back a fixed byte.
+           01 SERIAL-STATE external.
+               05 SERIAL-TRANSFER-ACTIVE binary-char unsigned value 0.
+               05 SERIAL-COUNTER binary-long unsigned value 0.
+      *            > 0xFF stands in for "no link partner" - a future
+      *            > config layer could point this at something else
+               05 SERIAL-RESPONSE-BYTE binary-char unsigned value 255.
