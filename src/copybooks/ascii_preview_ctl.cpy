@@ -0,0 +1,8 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared ASCII terminal preview toggle.
+      *
+      *    Off by default, same as FRAME-DUMP-ENABLED - MAIN-DRIVER
+      *    turns it on from a command-line flag.
+           01 ASCII-PREVIEW-CTL external.
+               05 ASCII-PREVIEW-ENABLED binary-char unsigned value 0.
+                   88 ASCII-PREVIEW-IS-ON value 1.
