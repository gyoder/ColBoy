@@ -0,0 +1,9 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared instruction-trace toggle.
+      *
+      *    Off by default so a normal run pays no per-instruction
+      *    logging cost - MAIN-DRIVER turns TRACE-ENABLED on when the
+      *    operator asks for a trace on the command line.
+           01 TRACE-CTL external.
+               05 TRACE-ENABLED binary-char unsigned value 0.
+                   88 TRACE-IS-ON value 1.
