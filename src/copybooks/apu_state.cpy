@@ -0,0 +1,68 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared APU channel-1/channel-2 generator state copybook.
+      *
+      *    NR1x/NR2x themselves live in plain MEMORY-ARR like any
+      *    other I/O register - what's kept here is the generator
+      *    state a real square-wave/sweep/envelope circuit carries
+      *    between calls that the registers alone don't capture: the
+      *    running frequency timer and duty position, the envelope's
+      *    current volume, the length counter, and (channel 1 only)
+      *    the sweep unit's own shadow frequency. EXTERNAL, the same
+      *    as PPU-STATE/TIMER-STATE, so SAVE_STATE/LOAD_STATE can
+      *    carry mid-note playback across a resumed run instead of
+      *    every channel restarting silent.
+           01 APU-STATE external.
+               05 CH1-ENABLED binary-char unsigned value 0.
+               05 CH1-FREQ-TIMER-COUNTER binary-long unsigned
+                   value 0.
+               05 CH1-DUTY-STEP binary-char unsigned value 0.
+               05 CH1-VOLUME binary-char unsigned value 0.
+               05 CH1-ENV-TIMER binary-char unsigned value 0.
+               05 CH1-LENGTH-COUNTER binary-char unsigned value 0.
+               05 CH1-SWEEP-TIMER binary-char unsigned value 0.
+               05 CH1-SWEEP-FREQ binary-short unsigned value 0.
+               05 CH1-SWEEP-ENABLED binary-char unsigned value 0.
+
+               05 CH2-ENABLED binary-char unsigned value 0.
+               05 CH2-FREQ-TIMER-COUNTER binary-long unsigned
+                   value 0.
+               05 CH2-DUTY-STEP binary-char unsigned value 0.
+               05 CH2-VOLUME binary-char unsigned value 0.
+               05 CH2-ENV-TIMER binary-char unsigned value 0.
+               05 CH2-LENGTH-COUNTER binary-char unsigned value 0.
+
+      *            > channel 3 plays back arbitrary 4-bit samples out
+      *            > of Wave RAM (0xFF30-0xFF3F) instead of a duty
+      *            > cycle - CH3-POSITION is the running nibble index
+      *            > (0-31) and CH3-LENGTH-COUNTER needs the wider
+      *            > range NR31's 8-bit reload calls for (up to 256,
+      *            > where channel 1/2/4's 6-bit reload never exceeds
+      *            > 64)
+               05 CH3-ENABLED binary-char unsigned value 0.
+               05 CH3-FREQ-TIMER-COUNTER binary-long unsigned
+                   value 0.
+               05 CH3-POSITION binary-char unsigned value 0.
+               05 CH3-LENGTH-COUNTER binary-short unsigned value 0.
+
+      *            > channel 4 has no duty/frequency at all - just a
+      *            > free-running LFSR shift register clocked off its
+      *            > own NR43-derived period
+               05 CH4-ENABLED binary-char unsigned value 0.
+               05 CH4-FREQ-TIMER-COUNTER binary-long unsigned
+                   value 0.
+               05 CH4-LFSR binary-short unsigned value 0.
+               05 CH4-VOLUME binary-char unsigned value 0.
+               05 CH4-ENV-TIMER binary-char unsigned value 0.
+               05 CH4-LENGTH-COUNTER binary-char unsigned value 0.
+
+      *            > the frame sequencer is the shared 512Hz clock
+      *            > that paces every channel's length/envelope/
+      *            > sweep timers - one copy serves all four channels
+               05 APU-FRAME-SEQ-COUNTER binary-long unsigned value 0.
+               05 APU-FRAME-SEQ-STEP binary-char unsigned value 0.
+
+      *            > NR52 bit 7 - the same kind of EXTERNAL scalar
+      *            > CPU-RESET has to set explicitly every reset
+      *            > rather than trust its VALUE clause (see
+      *            > SERIAL-RESPONSE-BYTE/VBK-BANK there)
+               05 APU-POWER-ON binary-char unsigned value 1.
