@@ -0,0 +1,17 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared WAV-output toggle/bookkeeping copybook.
+      *
+      *    Off by default, the same as FRAME-DUMP-CTL - MAIN-DRIVER
+      *    turns AUDIO-DUMP-ENABLED on when the operator asks for
+      *    audio output on the command line. AUDIO-SAMPLE-CLOCK-
+      *    COUNTER and AUDIO-SAMPLE-COUNT are output bookkeeping, not
+      *    emulated hardware, so unlike APU-STATE they don't belong
+      *    in a save state any more than FRAME-DUMP-COUNT's next-
+      *    file-number does.
+           01 AUDIO-DUMP-CTL external.
+               05 AUDIO-DUMP-ENABLED binary-char unsigned value 0.
+                   88 AUDIO-DUMP-IS-ON value 1.
+               05 AUDIO-SAMPLE-CLOCK-COUNTER binary-long unsigned
+                   value 0.
+               05 AUDIO-SAMPLE-COUNT binary-long unsigned value 0.
+               05 AUDIO-PATH pic x(260) value spaces.
