@@ -0,0 +1,12 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared CGB WRAM-bank backing-store copybook.
+      *
+      *    MEMORY-R only holds one 4K work-RAM window at 0xD000-
+      *    0xDFFF; CGB titles switch banks 1-7 into that window
+      *    through SVBK, backed here the same way RAM-BANKS backs
+      *    cartridge RAM banking - bank N lives at offset
+      *    (N-1)*4096, so bank 1 (the DMG-era default) sits at
+      *    offset 0.
+           01 WRAM-BANKS external.
+               05 WRAM-BANK-ARR binary-char unsigned
+                   occurs 28672 times.
