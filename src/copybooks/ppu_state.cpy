@@ -0,0 +1,17 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared PPU line/mode-timing state copybook.
+      *
+      *    PPU_STEP used to keep this in its own private WORKING-
+      *    STORAGE, relying on GnuCOBOL preserving it across calls -
+      *    that still works the same way here, just EXTERNAL now so
+      *    SAVE_STATE/LOAD_STATE can snapshot and restore mid-frame
+      *    timing along with everything else instead of a resumed
+      *    run always waking up at the top of OAM search on line 0.
+           01 PPU-STATE external.
+               05 PPU-MODE binary-char unsigned value 2.
+               05 LINE-CYCLE-COUNT binary-long unsigned value 0.
+               05 CUR-LY binary-char unsigned value 0.
+
+      *        > counts completed VBlanks (real frames rendered) - a
+      *        > batch-mode driver polls this to know when to stop
+               05 FRAME-COUNT binary-long unsigned value 0.
