@@ -0,0 +1,17 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared joypad key-binding copybook.
+      *
+      *    Set once at startup by CONFIG_LOADER from colboy.cfg's
+      *    KEY-xxx= lines. JOYPAD_KEY_PRESS matches an incoming raw
+      *    key character against these to decide which JOYPAD-STATE
+      *    button line it presses or releases, so remapping a control
+      *    is a config-file edit rather than a recompile.
+           01 KEY-BINDINGS external.
+               05 KEYBIND-UP     pic x(1) value "w".
+               05 KEYBIND-DOWN   pic x(1) value "s".
+               05 KEYBIND-LEFT   pic x(1) value "a".
+               05 KEYBIND-RIGHT  pic x(1) value "d".
+               05 KEYBIND-A      pic x(1) value "k".
+               05 KEYBIND-B      pic x(1) value "j".
+               05 KEYBIND-SELECT pic x(1) value "n".
+               05 KEYBIND-START  pic x(1) value "m".
