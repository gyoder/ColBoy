@@ -0,0 +1,18 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared joypad button-state copybook.
+      *
+      *    Whatever feeds real input into this emulator (a config-
+      *    driven key binding layer, a test harness, anything else)
+      *    sets these flags through JOYPAD_SET_BUTTON rather than
+      *    touching P1/JOYP directly - JOYPAD_REFRESH is what turns
+      *    this plus the current P1 selection bits into the actual
+      *    0xFF00 register byte and the joypad interrupt.
+           01 JOYPAD-STATE external.
+               05 JOY-RIGHT binary-char unsigned value 0.
+               05 JOY-LEFT binary-char unsigned value 0.
+               05 JOY-UP binary-char unsigned value 0.
+               05 JOY-DOWN binary-char unsigned value 0.
+               05 JOY-A binary-char unsigned value 0.
+               05 JOY-B binary-char unsigned value 0.
+               05 JOY-SELECT binary-char unsigned value 0.
+               05 JOY-START binary-char unsigned value 0.
