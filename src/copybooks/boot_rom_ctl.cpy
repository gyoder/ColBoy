@@ -0,0 +1,14 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared BOOT-ROM-CTL flag/backup copybook.
+      *
+      *    Off by default - MAIN-DRIVER turns BOOT-ROM-ENABLED on when
+      *    the operator asks for a boot ROM run on the command line.
+      *    While a boot ROM is mapped in, it overlays the cartridge's
+      *    own 0x0000-0x00FF bytes; SAVED-CART-BYTE-ARR is where
+      *    BOOT_ROM_LOADER stashes what was really there so WRITE_BYTE
+      *    can put it back the moment the boot ROM disables itself.
+           01 BOOT-ROM-CTL external.
+               05 BOOT-ROM-ENABLED binary-char unsigned value 0.
+                   88 BOOT-ROM-IS-ON value 1.
+               05 SAVED-CART-BYTE-ARR occurs 256 times
+                   binary-char unsigned.
