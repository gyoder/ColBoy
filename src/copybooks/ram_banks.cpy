@@ -0,0 +1,10 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared cartridge-RAM-bank backing-store copybook.
+      *
+      *    MEMORY-R only holds one 8K cart-RAM window at 0xA000-
+      *    0xBFFF; the other banks (up to 4 for MBC1/MBC3, 16 for
+      *    the largest MBC5 titles) live here and get swapped into
+      *    that window the same way ROM-BANKS handles ROM banking.
+           01 RAM-BANKS external.
+               05 RAM-BANK-ARR binary-char unsigned
+                   occurs 131072 times.
