@@ -0,0 +1,8 @@
+      *    ColBoy: The worlds best COBOL GameBoy Emulator
+      *    Shared MEMORY-R layout copybook.
+      *
+      *    Every program that touches the 64K address space should
+      *    "copy memory." here instead of redefining MEMORY-R inline.
+           01 MEMORY-R external.
+               05 MAX_ADDR pic 9(5).
+               05 MEMORY-ARR binary-char unsigned occurs 65536 times.
