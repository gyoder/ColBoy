@@ -0,0 +1,28 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared rewind/frame-history buffer state.
+      *
+      *    Off by default, same as the other diagnostic toggles -
+      *    MAIN-DRIVER turns it on (and sets the capture interval, in
+      *    frames) from a command-line flag. REWIND_CAPTURE writes a
+      *    full save-state to one of a fixed ten-slot ring of files
+      *    every REWIND-INTERVAL frames, oldest slot overwritten
+      *    first once the ring fills up; DEBUGGER's "back" command
+      *    walks the ring backward through those slots with
+      *    LOAD_STATE.
+           01 REWIND-CTL external.
+               05 REWIND-ENABLED binary-char unsigned value 0.
+                   88 REWIND-IS-ON value 1.
+               05 REWIND-INTERVAL binary-long unsigned value 0.
+
+      *        > ring buffer bookkeeping - the ring itself is a fixed
+      *        > ten slots, the same magic number REWIND_CAPTURE and
+      *        > DEBUGGER both use directly
+               05 REWIND-NEXT-SLOT binary-char unsigned value 0.
+               05 REWIND-FILLED-COUNT binary-char unsigned value 0.
+               05 REWIND-LAST-FRAME binary-long unsigned value 0.
+
+      *        > walk-backward cursor used by DEBUGGER's "back"
+      *        > command - reset to the most recently captured slot
+      *        > every time a fresh capture happens
+               05 REWIND-CURSOR binary-char unsigned value 0.
+               05 REWIND-STEPS-TAKEN binary-char unsigned value 0.
