@@ -0,0 +1,23 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared cheat-code engine state copybook.
+      *
+      *    CHEAT_LOADER reads cheats.cfg (only if the CHEATS command-
+      *    line flag turned the engine on) into this fixed-size table
+      *    of address/value/compare triplets; CHEAT_APPLY then walks
+      *    it every FETCH-EXECUTE iteration and forces each patch's
+      *    value into place, the same continuous-override behavior a
+      *    real Game Genie/GameShark cartridge gives - a patch with no
+      *    compare byte always applies, one with a compare byte only
+      *    applies while memory still holds that value, letting a code
+      *    arm itself on a specific game state instead of forcing a
+      *    byte the instant the console powers on.
+           01 CHEAT-STATE external.
+               05 CHEAT-ENGINE-ENABLED binary-char unsigned value 0.
+                   88 CHEAT-ENGINE-IS-ON value 1.
+               05 CHEAT-COUNT binary-char unsigned value 0.
+               05 CHEAT-ENTRY occurs 20 times.
+                   10 CHEAT-ADDRESS binary-short unsigned.
+                   10 CHEAT-VALUE binary-char unsigned.
+                   10 CHEAT-COMPARE binary-char unsigned.
+                   10 CHEAT-HAS-COMPARE binary-char unsigned.
+                       88 CHEAT-USES-COMPARE value 1.
