@@ -0,0 +1,31 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared cartridge-header layout copybook.
+      *
+      *    Populated by CART_HEADER_CHECK right after the ROM loads,
+      *    so MBC bank-switching logic can read the cartridge type
+      *    and size codes without re-reading the header bytes itself.
+           01 CART-HEADER external.
+      *        > title, 0x0134-0x0143, space-padded
+               05 CART-TITLE pic x(16).
+
+      *        > cartridge type byte, 0x0147 - selects the MBC
+               05 CART-TYPE binary-char unsigned.
+
+      *        > ROM/RAM size codes, 0x0148 / 0x0149
+               05 CART-ROM-SIZE-CODE binary-char unsigned.
+               05 CART-RAM-SIZE-CODE binary-char unsigned.
+
+      *        > set once the 0x014D header checksum has been
+      *        > verified against the bytes actually loaded
+               05 CART-HEADER-VALID binary-char unsigned value 0.
+                   88 CART-HEADER-OK value 1.
+
+      *        > true for the CART-TYPE codes that pair their RAM
+      *        > with a battery, so SRAM_SAVE/SRAM_LOAD know whether
+      *        > a .sav file should exist for this cartridge at all
+               05 CART-HAS-BATTERY binary-char unsigned value 0.
+                   88 CART-BATTERY-BACKED value 1.
+
+      *        > external RAM size in bytes, decoded from
+      *        > CART-RAM-SIZE-CODE
+               05 CART-RAM-BYTE-COUNT binary-long unsigned value 0.
