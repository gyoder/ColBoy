@@ -0,0 +1,20 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared video output copybook.
+      *
+      *    One byte per pixel, row-major, 160x144 - each entry holds a
+      *    post-palette shade (0=lightest, 3=darkest) rather than a
+      *    raw 2bpp color index, so anything that consumes this array
+      *    (a PPM dumper, an ASCII preview) doesn't need to know about
+      *    BGP/OBP palette registers itself.
+      *
+      *    BG-COLOR-ID-ARR shadows it one-for-one with the background/
+      *    window layer's raw pre-palette color id (0-3), which sprite
+      *    rendering needs to honor the OAM behind-background-priority
+      *    attribute bit - a shade of 0 doesn't necessarily mean the
+      *    underlying color id was 0 once BGP remaps things.
+           01 FRAMEBUFFER external.
+               05 FRAMEBUFFER-ARR binary-char unsigned
+                   occurs 23040 times.
+           01 BG-COLOR-ID-BUF external.
+               05 BG-COLOR-ID-ARR binary-char unsigned
+                   occurs 23040 times.
