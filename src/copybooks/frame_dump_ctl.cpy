@@ -0,0 +1,10 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared per-frame PPM dump toggle/counter.
+      *
+      *    Off by default so a normal run never touches the disk for
+      *    this - MAIN-DRIVER turns FRAME-DUMP-ENABLED on when the
+      *    operator asks for frame dumps on the command line.
+           01 FRAME-DUMP-CTL external.
+               05 FRAME-DUMP-ENABLED binary-char unsigned value 0.
+                   88 FRAME-DUMP-IS-ON value 1.
+               05 FRAME-DUMP-COUNT binary-long unsigned value 0.
