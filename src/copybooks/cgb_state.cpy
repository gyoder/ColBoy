@@ -0,0 +1,12 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared CGB banking-select state copybook.
+      *
+      *    VBK-BANK (0-1) and SVBK-BANK (1-7) record which VRAM/work-
+      *    RAM bank is currently windowed into MEMORY-R; WRITE_BYTE
+      *    re-syncs the 0x8000-0x9FFF/0xD000-0xDFFF windows from
+      *    VRAM-BANKS/WRAM-BANKS whenever either changes, the same
+      *    way MBC1_WRITE re-syncs the ROM/RAM windows on a cartridge
+      *    bank switch.
+           01 CGB-STATE external.
+               05 VBK-BANK binary-char unsigned value 0.
+               05 SVBK-BANK binary-char unsigned value 1.
