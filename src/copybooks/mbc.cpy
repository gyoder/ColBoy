@@ -0,0 +1,49 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared cartridge memory-bank-controller state copybook.
+      *
+      *    MBC-TYPE follows the cartridge-type byte's MBC family:
+      *    0 = none (32K ROM only), 1 = MBC1, 3 = MBC3, 5 = MBC5.
+           01 MBC-STATE external.
+               05 MBC-TYPE binary-char unsigned value 0.
+
+      *        > MBC1: 5-bit ROM bank number from 0x2000-0x3FFF and
+      *        > the 2-bit upper field from 0x4000-0x5FFF, which
+      *        > doubles as the RAM bank number depending on mode
+               05 MBC-ROM-BANK-LOW binary-char unsigned value 1.
+               05 MBC-ROM-BANK-UPPER binary-char unsigned value 0.
+               05 MBC-RAM-BANK binary-char unsigned value 0.
+
+      *        > 0 = simple (16Mbit ROM/8KB RAM), 1 = RAM banking
+               05 MBC-BANKING-MODE binary-char unsigned value 0.
+
+               05 MBC-RAM-ENABLED binary-char unsigned value 0.
+                   88 MBC-RAM-IS-ENABLED value 1.
+
+      *        > MBC5: the 9-bit ROM bank number is split across two
+      *        > write ranges - an 8-bit low byte and a 1-bit high
+      *        > bit - and the RAM bank number runs 0-15; any rumble
+      *        > motor bit in the RAM-bank write is simply ignored
+               05 MBC5-ROM-BANK-HIGH binary-char unsigned value 0.
+
+      *        > MBC3: the 0x4000-0x5FFF register holds either a RAM
+      *        > bank number (0-3) or an RTC register select (8-12);
+      *        > which one a 0xA000-0xBFFF access hits depends on
+      *        > which was written last
+               05 MBC3-SELECT binary-char unsigned value 0.
+                   88 MBC3-SELECT-IS-RTC value 8 thru 12.
+
+      *        > MBC3 real-time clock registers and latch. Latching
+      *        > just freezes the current values for reading; this
+      *        > emulator has no wall-clock drive behind them, so a
+      *        > game can set and read the clock back but it will
+      *        > not advance while the emulator sits idle
+               05 MBC3-LATCH-PENDING binary-char unsigned value 0.
+               05 MBC3-RTC-SECONDS binary-char unsigned value 0.
+               05 MBC3-RTC-MINUTES binary-char unsigned value 0.
+               05 MBC3-RTC-HOURS binary-char unsigned value 0.
+               05 MBC3-RTC-DAYS binary-short unsigned value 0.
+
+      *        > select 12 is a separate register from select 11 -
+      *        > the day counter's 9th bit plus the halt and carry
+      *        > flags, not another alias for the low byte above
+               05 MBC3-RTC-DAY-HIGH binary-char unsigned value 0.
