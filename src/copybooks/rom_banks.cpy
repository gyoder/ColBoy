@@ -0,0 +1,12 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared ROM-bank backing-store copybook.
+      *
+      *    MEMORY-R only ever holds one 16K ROM window at 0x4000-
+      *    0x7FFF; the full cartridge image (up to 2MB - 128 banks
+      *    for the largest MBC1/MBC5 titles) lives here instead, and
+      *    the active bank is copied into that window on every bank
+      *    switch.
+           01 ROM-BANKS external.
+               05 ROM-BANK-COUNT binary-long unsigned value 0.
+               05 ROM-BANK-ARR binary-char unsigned
+                   occurs 2097152 times.
