@@ -0,0 +1,14 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared startup-configuration copybook.
+      *
+      *    Set once at startup by CONFIG_LOADER from colboy.cfg, if
+      *    one exists in the current directory. MAIN-DRIVER prefers a
+      *    command-line-supplied ROM path over DEFAULT-ROM-PATH, and
+      *    falls back to plain DMG hardware, whenever the config file
+      *    is missing or a particular line isn't in it.
+           01 EMU-CONFIG external.
+               05 HARDWARE-MODE binary-char unsigned value 0.
+                   88 HARDWARE-IS-DMG value 0.
+                   88 HARDWARE-IS-SGB value 1.
+                   88 HARDWARE-IS-CGB value 2.
+               05 DEFAULT-ROM-PATH pic x(256) value spaces.
