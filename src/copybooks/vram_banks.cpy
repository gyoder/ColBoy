@@ -0,0 +1,11 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared CGB VRAM-bank backing-store copybook.
+      *
+      *    MEMORY-R only holds one 8K VRAM window at 0x8000-0x9FFF;
+      *    CGB titles switch a second bank into that window through
+      *    VBK, backed here the same way RAM-BANKS backs cartridge
+      *    RAM banking - bank 0 lives at offset 0, bank 1 at offset
+      *    8192.
+           01 VRAM-BANKS external.
+               05 VRAM-BANK-ARR binary-char unsigned
+                   occurs 16384 times.
