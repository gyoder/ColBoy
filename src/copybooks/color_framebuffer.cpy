@@ -0,0 +1,13 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared CGB color video output copybook.
+      *
+      *    Shadows FRAMEBUFFER-ARR one-for-one with an actual 8-bit-
+      *    per-channel RGB triple for CGB titles, since the plain
+      *    4-shade FRAMEBUFFER-ARR can't represent a real BCPS/OCPS
+      *    palette color. BG_RENDER_LINE/SPRITE_RENDER_LINE only fill
+      *    this in when HARDWARE-IS-CGB; FRAME_DUMP picks whichever of
+      *    the two framebuffers matches the current hardware mode.
+           01 CGB-FRAMEBUFFER external.
+               05 CGB-FB-R-ARR binary-char unsigned occurs 23040 times.
+               05 CGB-FB-G-ARR binary-char unsigned occurs 23040 times.
+               05 CGB-FB-B-ARR binary-char unsigned occurs 23040 times.
