@@ -0,0 +1,14 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared interactive-debugger toggle plus breakpoint state.
+      *
+      *    Off by default so a normal run never blocks waiting on
+      *    console input - MAIN-DRIVER turns DEBUG-ENABLED on when the
+      *    operator asks for the debugger on the command line.
+           01 DEBUG-CTL external.
+               05 DEBUG-ENABLED binary-char unsigned value 0.
+                   88 DEBUG-IS-ON value 1.
+               05 DEBUG-BREAK-ADDR binary-short unsigned value 0.
+               05 DEBUG-HAS-BREAK binary-char unsigned value 0.
+                   88 DEBUG-BREAK-IS-SET value 1.
+               05 DEBUG-STEP-MODE binary-char unsigned value 0.
+                   88 DEBUG-IS-STEPPING value 1.
