@@ -0,0 +1,14 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Shared timer free-running-counter state copybook.
+      *
+      *    DIV-COUNTER/TIMA-COUNTER used to live in TIMER_STEP's own
+      *    private WORKING-STORAGE, relying on GnuCOBOL preserving it
+      *    across calls - that still works the same way here, just
+      *    EXTERNAL now so SAVE_STATE/LOAD_STATE can snapshot and
+      *    restore the sub-tick counters along with DIV/TIMA/TAC/TMA
+      *    themselves instead of a resumed run's timer drifting out
+      *    of phase with the original one.
+           01 TIMER-STATE external.
+               05 DIV-COUNTER binary-long unsigned value 0.
+               05 TIMA-COUNTER binary-long unsigned value 0.
+               05 TIMA-PERIOD binary-long unsigned value 1024.
