@@ -0,0 +1,553 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Drives channel 1 (square wave with frequency sweep) and
+      *    channel 2 (square wave with volume envelope) forward by
+      *    however many T-states the caller says just elapsed, the
+      *    same shape as TIMER_STEP/PPU_STEP: a frequency timer
+      *    ticks each channel's duty position forward at whatever
+      *    rate NR13/NR14 (or NR23/NR24) currently ask for, while a
+      *    shared 512Hz frame sequencer paces the length, envelope
+      *    and sweep units off of NR10-NR14/NR21-NR24 the textbook
+      *    way. Every 128 T-states (32768Hz, an even divisor of the
+      *    4194304Hz CPU clock) the two channels' current output
+      *    levels are mixed into one 8-bit sample and appended to the
+      *    WAV file APU_INIT already opened.
+      *
+      *    NR14/NR24's trigger bit is handled the moment WRITE_BYTE
+      *    sees it, over in APU_TRIGGER, not here - by the time this
+      *    runs the channel is already however it was left.
+       identification division.
+       program-id. APU_STEP.
+       environment division.
+       input-output section.
+       file-control.
+           select WAV-FILE assign to AUDIO-PATH
+               organization is sequential.
+       data division.
+       file section.
+       fd  WAV-FILE
+           record contains 1 characters.
+           01 WAV-BYTE pic x(1).
+           01 WAV-BYTE-NUM redefines WAV-BYTE binary-char unsigned.
+       working-storage section.
+           copy apu_state.
+           copy audio_dump_ctl.
+
+           01 POW2-INIT.
+               05 filler pic 9(3) value 1.
+               05 filler pic 9(3) value 2.
+               05 filler pic 9(3) value 4.
+               05 filler pic 9(3) value 8.
+               05 filler pic 9(3) value 16.
+               05 filler pic 9(3) value 32.
+               05 filler pic 9(3) value 64.
+               05 filler pic 9(3) value 128.
+           01 POW2-TABLE redefines POW2-INIT.
+               05 POW2-ENTRY pic 9(3) occurs 8 times.
+
+      *    > NR43's divisor code (bits 0-2), the textbook 8-entry table
+           01 DIVISOR-INIT.
+               05 filler pic 9(3) value 8.
+               05 filler pic 9(3) value 16.
+               05 filler pic 9(3) value 32.
+               05 filler pic 9(3) value 48.
+               05 filler pic 9(3) value 64.
+               05 filler pic 9(3) value 80.
+               05 filler pic 9(3) value 96.
+               05 filler pic 9(3) value 112.
+           01 DIVISOR-TABLE redefines DIVISOR-INIT.
+               05 DIVISOR-ENTRY pic 9(3) occurs 8 times.
+
+      *    > NR43's clock-shift (bits 4-7) can ask for a shift as wide
+      *    > as 15, wider than POW2-TABLE above needs to go for any
+      *    > other register
+           01 SHIFT16-INIT.
+               05 filler pic 9(5) value 1.
+               05 filler pic 9(5) value 2.
+               05 filler pic 9(5) value 4.
+               05 filler pic 9(5) value 8.
+               05 filler pic 9(5) value 16.
+               05 filler pic 9(5) value 32.
+               05 filler pic 9(5) value 64.
+               05 filler pic 9(5) value 128.
+               05 filler pic 9(5) value 256.
+               05 filler pic 9(5) value 512.
+               05 filler pic 9(5) value 1024.
+               05 filler pic 9(5) value 2048.
+               05 filler pic 9(5) value 4096.
+               05 filler pic 9(5) value 8192.
+               05 filler pic 9(5) value 16384.
+               05 filler pic 9(5) value 32768.
+           01 SHIFT16-TABLE redefines SHIFT16-INIT.
+               05 SHIFT16-ENTRY pic 9(5) occurs 16 times.
+
+      * ====== LOCAL =======
+           01 NR-VAL binary-char unsigned value 0.
+           01 NR-HIGH-VAL binary-char unsigned value 0.
+           01 TEMP-DIV binary-char unsigned value 0.
+           01 ENV-PERIOD binary-char unsigned value 0.
+           01 ENV-DIR binary-char unsigned value 0.
+           01 SWEEP-PERIOD binary-char unsigned value 0.
+           01 SWEEP-NEGATE binary-char unsigned value 0.
+           01 SWEEP-SHIFT binary-char unsigned value 0.
+           01 SWEEP-DELTA binary-short unsigned value 0.
+           01 SWEEP-NEW-FREQ binary-long unsigned value 0.
+           01 CH1-FREQ-11BIT binary-short unsigned value 0.
+           01 CH1-PERIOD binary-short unsigned value 0.
+           01 CH2-FREQ-11BIT binary-short unsigned value 0.
+           01 CH2-PERIOD binary-short unsigned value 0.
+           01 CH1-DUTY-SEL binary-char unsigned value 0.
+           01 CH2-DUTY-SEL binary-char unsigned value 0.
+           01 CH1-OUT-LEVEL binary-char unsigned value 0.
+           01 CH2-OUT-LEVEL binary-char unsigned value 0.
+           01 CH3-OUT-LEVEL binary-char unsigned value 0.
+           01 CH4-OUT-LEVEL binary-char unsigned value 0.
+           01 MIX-LEVEL binary-char unsigned value 0.
+           01 MIX-RAW binary-short unsigned value 0.
+           01 MIX-PRODUCT binary-long unsigned value 0.
+
+           01 CH3-FREQ-11BIT binary-short unsigned value 0.
+           01 CH3-PERIOD binary-short unsigned value 0.
+           01 CH3-VOL-SHIFT binary-char unsigned value 0.
+           01 WAVE-BYTE-ADDR binary-short unsigned value 0.
+           01 WAVE-BYTE-VAL binary-char unsigned value 0.
+           01 WAVE-NIBBLE binary-char unsigned value 0.
+
+           01 CLOCK-SHIFT binary-char unsigned value 0.
+           01 DIVISOR-CODE binary-char unsigned value 0.
+           01 WIDTH-MODE binary-char unsigned value 0.
+           01 CH4-PERIOD binary-long unsigned value 0.
+           01 LFSR-BIT0 binary-char unsigned value 0.
+           01 LFSR-BIT1 binary-char unsigned value 0.
+           01 NEW-BIT binary-char unsigned value 0.
+           01 BIT6-VAL binary-char unsigned value 0.
+
+           01 PAN-BYTE binary-char unsigned value 0.
+           01 CH1-PAN binary-char unsigned value 0.
+           01 CH2-PAN binary-char unsigned value 0.
+           01 CH3-PAN binary-char unsigned value 0.
+           01 CH4-PAN binary-char unsigned value 0.
+           01 LEFT-VOL binary-char unsigned value 0.
+           01 RIGHT-VOL binary-char unsigned value 0.
+           01 MASTER-VOL binary-char unsigned value 0.
+
+           01 DUTY-PATTERNS.
+               05 filler pic x(8) value "00000001".
+               05 filler pic x(8) value "10000001".
+               05 filler pic x(8) value "10000111".
+               05 filler pic x(8) value "01111110".
+           01 DUTY-TABLE redefines DUTY-PATTERNS.
+               05 DUTY-ROW pic x(8) occurs 4 times.
+       linkage section.
+           01 CYCLE-DELTA binary-short unsigned.
+       procedure division using by value CYCLE-DELTA.
+       MAIN.
+           if not AUDIO-DUMP-IS-ON
+               go to MAIN-EXIT
+           end-if.
+
+           perform ADVANCE-FRAME-SEQ.
+           perform ADVANCE-CH1-FREQ.
+           perform ADVANCE-CH2-FREQ.
+           perform ADVANCE-CH3-FREQ.
+           perform ADVANCE-CH4-FREQ.
+
+           add CYCLE-DELTA to AUDIO-SAMPLE-CLOCK-COUNTER.
+           perform GENERATE-SAMPLE until AUDIO-SAMPLE-CLOCK-COUNTER
+               < 128.
+
+       MAIN-EXIT.
+           exit program.
+
+      *    > 512Hz overall, split into 8 steps of 8192 T-states each
+      *    > - steps 0/2/4/6 clock length, 2/6 also clock sweep, and
+      *    > 7 clocks the envelope, the textbook frame-sequencer split
+       ADVANCE-FRAME-SEQ.
+           add CYCLE-DELTA to APU-FRAME-SEQ-COUNTER.
+           perform CLOCK-FRAME-SEQ-STEP until APU-FRAME-SEQ-COUNTER
+               < 8192.
+
+       CLOCK-FRAME-SEQ-STEP.
+           subtract 8192 from APU-FRAME-SEQ-COUNTER.
+           compute APU-FRAME-SEQ-STEP =
+               function mod(APU-FRAME-SEQ-STEP + 1, 8).
+           if APU-FRAME-SEQ-STEP = 0 or APU-FRAME-SEQ-STEP = 2
+                   or APU-FRAME-SEQ-STEP = 4
+                   or APU-FRAME-SEQ-STEP = 6
+               perform CLOCK-LENGTH-COUNTERS
+           end-if.
+           if APU-FRAME-SEQ-STEP = 2 or APU-FRAME-SEQ-STEP = 6
+               perform CLOCK-SWEEP
+           end-if.
+           if APU-FRAME-SEQ-STEP = 7
+               perform CLOCK-CH1-ENVELOPE
+               perform CLOCK-CH2-ENVELOPE
+               perform CLOCK-CH4-ENVELOPE
+           end-if.
+
+       CLOCK-LENGTH-COUNTERS.
+           call "READ_BYTE" using by reference NR-VAL, by value
+                65300.
+           compute TEMP-DIV = NR-VAL / 64.
+           if CH1-ENABLED = 1 and function mod(TEMP-DIV, 2) = 1
+                   and CH1-LENGTH-COUNTER > 0
+               subtract 1 from CH1-LENGTH-COUNTER
+               if CH1-LENGTH-COUNTER = 0
+                   move 0 to CH1-ENABLED
+               end-if
+           end-if.
+           call "READ_BYTE" using by reference NR-VAL, by value
+                65305.
+           compute TEMP-DIV = NR-VAL / 64.
+           if CH2-ENABLED = 1 and function mod(TEMP-DIV, 2) = 1
+                   and CH2-LENGTH-COUNTER > 0
+               subtract 1 from CH2-LENGTH-COUNTER
+               if CH2-LENGTH-COUNTER = 0
+                   move 0 to CH2-ENABLED
+               end-if
+           end-if.
+           call "READ_BYTE" using by reference NR-VAL, by value
+                65310.
+           compute TEMP-DIV = NR-VAL / 64.
+           if CH3-ENABLED = 1 and function mod(TEMP-DIV, 2) = 1
+                   and CH3-LENGTH-COUNTER > 0
+               subtract 1 from CH3-LENGTH-COUNTER
+               if CH3-LENGTH-COUNTER = 0
+                   move 0 to CH3-ENABLED
+               end-if
+           end-if.
+           call "READ_BYTE" using by reference NR-VAL, by value
+                65315.
+           compute TEMP-DIV = NR-VAL / 64.
+           if CH4-ENABLED = 1 and function mod(TEMP-DIV, 2) = 1
+                   and CH4-LENGTH-COUNTER > 0
+               subtract 1 from CH4-LENGTH-COUNTER
+               if CH4-LENGTH-COUNTER = 0
+                   move 0 to CH4-ENABLED
+               end-if
+           end-if.
+
+       CLOCK-CH1-ENVELOPE.
+           call "READ_BYTE" using by reference NR-VAL, by value
+                65298.
+           compute ENV-PERIOD = function mod(NR-VAL, 8).
+           if ENV-PERIOD > 0
+               if CH1-ENV-TIMER > 0
+                   subtract 1 from CH1-ENV-TIMER
+               end-if
+               if CH1-ENV-TIMER = 0
+                   move ENV-PERIOD to CH1-ENV-TIMER
+                   compute TEMP-DIV = NR-VAL / 8
+                   compute ENV-DIR = function mod(TEMP-DIV, 2)
+                   if ENV-DIR = 1 and CH1-VOLUME < 15
+                       add 1 to CH1-VOLUME
+                   end-if
+                   if ENV-DIR = 0 and CH1-VOLUME > 0
+                       subtract 1 from CH1-VOLUME
+                   end-if
+               end-if
+           end-if.
+
+       CLOCK-CH2-ENVELOPE.
+           call "READ_BYTE" using by reference NR-VAL, by value
+                65303.
+           compute ENV-PERIOD = function mod(NR-VAL, 8).
+           if ENV-PERIOD > 0
+               if CH2-ENV-TIMER > 0
+                   subtract 1 from CH2-ENV-TIMER
+               end-if
+               if CH2-ENV-TIMER = 0
+                   move ENV-PERIOD to CH2-ENV-TIMER
+                   compute TEMP-DIV = NR-VAL / 8
+                   compute ENV-DIR = function mod(TEMP-DIV, 2)
+                   if ENV-DIR = 1 and CH2-VOLUME < 15
+                       add 1 to CH2-VOLUME
+                   end-if
+                   if ENV-DIR = 0 and CH2-VOLUME > 0
+                       subtract 1 from CH2-VOLUME
+                   end-if
+               end-if
+           end-if.
+
+       CLOCK-CH4-ENVELOPE.
+           call "READ_BYTE" using by reference NR-VAL, by value
+                65313.
+           compute ENV-PERIOD = function mod(NR-VAL, 8).
+           if ENV-PERIOD > 0
+               if CH4-ENV-TIMER > 0
+                   subtract 1 from CH4-ENV-TIMER
+               end-if
+               if CH4-ENV-TIMER = 0
+                   move ENV-PERIOD to CH4-ENV-TIMER
+                   compute TEMP-DIV = NR-VAL / 8
+                   compute ENV-DIR = function mod(TEMP-DIV, 2)
+                   if ENV-DIR = 1 and CH4-VOLUME < 15
+                       add 1 to CH4-VOLUME
+                   end-if
+                   if ENV-DIR = 0 and CH4-VOLUME > 0
+                       subtract 1 from CH4-VOLUME
+                   end-if
+               end-if
+           end-if.
+
+       CLOCK-SWEEP.
+           if CH1-SWEEP-TIMER > 0
+               subtract 1 from CH1-SWEEP-TIMER
+           end-if.
+           if CH1-SWEEP-TIMER = 0 and CH1-SWEEP-ENABLED = 1
+               call "READ_BYTE" using by reference NR-VAL, by value
+                    65296
+               compute TEMP-DIV = NR-VAL / 16
+               compute SWEEP-PERIOD = function mod(TEMP-DIV, 8)
+               if SWEEP-PERIOD = 0
+                   move 8 to CH1-SWEEP-TIMER
+               else
+                   move SWEEP-PERIOD to CH1-SWEEP-TIMER
+                   perform APPLY-SWEEP
+               end-if
+           end-if.
+
+       APPLY-SWEEP.
+           call "READ_BYTE" using by reference NR-VAL, by value
+                65296.
+           compute TEMP-DIV = NR-VAL / 8.
+           compute SWEEP-NEGATE = function mod(TEMP-DIV, 2).
+           compute SWEEP-SHIFT = function mod(NR-VAL, 8).
+           if SWEEP-SHIFT = 0
+               go to APPLY-SWEEP-EXIT
+           end-if.
+           compute SWEEP-DELTA =
+               CH1-SWEEP-FREQ / POW2-ENTRY (SWEEP-SHIFT + 1).
+           if SWEEP-NEGATE = 1
+               if SWEEP-DELTA > CH1-SWEEP-FREQ
+                   move 0 to SWEEP-NEW-FREQ
+               else
+                   compute SWEEP-NEW-FREQ =
+                       CH1-SWEEP-FREQ - SWEEP-DELTA
+               end-if
+           else
+               compute SWEEP-NEW-FREQ = CH1-SWEEP-FREQ + SWEEP-DELTA
+           end-if.
+           if SWEEP-NEW-FREQ > 2047
+               move 0 to CH1-ENABLED
+               move 0 to CH1-SWEEP-ENABLED
+           else
+               move SWEEP-NEW-FREQ to CH1-SWEEP-FREQ
+               compute NR-VAL = function mod(SWEEP-NEW-FREQ, 256)
+               call "WRITE_BYTE" using by value NR-VAL, by value
+                    65299
+               call "READ_BYTE" using by reference NR-HIGH-VAL, by
+                    value 65300
+               compute TEMP-DIV = NR-HIGH-VAL / 8
+               compute TEMP-DIV = TEMP-DIV * 8
+               compute NR-HIGH-VAL =
+                   TEMP-DIV + (SWEEP-NEW-FREQ / 256)
+               call "WRITE_BYTE" using by value NR-HIGH-VAL, by
+                    value 65300
+           end-if.
+       APPLY-SWEEP-EXIT.
+           exit paragraph.
+
+      *    > frequency timer period is (2048 - freq) * 4 T-states per
+      *    > duty step, straight from NR13 (low 8 bits) and NR14's
+      *    > low 3 bits (high bits of the 11-bit frequency)
+       ADVANCE-CH1-FREQ.
+           call "READ_BYTE" using by reference NR-VAL, by value
+                65299.
+           call "READ_BYTE" using by reference NR-HIGH-VAL, by value
+                65300.
+           compute TEMP-DIV = function mod(NR-HIGH-VAL, 8).
+           compute CH1-FREQ-11BIT = (TEMP-DIV * 256) + NR-VAL.
+           compute CH1-PERIOD = (2048 - CH1-FREQ-11BIT) * 4.
+           if CH1-PERIOD = 0
+               move 4 to CH1-PERIOD
+           end-if.
+           add CYCLE-DELTA to CH1-FREQ-TIMER-COUNTER.
+           perform ADVANCE-CH1-DUTY until CH1-FREQ-TIMER-COUNTER
+               < CH1-PERIOD.
+
+       ADVANCE-CH1-DUTY.
+           subtract CH1-PERIOD from CH1-FREQ-TIMER-COUNTER.
+           compute CH1-DUTY-STEP = function mod(CH1-DUTY-STEP + 1, 8).
+
+       ADVANCE-CH2-FREQ.
+           call "READ_BYTE" using by reference NR-VAL, by value
+                65304.
+           call "READ_BYTE" using by reference NR-HIGH-VAL, by value
+                65305.
+           compute TEMP-DIV = function mod(NR-HIGH-VAL, 8).
+           compute CH2-FREQ-11BIT = (TEMP-DIV * 256) + NR-VAL.
+           compute CH2-PERIOD = (2048 - CH2-FREQ-11BIT) * 4.
+           if CH2-PERIOD = 0
+               move 4 to CH2-PERIOD
+           end-if.
+           add CYCLE-DELTA to CH2-FREQ-TIMER-COUNTER.
+           perform ADVANCE-CH2-DUTY until CH2-FREQ-TIMER-COUNTER
+               < CH2-PERIOD.
+
+       ADVANCE-CH2-DUTY.
+           subtract CH2-PERIOD from CH2-FREQ-TIMER-COUNTER.
+           compute CH2-DUTY-STEP = function mod(CH2-DUTY-STEP + 1, 8).
+
+      *    > channel 3's frequency timer period is (2048 - freq) * 2
+      *    > T-states per wave-RAM nibble, twice as fast a divisor as
+      *    > channels 1/2/4's * 4 - straight from NR33/NR34
+       ADVANCE-CH3-FREQ.
+           call "READ_BYTE" using by reference NR-VAL, by value
+                65309.
+           call "READ_BYTE" using by reference NR-HIGH-VAL, by value
+                65310.
+           compute TEMP-DIV = function mod(NR-HIGH-VAL, 8).
+           compute CH3-FREQ-11BIT = (TEMP-DIV * 256) + NR-VAL.
+           compute CH3-PERIOD = (2048 - CH3-FREQ-11BIT) * 2.
+           add CYCLE-DELTA to CH3-FREQ-TIMER-COUNTER.
+           perform ADVANCE-CH3-POSITION until CH3-FREQ-TIMER-COUNTER
+               < CH3-PERIOD.
+
+       ADVANCE-CH3-POSITION.
+           subtract CH3-PERIOD from CH3-FREQ-TIMER-COUNTER.
+           compute CH3-POSITION = function mod(CH3-POSITION + 1, 32).
+
+      *    > channel 4 has no frequency register at all - NR43's
+      *    > divisor code and clock shift set its timer period
+      *    > directly, and every expiry clocks the 15-bit noise LFSR
+      *    > instead of a duty position
+       ADVANCE-CH4-FREQ.
+           call "READ_BYTE" using by reference NR-VAL, by value
+                65314.
+           compute CLOCK-SHIFT = NR-VAL / 16.
+           compute DIVISOR-CODE = function mod(NR-VAL, 8).
+           compute TEMP-DIV = NR-VAL / 8.
+           compute WIDTH-MODE = function mod(TEMP-DIV, 2).
+           compute CH4-PERIOD = DIVISOR-ENTRY (DIVISOR-CODE + 1)
+               * SHIFT16-ENTRY (CLOCK-SHIFT + 1).
+           add CYCLE-DELTA to CH4-FREQ-TIMER-COUNTER.
+           perform ADVANCE-CH4-LFSR until CH4-FREQ-TIMER-COUNTER
+               < CH4-PERIOD.
+
+      *    > bit 0 XOR bit 1 feeds back into the top bit (14) of the
+      *    > 15-bit shift register as it shifts right one place; NR43's
+      *    > width mode additionally forces that same feedback bit into
+      *    > bit 6, folding the register down to a 7-bit repeat
+       ADVANCE-CH4-LFSR.
+           subtract CH4-PERIOD from CH4-FREQ-TIMER-COUNTER.
+           compute LFSR-BIT0 = function mod(CH4-LFSR, 2).
+           compute TEMP-DIV = CH4-LFSR / 2.
+           compute LFSR-BIT1 = function mod(TEMP-DIV, 2).
+           compute NEW-BIT = function mod(LFSR-BIT0 + LFSR-BIT1, 2).
+           compute CH4-LFSR = CH4-LFSR / 2.
+           if NEW-BIT = 1
+               add 16384 to CH4-LFSR
+           end-if.
+           if WIDTH-MODE = 1
+               compute BIT6-VAL = function mod(CH4-LFSR / 64, 2)
+               if BIT6-VAL = 1
+                   subtract 64 from CH4-LFSR
+               end-if
+               if NEW-BIT = 1
+                   add 64 to CH4-LFSR
+               end-if
+           end-if.
+
+      *    > one 8-bit sample every 128 T-states (32768Hz) - each
+      *    > channel contributes 0-15, NR51 decides which of the four
+      *    > actually reach the (mono) mix, and NR50's left/right
+      *    > master volumes are averaged into one 1-8 scale so all
+      *    > four channels panned in at full master volume still just
+      *    > reach 255
+       GENERATE-SAMPLE.
+           subtract 128 from AUDIO-SAMPLE-CLOCK-COUNTER.
+
+           move 0 to CH1-OUT-LEVEL.
+           if CH1-ENABLED = 1
+               call "READ_BYTE" using by reference NR-VAL, by value
+                    65297
+               compute CH1-DUTY-SEL = NR-VAL / 64
+               if DUTY-ROW (CH1-DUTY-SEL + 1) (CH1-DUTY-STEP + 1:1)
+                       = "1"
+                   move CH1-VOLUME to CH1-OUT-LEVEL
+               end-if
+           end-if.
+
+           move 0 to CH2-OUT-LEVEL.
+           if CH2-ENABLED = 1
+               call "READ_BYTE" using by reference NR-VAL, by value
+                    65302
+               compute CH2-DUTY-SEL = NR-VAL / 64
+               if DUTY-ROW (CH2-DUTY-SEL + 1) (CH2-DUTY-STEP + 1:1)
+                       = "1"
+                   move CH2-VOLUME to CH2-OUT-LEVEL
+               end-if
+           end-if.
+
+           move 0 to CH3-OUT-LEVEL.
+           if CH3-ENABLED = 1
+               compute WAVE-BYTE-ADDR = 65328 + (CH3-POSITION / 2)
+               call "READ_BYTE" using by reference WAVE-BYTE-VAL, by
+                    value WAVE-BYTE-ADDR
+               if function mod(CH3-POSITION, 2) = 0
+                   compute WAVE-NIBBLE = WAVE-BYTE-VAL / 16
+               else
+                   compute WAVE-NIBBLE = function mod(WAVE-BYTE-VAL,
+                       16)
+               end-if
+               call "READ_BYTE" using by reference NR-VAL, by value
+                    65308
+               compute CH3-VOL-SHIFT = function mod(NR-VAL / 32, 4)
+               evaluate CH3-VOL-SHIFT
+                   when 0
+                       move 0 to CH3-OUT-LEVEL
+                   when 1
+                       move WAVE-NIBBLE to CH3-OUT-LEVEL
+                   when 2
+                       compute CH3-OUT-LEVEL = WAVE-NIBBLE / 2
+                   when 3
+                       compute CH3-OUT-LEVEL = WAVE-NIBBLE / 4
+               end-evaluate
+           end-if.
+
+           move 0 to CH4-OUT-LEVEL.
+           if CH4-ENABLED = 1 and function mod(CH4-LFSR, 2) = 0
+               move CH4-VOLUME to CH4-OUT-LEVEL
+           end-if.
+
+           call "READ_BYTE" using by reference PAN-BYTE, by value
+                65317.
+           compute CH1-PAN = function mod(PAN-BYTE, 2).
+           compute CH2-PAN = function mod(PAN-BYTE / 2, 2).
+           compute CH3-PAN = function mod(PAN-BYTE / 4, 2).
+           compute CH4-PAN = function mod(PAN-BYTE / 8, 2).
+           if function mod(PAN-BYTE / 16, 2) = 1
+               move 1 to CH1-PAN
+           end-if.
+           if function mod(PAN-BYTE / 32, 2) = 1
+               move 1 to CH2-PAN
+           end-if.
+           if function mod(PAN-BYTE / 64, 2) = 1
+               move 1 to CH3-PAN
+           end-if.
+           if function mod(PAN-BYTE / 128, 2) = 1
+               move 1 to CH4-PAN
+           end-if.
+
+           compute MIX-RAW = (CH1-OUT-LEVEL * CH1-PAN)
+               + (CH2-OUT-LEVEL * CH2-PAN)
+               + (CH3-OUT-LEVEL * CH3-PAN)
+               + (CH4-OUT-LEVEL * CH4-PAN).
+
+           call "READ_BYTE" using by reference NR-VAL, by value
+                65316.
+           compute RIGHT-VOL = function mod(NR-VAL, 8).
+           compute LEFT-VOL = function mod(NR-VAL / 16, 8).
+           compute MASTER-VOL = ((LEFT-VOL + 1) + (RIGHT-VOL + 1)) / 2.
+
+           compute MIX-PRODUCT = MIX-RAW * MASTER-VOL * 255.
+           compute MIX-LEVEL = MIX-PRODUCT / 480.
+
+           open extend WAV-FILE.
+           move MIX-LEVEL to WAV-BYTE-NUM.
+           write WAV-BYTE.
+           close WAV-FILE.
+           add 1 to AUDIO-SAMPLE-COUNT.
+       end program APU_STEP.
