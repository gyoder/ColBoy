@@ -0,0 +1,114 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Lays down the real WAV header now that AUDIO-SAMPLE-COUNT
+      *    is finally known - APU_INIT's placeholder header is right
+      *    everywhere except the two size fields, which depend on how
+      *    many samples the run actually generated. Walking the file
+      *    open I-O and REWRITEing each of the first 44 bytes in
+      *    place is the same byte-per-record convention SAVE_STATE
+      *    uses, just reading a record back before replacing it
+      *    instead of only ever writing forward.
+       identification division.
+       program-id. APU_CLOSE.
+       environment division.
+       input-output section.
+       file-control.
+           select WAV-FILE assign to AUDIO-PATH
+               organization is sequential.
+       data division.
+       file section.
+       fd  WAV-FILE
+           record contains 1 characters.
+           01 WAV-BYTE pic x(1).
+           01 WAV-BYTE-NUM redefines WAV-BYTE binary-char unsigned.
+       working-storage section.
+           copy audio_dump_ctl.
+
+      * ====== LOCAL =======
+           01 HDR-I binary-char unsigned value 0.
+           01 CHUNK-SIZE binary-long unsigned value 0.
+           01 DATA-SIZE binary-long unsigned value 0.
+           01 HDR-B1 binary-char unsigned value 0.
+           01 HDR-B2 binary-char unsigned value 0.
+           01 HDR-B3 binary-char unsigned value 0.
+           01 HDR-B4 binary-char unsigned value 0.
+           01 HDR-REM binary-long unsigned value 0.
+       procedure division.
+       MAIN.
+           if not AUDIO-DUMP-IS-ON
+               go to MAIN-EXIT
+           end-if.
+
+           move AUDIO-SAMPLE-COUNT to DATA-SIZE.
+           compute CHUNK-SIZE = 36 + DATA-SIZE.
+           perform SPLIT-CHUNK-SIZE.
+
+           open i-o WAV-FILE.
+           perform PATCH-HEADER-BYTE varying HDR-I from 1 by 1
+               until HDR-I > 44.
+           close WAV-FILE.
+
+       MAIN-EXIT.
+           exit program.
+
+       SPLIT-CHUNK-SIZE.
+           divide CHUNK-SIZE by 16777216 giving HDR-B4 remainder
+               HDR-REM.
+           divide HDR-REM by 65536 giving HDR-B3 remainder HDR-REM.
+           divide HDR-REM by 256 giving HDR-B2 remainder HDR-B1.
+
+       SPLIT-DATA-SIZE.
+           divide DATA-SIZE by 16777216 giving HDR-B4 remainder
+               HDR-REM.
+           divide HDR-REM by 65536 giving HDR-B3 remainder HDR-REM.
+           divide HDR-REM by 256 giving HDR-B2 remainder HDR-B1.
+
+       PATCH-HEADER-BYTE.
+           read WAV-FILE.
+           evaluate HDR-I
+               when 1  move "R" to WAV-BYTE
+               when 2  move "I" to WAV-BYTE
+               when 3  move "F" to WAV-BYTE
+               when 4  move "F" to WAV-BYTE
+               when 5  move HDR-B1 to WAV-BYTE-NUM
+               when 6  move HDR-B2 to WAV-BYTE-NUM
+               when 7  move HDR-B3 to WAV-BYTE-NUM
+               when 8  move HDR-B4 to WAV-BYTE-NUM
+               when 9  move "W" to WAV-BYTE
+               when 10 move "A" to WAV-BYTE
+               when 11 move "V" to WAV-BYTE
+               when 12 move "E" to WAV-BYTE
+               when 13 move "f" to WAV-BYTE
+               when 14 move "m" to WAV-BYTE
+               when 15 move "t" to WAV-BYTE
+               when 16 move " " to WAV-BYTE
+               when 17 move 16 to WAV-BYTE-NUM
+               when 18 thru 20 move 0 to WAV-BYTE-NUM
+               when 21 move 1 to WAV-BYTE-NUM
+               when 22 move 0 to WAV-BYTE-NUM
+               when 23 move 1 to WAV-BYTE-NUM
+               when 24 move 0 to WAV-BYTE-NUM
+               when 25 move 0 to WAV-BYTE-NUM
+               when 26 move 128 to WAV-BYTE-NUM
+               when 27 thru 28 move 0 to WAV-BYTE-NUM
+               when 29 move 0 to WAV-BYTE-NUM
+               when 30 move 128 to WAV-BYTE-NUM
+               when 31 thru 32 move 0 to WAV-BYTE-NUM
+               when 33 move 1 to WAV-BYTE-NUM
+               when 34 move 0 to WAV-BYTE-NUM
+               when 35 move 8 to WAV-BYTE-NUM
+               when 36 move 0 to WAV-BYTE-NUM
+               when 37 move "d" to WAV-BYTE
+               when 38 move "a" to WAV-BYTE
+               when 39 move "t" to WAV-BYTE
+               when 40 move "a" to WAV-BYTE
+               when 41
+                   perform SPLIT-DATA-SIZE
+                   move HDR-B1 to WAV-BYTE-NUM
+               when 42 move HDR-B2 to WAV-BYTE-NUM
+               when 43 move HDR-B3 to WAV-BYTE-NUM
+               when 44 move HDR-B4 to WAV-BYTE-NUM
+           end-evaluate.
+           rewrite WAV-BYTE.
+       end program APU_CLOSE.
