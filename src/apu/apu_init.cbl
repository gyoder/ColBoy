@@ -0,0 +1,55 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Creates the WAV file a run's audio gets written to,
+      *    naming it after the ROM the same way SRAM_SAVE names its
+      *    .sav file, and writes a 44-byte PCM header - mono, 8-bit
+      *    unsigned, 32768Hz (an even divisor of the CPU's 4194304Hz
+      *    clock, so APU_STEP never has to carry a fractional sample
+      *    period). The two size fields depend on how many samples
+      *    the run ends up generating, so they're left zero here and
+      *    APU_CLOSE comes back to patch them in once that's known.
+       identification division.
+       program-id. APU_INIT.
+       environment division.
+       input-output section.
+       file-control.
+           select WAV-FILE assign to AUDIO-PATH
+               organization is sequential.
+       data division.
+       file section.
+       fd  WAV-FILE
+           record contains 1 characters.
+           01 WAV-BYTE pic x(1).
+       working-storage section.
+           copy audio_dump_ctl.
+
+      * ====== LOCAL =======
+           01 HDR-I binary-char unsigned value 0.
+       linkage section.
+           01 ROM-PATH pic x(256).
+       procedure division using by reference ROM-PATH.
+       MAIN.
+           if not AUDIO-DUMP-IS-ON
+               go to MAIN-EXIT
+           end-if.
+
+           string function trim(ROM-PATH) ".wav" delimited by size
+               into AUDIO-PATH.
+           move 0 to AUDIO-SAMPLE-COUNT.
+           move 0 to AUDIO-SAMPLE-CLOCK-COUNTER.
+
+           open output WAV-FILE.
+           perform WRITE-HEADER-BYTE varying HDR-I from 1 by 1
+               until HDR-I > 44.
+           close WAV-FILE.
+
+       MAIN-EXIT.
+           exit program.
+
+      *    > every byte here is a placeholder - APU_CLOSE lays down
+      *    > the real header once the run is over
+       WRITE-HEADER-BYTE.
+           move x"00" to WAV-BYTE.
+           write WAV-BYTE.
+       end program APU_INIT.
