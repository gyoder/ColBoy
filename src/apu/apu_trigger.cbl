@@ -0,0 +1,145 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    A write to NR14/NR24/NR34/NR44 with the trigger bit (bit 7)
+      *    set restarts that channel: its envelope volume and timer
+      *    reload from NR12/NR22/NR42 (channel 3 has no envelope),
+      *    its length counter reloads if it had already run out, its
+      *    duty/wave position and frequency timer both restart from
+      *    zero (channel 4's LFSR resets to all-1s instead), and
+      *    (channel 1 only) the sweep unit's own shadow frequency and
+      *    timer reload from NR13/NR14 and NR10. A channel whose DAC
+      *    is off has the trigger leave it silent, the same as real
+      *    hardware - channel 3's DAC is NR30 bit 7 rather than a
+      *    volume/direction check.
+       identification division.
+       program-id. APU_TRIGGER.
+       environment division.
+       data division.
+       working-storage section.
+           copy apu_state.
+
+      * ====== LOCAL =======
+           01 NR-VAL binary-char unsigned value 0.
+           01 NR-HIGH-VAL binary-char unsigned value 0.
+           01 TEMP-DIV binary-char unsigned value 0.
+           01 INIT-VOL binary-char unsigned value 0.
+           01 ENV-PERIOD binary-char unsigned value 0.
+           01 DAC-CHECK binary-char unsigned value 0.
+           01 FREQ-11BIT binary-short unsigned value 0.
+           01 SWEEP-PERIOD binary-char unsigned value 0.
+           01 SWEEP-SHIFT binary-char unsigned value 0.
+       linkage section.
+           01 CHANNEL-NUM binary-char unsigned.
+       procedure division using by value CHANNEL-NUM.
+       MAIN.
+           evaluate CHANNEL-NUM
+               when 1
+                   perform TRIGGER-CH1
+               when 2
+                   perform TRIGGER-CH2
+               when 3
+                   perform TRIGGER-CH3
+               when 4
+                   perform TRIGGER-CH4
+           end-evaluate.
+
+       MAIN-EXIT.
+           exit program.
+
+       TRIGGER-CH1.
+           call "READ_BYTE" using by reference NR-VAL, by value 65298.
+           compute INIT-VOL = NR-VAL / 16.
+           compute ENV-PERIOD = function mod(NR-VAL, 8).
+           compute DAC-CHECK = NR-VAL / 8.
+           move INIT-VOL to CH1-VOLUME.
+           move ENV-PERIOD to CH1-ENV-TIMER.
+           if CH1-LENGTH-COUNTER = 0
+               move 64 to CH1-LENGTH-COUNTER
+           end-if.
+           move 0 to CH1-FREQ-TIMER-COUNTER.
+           move 0 to CH1-DUTY-STEP.
+
+           call "READ_BYTE" using by reference NR-VAL, by value 65299.
+           call "READ_BYTE" using by reference NR-HIGH-VAL, by value
+                65300.
+           compute TEMP-DIV = function mod(NR-HIGH-VAL, 8).
+           compute FREQ-11BIT = (TEMP-DIV * 256) + NR-VAL.
+           move FREQ-11BIT to CH1-SWEEP-FREQ.
+
+           call "READ_BYTE" using by reference NR-VAL, by value 65296.
+           compute TEMP-DIV = NR-VAL / 16.
+           compute SWEEP-PERIOD = function mod(TEMP-DIV, 8).
+           compute SWEEP-SHIFT = function mod(NR-VAL, 8).
+           if SWEEP-PERIOD = 0
+               move 8 to CH1-SWEEP-TIMER
+           else
+               move SWEEP-PERIOD to CH1-SWEEP-TIMER
+           end-if.
+           if SWEEP-PERIOD > 0 or SWEEP-SHIFT > 0
+               move 1 to CH1-SWEEP-ENABLED
+           else
+               move 0 to CH1-SWEEP-ENABLED
+           end-if.
+
+           if DAC-CHECK = 0
+               move 0 to CH1-ENABLED
+           else
+               move 1 to CH1-ENABLED
+           end-if.
+
+       TRIGGER-CH2.
+           call "READ_BYTE" using by reference NR-VAL, by value 65303.
+           compute INIT-VOL = NR-VAL / 16.
+           compute ENV-PERIOD = function mod(NR-VAL, 8).
+           compute DAC-CHECK = NR-VAL / 8.
+           move INIT-VOL to CH2-VOLUME.
+           move ENV-PERIOD to CH2-ENV-TIMER.
+           if CH2-LENGTH-COUNTER = 0
+               move 64 to CH2-LENGTH-COUNTER
+           end-if.
+           move 0 to CH2-FREQ-TIMER-COUNTER.
+           move 0 to CH2-DUTY-STEP.
+
+           if DAC-CHECK = 0
+               move 0 to CH2-ENABLED
+           else
+               move 1 to CH2-ENABLED
+           end-if.
+
+       TRIGGER-CH3.
+           call "READ_BYTE" using by reference NR-VAL, by value 65306.
+           compute DAC-CHECK = NR-VAL / 128.
+           if CH3-LENGTH-COUNTER = 0
+               move 256 to CH3-LENGTH-COUNTER
+           end-if.
+           move 0 to CH3-FREQ-TIMER-COUNTER.
+           move 0 to CH3-POSITION.
+
+           if DAC-CHECK = 0
+               move 0 to CH3-ENABLED
+           else
+               move 1 to CH3-ENABLED
+           end-if.
+
+       TRIGGER-CH4.
+           call "READ_BYTE" using by reference NR-VAL, by value 65313.
+           compute INIT-VOL = NR-VAL / 16.
+           compute ENV-PERIOD = function mod(NR-VAL, 8).
+           compute DAC-CHECK = NR-VAL / 8.
+           move INIT-VOL to CH4-VOLUME.
+           move ENV-PERIOD to CH4-ENV-TIMER.
+           if CH4-LENGTH-COUNTER = 0
+               move 64 to CH4-LENGTH-COUNTER
+           end-if.
+           move 0 to CH4-FREQ-TIMER-COUNTER.
+      *        > all 15 shift-register bits seed to 1 on trigger, the
+      *        > same reset value real hardware's LFSR comes up with
+           move 32767 to CH4-LFSR.
+
+           if DAC-CHECK = 0
+               move 0 to CH4-ENABLED
+           else
+               move 1 to CH4-ENABLED
+           end-if.
+       end program APU_TRIGGER.
