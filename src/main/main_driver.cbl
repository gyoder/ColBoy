@@ -0,0 +1,190 @@
+      *    ColBoy: The worlds best COBOL GameBoy Emulator
+      *    Written by Grace
+
+       identification division.
+       program-id. MAIN-DRIVER.
+       environment division.
+       data division.
+       working-storage section.
+           copy registers.
+           copy memory.
+           copy frame_dump_ctl.
+           copy ascii_preview_ctl.
+           copy trace_ctl.
+           copy debug_ctl.
+           copy boot_rom_ctl.
+           copy emu_config.
+           copy audio_dump_ctl.
+           copy cheat_state.
+           copy rewind_ctl.
+
+           01 ROM-PATH pic x(256) value spaces.
+           01 ROM-SIZE binary-long unsigned value 0.
+           01 DUMP-ARG pic x(16) value spaces.
+           01 BATCH-ARG pic x(16) value spaces.
+           01 REWIND-ARG pic x(16) value spaces.
+           01 BOOT-ROM-PATH pic x(256) value spaces.
+           01 LOAD-STATE-PATH pic x(256) value spaces.
+
+           01 OPCODE binary-char unsigned value 0.
+           01 CYCLE-COUNT binary-short unsigned value 0.
+           01 FRAME-COUNT binary-long unsigned value 0.
+
+           01 RUN-SWITCH binary-char unsigned value 1.
+               88 KEEP-RUNNING value 1.
+
+      *    > headless batch mode - runs with no display/audio output
+      *    > for a fixed number of frames, then prints a summary
+      *    > report instead of running until the operator stops it
+           01 BATCH-SWITCH binary-char unsigned value 0.
+               88 BATCH-IS-ON value 1.
+           01 BATCH-FRAME-LIMIT binary-long unsigned value 0.
+
+      *    > crude runaway-loop backstop until real STOP decoding
+      *    > exists to end a run cleanly - HALT now idles and wakes
+      *    > on interrupt rather than ending the run by itself
+           01 STEP-LIMIT binary-long unsigned value 10000000.
+           01 STEP-COUNT binary-long unsigned value 0.
+
+      *    > PPU/timer/serial dot-clocks run at a fixed real-time
+      *    > rate no matter how fast the CPU is fetching - in CGB
+      *    > double-speed mode the CPU burns twice as many T-states
+      *    > per real tick, so those peripherals only see half of
+      *    > each instruction's CYCLE-COUNT
+           01 PERIPHERAL-CYCLES binary-short unsigned value 0.
+       procedure division.
+       MAIN.
+      *    > colboy.cfg (if present) sets the hardware mode, the
+      *    > joypad key bindings, and a default ROM path - a command-
+      *    > line ROM path still wins over the config file's, the same
+      *    > way an explicit argument always wins over a fallback
+           call "CONFIG_LOADER".
+
+           display 1 upon argument-number.
+           accept ROM-PATH from argument-value.
+           if ROM-PATH = spaces
+               move DEFAULT-ROM-PATH to ROM-PATH
+           end-if.
+           display 2 upon argument-number.
+           accept DUMP-ARG from argument-value.
+           if function trim(DUMP-ARG) = "DUMP-FRAMES"
+               move 1 to FRAME-DUMP-ENABLED
+           end-if.
+           if function trim(DUMP-ARG) = "ASCII-PREVIEW"
+               move 1 to ASCII-PREVIEW-ENABLED
+           end-if.
+           if function trim(DUMP-ARG) = "TRACE"
+               move 1 to TRACE-ENABLED
+           end-if.
+           if function trim(DUMP-ARG) = "DEBUG"
+               move 1 to DEBUG-ENABLED
+           end-if.
+           if function trim(DUMP-ARG) = "AUDIO-DUMP"
+               move 1 to AUDIO-DUMP-ENABLED
+           end-if.
+           if function trim(DUMP-ARG) = "CHEATS"
+               move 1 to CHEAT-ENGINE-ENABLED
+           end-if.
+           if function trim(DUMP-ARG) = "REWIND"
+               move 1 to REWIND-ENABLED
+               display 3 upon argument-number
+               accept REWIND-ARG from argument-value
+               move function numval(REWIND-ARG) to REWIND-INTERVAL
+           end-if.
+           if function trim(DUMP-ARG) = "BATCH"
+               move 1 to BATCH-SWITCH
+               display 3 upon argument-number
+               accept BATCH-ARG from argument-value
+               move function numval(BATCH-ARG) to BATCH-FRAME-LIMIT
+           end-if.
+           if function trim(DUMP-ARG) = "BOOT"
+               display 3 upon argument-number
+               accept BOOT-ROM-PATH from argument-value
+           end-if.
+           if function trim(DUMP-ARG) = "LOADSTATE"
+               display 3 upon argument-number
+               accept LOAD-STATE-PATH from argument-value
+           end-if.
+           call "CHEAT_LOADER".
+           call "CPU-RESET".
+           call "ROM_LOADER" using by reference ROM-PATH,
+      -         by reference ROM-SIZE.
+           call "CART_HEADER_CHECK".
+           call "MBC_INIT".
+           call "SRAM_LOAD" using by reference ROM-PATH.
+           call "APU_INIT" using by reference ROM-PATH.
+
+      *    > real cartridges start execution at 0x0100, but a real
+      *    > console runs the boot ROM first out of 0x0000 - it
+      *    > scrolls the logo, checks it against the cartridge header
+      *    > bytes ROM_LOADER already mirrored in, then falls through
+      *    > to 0x0100 itself once it disables its own overlay
+           if function trim(DUMP-ARG) = "BOOT"
+               call "BOOT_ROM_LOADER" using by reference BOOT-ROM-PATH
+               move 0 to R-PC
+           else
+               move 256 to R-PC
+           end-if.
+
+      *    > a resumed run's own saved registers/memory/banking state
+      *    > completely supersede whatever CPU-RESET/the boot-vs-
+      *    > cartridge choice above just set up - the cartridge still
+      *    > has to be loaded first so ROM-BANKS/CART-HEADER exist
+           if function trim(DUMP-ARG) = "LOADSTATE"
+               call "LOAD_STATE" using by reference LOAD-STATE-PATH
+           end-if.
+
+           perform FETCH-EXECUTE
+               until not KEEP-RUNNING or STEP-COUNT > STEP-LIMIT
+               or (BATCH-IS-ON and FRAME-COUNT >= BATCH-FRAME-LIMIT).
+           if BATCH-IS-ON
+               perform PRINT-BATCH-SUMMARY
+           end-if.
+           call "APU_CLOSE".
+           call "SRAM_SAVE" using by reference ROM-PATH.
+           stop run.
+
+       FETCH-EXECUTE.
+      *        > a HALTed CPU fetches nothing and just idles - PPU/
+      *        > timer/interrupt polling below still runs every
+      *        > iteration so INTERRUPT_CHECK can wake it back up.
+      *        > a halted core still burns 4 T-states per idle pass
+           move 4 to CYCLE-COUNT.
+           if not R-IS-HALTED
+               call "READ_BYTE" using by reference OPCODE, by value
+                    R-PC
+               call "TRACE_LOG" using by value OPCODE
+               call "DEBUGGER" using by value OPCODE
+               call "OPCODE_DISPATCH" using by value OPCODE,
+      -             by reference CYCLE-COUNT
+           end-if.
+           move CYCLE-COUNT to PERIPHERAL-CYCLES.
+           if R-IS-DOUBLE-SPEED
+               compute PERIPHERAL-CYCLES = CYCLE-COUNT / 2
+           end-if.
+           call "PPU_STEP" using by value PERIPHERAL-CYCLES, by
+                reference FRAME-COUNT.
+           call "REWIND_CAPTURE" using by value FRAME-COUNT.
+           call "TIMER_STEP" using by value PERIPHERAL-CYCLES.
+           call "SERIAL_STEP" using by value PERIPHERAL-CYCLES.
+           call "APU_STEP" using by value PERIPHERAL-CYCLES.
+           call "CHEAT_APPLY".
+           call "INTERRUPT_CHECK".
+           add CYCLE-COUNT to R-CYCLES.
+           add 1 to STEP-COUNT.
+
+       PRINT-BATCH-SUMMARY.
+           display "==== BATCH RUN SUMMARY ====".
+           display "Frames run:       " FRAME-COUNT.
+           display "Instructions run: " STEP-COUNT.
+           display "Cycles run:       " R-CYCLES.
+           display "Final PC=" R-PC " SP=" R-SP.
+           display "Final A=" R-A " F=" R-F " B=" R-B " C=" R-C.
+           display "Final D=" R-D " E=" R-E " H=" R-H " L=" R-L.
+           if R-HAS-REG-ERROR
+               display "Errors encountered: bad register mnemonic"
+      -             " requested during this run"
+           else
+               display "Errors encountered: none"
+           end-if.
+       end program MAIN-DRIVER.
