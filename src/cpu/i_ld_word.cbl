@@ -0,0 +1,93 @@
+      *    ColBoy: The worlds best COBOL GameBoy Emulator
+      *    Written by Grace
+
+       identification division.
+       program-id. I_LD_WORD.
+       environment division.
+       data division.
+       working-storage section.
+           copy registers.
+
+      * ====== LOCAL =======
+           01 WORD-VAL binary-short unsigned value 0.
+
+           01 RAW-E binary-char unsigned value 0.
+           01 SIGNED-E binary-short signed value 0.
+           01 SP-HIGH binary-char unsigned value 0.
+           01 SP-LOW binary-char unsigned value 0.
+           01 NIBBLE-CHECK binary-short unsigned value 0.
+           01 BYTE-CHECK binary-short unsigned value 0.
+           01 WORD-RESULT binary-long signed value 0.
+           01 FLAG-H binary-char unsigned value 0.
+           01 FLAG-C binary-char unsigned value 0.
+       linkage section.
+           01 TARGET-R pic x any length.
+           01 SOURCE-R pic x any length.
+       procedure division using by reference TARGET-R, by reference
+           SOURCE-R.
+
+           set R-PC up by 1.
+
+           if SOURCE-R = "nn"
+               call "READ_WORD" using by reference WORD-VAL,
+      -             by value R-PC
+               set R-PC up by 2
+               call "SET_REGISTER" using by value WORD-VAL,
+      -             by reference TARGET-R
+           end-if.
+
+           if SOURCE-R = "sp" and TARGET-R = "nn"
+               call "READ_WORD" using by reference WORD-VAL,
+      -             by value R-PC
+               set R-PC up by 2
+               call "WRITE_WORD" using by value R-SP,
+      -             by value WORD-VAL
+           end-if.
+
+           if SOURCE-R = "hl" and TARGET-R = "sp"
+               call "GET_REGISTER" using by reference WORD-VAL,
+      -             by reference SOURCE-R
+               call "SET_REGISTER" using by value WORD-VAL,
+      -             by reference TARGET-R
+           end-if.
+
+           if SOURCE-R = "sp+e"
+               call "READ_BYTE" using by reference RAW-E,
+                    by value R-PC
+               set R-PC up by 1
+               move RAW-E to SIGNED-E
+               if RAW-E > 127
+                   subtract 256 from SIGNED-E
+               end-if
+
+               divide R-SP by 256 giving SP-HIGH remainder SP-LOW
+
+               compute NIBBLE-CHECK =
+                   function mod(SP-LOW, 16) + function mod(RAW-E, 16)
+               if NIBBLE-CHECK > 15
+                   move 1 to FLAG-H
+               else
+                   move 0 to FLAG-H
+               end-if
+
+               compute BYTE-CHECK = SP-LOW + RAW-E
+               if BYTE-CHECK > 255
+                   move 1 to FLAG-C
+               else
+                   move 0 to FLAG-C
+               end-if
+
+               compute WORD-RESULT = R-SP + SIGNED-E
+               if WORD-RESULT < 0
+                   add 65536 to WORD-RESULT
+               end-if
+               if WORD-RESULT > 65535
+                   subtract 65536 from WORD-RESULT
+               end-if
+               move WORD-RESULT to WORD-VAL
+               call "SET_REGISTER" using by value WORD-VAL,
+      -             by reference TARGET-R
+               call "SET_FLAGS" using by value 0, 0, FLAG-H, FLAG-C
+           end-if.
+
+       end program I_LD_WORD.
