@@ -0,0 +1,161 @@
+      *    ColBoy: The worlds best COBOL GameBoy Emulator
+      *    Written by Grace
+
+       identification division.
+       program-id. I_ALU.
+       environment division.
+       data division.
+       working-storage section.
+           copy registers.
+
+      * ====== LOCAL =======
+           01 OPERAND binary-char unsigned value 0.
+           01 HL-ADDR binary-short unsigned value 0.
+           01 CARRY-IN binary-char unsigned value 0.
+           01 NEW-A binary-char unsigned value 0.
+           01 NIBBLE-CHECK binary-short signed value 0.
+           01 BYTE-CHECK binary-short signed value 0.
+           01 FLAG-Z binary-char unsigned value 0.
+           01 FLAG-N binary-char unsigned value 0.
+           01 FLAG-H binary-char unsigned value 0.
+           01 FLAG-C binary-char unsigned value 0.
+
+           01 OP-AND pic x(3) value "and".
+           01 OP-OR pic x(3) value "or".
+           01 OP-XOR pic x(3) value "xor".
+       linkage section.
+           01 ALU-OP pic x(3).
+           01 SOURCE-R pic x any length.
+       procedure division using by reference ALU-OP, by reference
+           SOURCE-R.
+       MAIN.
+           set R-PC up by 1.
+
+           if SOURCE-R = "hl"
+               call "GET_REGISTER" using by reference HL-ADDR,
+      -             by reference SOURCE-R
+               call "READ_BYTE" using by reference OPERAND,
+                    by value HL-ADDR
+           else
+               if SOURCE-R = "n"
+                   call "READ_BYTE" using by reference OPERAND,
+                        by value R-PC
+                   set R-PC up by 1
+               else
+                   call "GET_REGISTER" using by reference OPERAND,
+      -                 by reference SOURCE-R
+               end-if
+           end-if.
+
+           evaluate ALU-OP
+               when "add"
+                   move 0 to CARRY-IN
+                   perform DO-ADD
+               when "adc"
+                   if R-F-CARRY
+                       move 1 to CARRY-IN
+                   else
+                       move 0 to CARRY-IN
+                   end-if
+                   perform DO-ADD
+               when "sub"
+                   move 0 to CARRY-IN
+                   perform DO-SUB
+                   move NEW-A to R-A
+               when "sbc"
+                   if R-F-CARRY
+                       move 1 to CARRY-IN
+                   else
+                       move 0 to CARRY-IN
+                   end-if
+                   perform DO-SUB
+                   move NEW-A to R-A
+               when "cp"
+                   move 0 to CARRY-IN
+                   perform DO-SUB
+               when "and"
+                   call "BIT_OP" using by reference OP-AND, by value R-A
+      -             , by value OPERAND, by reference NEW-A
+                   move NEW-A to R-A
+                   move 1 to FLAG-H
+                   move 0 to FLAG-C
+                   move 0 to FLAG-N
+                   perform CHECK-ZERO
+                   call "SET_FLAGS" using by value FLAG-Z, FLAG-N,
+      -                 FLAG-H, FLAG-C
+               when "or"
+                   call "BIT_OP" using by reference OP-OR, by value R-A,
+      -                 by value OPERAND, by reference NEW-A
+                   move NEW-A to R-A
+                   move 0 to FLAG-H
+                   move 0 to FLAG-C
+                   move 0 to FLAG-N
+                   perform CHECK-ZERO
+                   call "SET_FLAGS" using by value FLAG-Z, FLAG-N,
+      -                 FLAG-H, FLAG-C
+               when "xor"
+                   call "BIT_OP" using by reference OP-XOR, by value R-A
+      -             , by value OPERAND, by reference NEW-A
+                   move NEW-A to R-A
+                   move 0 to FLAG-H
+                   move 0 to FLAG-C
+                   move 0 to FLAG-N
+                   perform CHECK-ZERO
+                   call "SET_FLAGS" using by value FLAG-Z, FLAG-N,
+      -                 FLAG-H, FLAG-C
+           end-evaluate.
+           go to ENDP.
+
+       DO-ADD.
+           compute NIBBLE-CHECK =
+               function mod(R-A, 16) + function mod(OPERAND, 16)
+               + CARRY-IN
+           if NIBBLE-CHECK > 15
+               move 1 to FLAG-H
+           else
+               move 0 to FLAG-H
+           end-if.
+           compute BYTE-CHECK = R-A + OPERAND + CARRY-IN.
+           if BYTE-CHECK > 255
+               move 1 to FLAG-C
+               subtract 256 from BYTE-CHECK
+           else
+               move 0 to FLAG-C
+           end-if.
+           move BYTE-CHECK to NEW-A.
+           move NEW-A to R-A.
+           move 0 to FLAG-N.
+           perform CHECK-ZERO.
+           call "SET_FLAGS" using by value FLAG-Z, FLAG-N, FLAG-H,
+      -         FLAG-C.
+
+       DO-SUB.
+           compute NIBBLE-CHECK =
+               function mod(R-A, 16) - function mod(OPERAND, 16)
+               - CARRY-IN
+           if NIBBLE-CHECK < 0
+               move 1 to FLAG-H
+           else
+               move 0 to FLAG-H
+           end-if.
+           compute BYTE-CHECK = R-A - OPERAND - CARRY-IN.
+           if BYTE-CHECK < 0
+               move 1 to FLAG-C
+               add 256 to BYTE-CHECK
+           else
+               move 0 to FLAG-C
+           end-if.
+           move BYTE-CHECK to NEW-A.
+           move 1 to FLAG-N.
+           perform CHECK-ZERO.
+           call "SET_FLAGS" using by value FLAG-Z, FLAG-N, FLAG-H,
+      -         FLAG-C.
+
+       CHECK-ZERO.
+           if NEW-A = 0
+               move 1 to FLAG-Z
+           else
+               move 0 to FLAG-Z
+           end-if.
+       ENDP.
+       end program I_ALU.
