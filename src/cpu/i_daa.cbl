@@ -0,0 +1,66 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Handles DAA - decimal-adjusts R-A after a BCD add/subtract
+      *    so it holds two valid BCD digits again. Which correction
+      *    to apply depends on whether the previous op was an add or
+      *    a subtract (the N flag) and on the half-carry/carry flags
+      *    that op left behind.
+       identification division.
+       program-id. I_DAA.
+       environment division.
+       data division.
+       working-storage section.
+           copy registers.
+
+      * ====== LOCAL =======
+           01 A-TEMP binary-short signed value 0.
+           01 NEW-C binary-char unsigned value 0.
+           01 FLAG-Z binary-char unsigned value 0.
+           01 FLAG-N binary-char unsigned value 0.
+           01 FLAG-H binary-char unsigned value 0.
+       procedure division.
+       MAIN.
+           set R-PC up by 1.
+           move R-A to A-TEMP.
+           if R-F-CARRY
+               move 1 to NEW-C
+           else
+               move 0 to NEW-C
+           end-if.
+
+           if R-F-SUBTRACTION
+               move 1 to FLAG-N
+               if NEW-C = 1
+                   subtract 96 from A-TEMP
+               end-if
+               if R-F-HALF-CARRY
+                   subtract 6 from A-TEMP
+               end-if
+           else
+               move 0 to FLAG-N
+               if NEW-C = 1 or A-TEMP > 153
+                   add 96 to A-TEMP
+                   move 1 to NEW-C
+               end-if
+               if R-F-HALF-CARRY or function mod(A-TEMP, 16) > 9
+                   add 6 to A-TEMP
+               end-if
+           end-if.
+
+           if A-TEMP > 255
+               subtract 256 from A-TEMP
+           end-if.
+           if A-TEMP < 0
+               add 256 to A-TEMP
+           end-if.
+           move A-TEMP to R-A.
+
+           if R-A = 0
+               move 1 to FLAG-Z
+           else
+               move 0 to FLAG-Z
+           end-if.
+           call "SET_FLAGS" using by value FLAG-Z, FLAG-N, FLAG-H,
+      -         NEW-C.
+       end program I_DAA.
