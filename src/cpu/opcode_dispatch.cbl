@@ -0,0 +1,515 @@
+      *    ColBoy: The worlds best COBOL GameBoy Emulator
+      *    Written by Grace
+
+       identification division.
+       program-id. OPCODE_DISPATCH.
+       environment division.
+       data division.
+       working-storage section.
+           copy registers.
+           copy emu_config.
+
+      *    > Z80/LR35902 8-bit register-field encoding, shared by the
+      *    > LD r,r' / LD r,n / ALU r / INC r / DEC r opcode families
+           01 REG-CODE-INIT.
+               05 filler pic x(2) value "b ".
+               05 filler pic x(2) value "c ".
+               05 filler pic x(2) value "d ".
+               05 filler pic x(2) value "e ".
+               05 filler pic x(2) value "h ".
+               05 filler pic x(2) value "l ".
+               05 filler pic x(2) value "hl".
+               05 filler pic x(2) value "a ".
+           01 REG-CODE-TABLE redefines REG-CODE-INIT.
+               05 REG-CODE-ENTRY pic x(2) occurs 8 times.
+
+      *    > register-pair encoding used by LD rr,nn / PUSH / POP /
+      *    > INC rr / DEC rr - opcode bits 5-4 select the pair
+           01 REG-PAIR-INIT.
+               05 filler pic x(2) value "bc".
+               05 filler pic x(2) value "de".
+               05 filler pic x(2) value "hl".
+               05 filler pic x(2) value "sp".
+           01 REG-PAIR-TABLE redefines REG-PAIR-INIT.
+               05 REG-PAIR-ENTRY pic x(2) occurs 4 times.
+
+           01 SCRATCH binary-char unsigned value 0.
+           01 DEST-CODE binary-char unsigned value 0.
+           01 SRC-CODE binary-char unsigned value 0.
+           01 TARGET-R pic x(4) value spaces.
+           01 SOURCE-R pic x(4) value spaces.
+
+      *    > ALU opcode-row to mnemonic table, rows in opcode order
+      *    > 0x80-0xB8: add,adc,sub,sbc,and,xor,or,cp
+           01 ALU-OP-INIT.
+               05 filler pic x(3) value "add".
+               05 filler pic x(3) value "adc".
+               05 filler pic x(3) value "sub".
+               05 filler pic x(3) value "sbc".
+               05 filler pic x(3) value "and".
+               05 filler pic x(3) value "xor".
+               05 filler pic x(3) value "or".
+               05 filler pic x(3) value "cp".
+           01 ALU-OP-TABLE redefines ALU-OP-INIT.
+               05 ALU-OP-ENTRY pic x(3) occurs 8 times.
+           01 ALU-OP binary-char unsigned value 0.
+           01 ALU-MNEMONIC pic x(3) value spaces.
+
+           01 INC-DEC-OP pic x(3) value spaces.
+           01 INC-DEC-TARGET pic x(4) value spaces.
+           01 MOD-8 binary-char unsigned value 0.
+           01 MOD-16 binary-char unsigned value 0.
+
+           01 CB-OPCODE binary-char unsigned value 0.
+           01 CB-ADDR binary-short unsigned value 0.
+
+      *    > 0xFF4D KEY1 read back ahead of a STOP, to see whether a
+      *    > CGB speed switch is armed
+           01 KEY1-VAL binary-char unsigned value 0.
+
+           01 JUMP-OP pic x(2) value spaces.
+           01 JCOND pic x(2) value spaces.
+
+           01 CALL-OP pic x(4) value spaces.
+           01 RST-ADDR binary-short unsigned value 0.
+
+      *    > register-pair encoding used by PUSH/POP - identical to
+      *    > REG-PAIR-TABLE except the 4th slot is AF, not SP
+           01 PUSH-POP-INIT.
+               05 filler pic x(2) value "bc".
+               05 filler pic x(2) value "de".
+               05 filler pic x(2) value "hl".
+               05 filler pic x(2) value "af".
+           01 PUSH-POP-TABLE redefines PUSH-POP-INIT.
+               05 PUSH-POP-ENTRY pic x(2) occurs 4 times.
+           01 STACK-OP pic x(4) value spaces.
+           01 STACK-PAIR pic x(2) value spaces.
+
+      *    > set by the CHECK-CONDITION-driven interfaces (I_JUMP,
+      *    > I_CALL_RET) so the branch/no-branch cycle cost of a
+      *    > conditional JP/JR/CALL/RET can be told apart
+           01 BRANCH-TAKEN binary-char unsigned value 0.
+       linkage section.
+           01 OPCODE binary-char unsigned.
+           01 CYCLE-COUNT binary-short unsigned.
+       procedure division using by value OPCODE, by reference
+           CYCLE-COUNT.
+       MAIN.
+           move 4 to CYCLE-COUNT.
+           evaluate true
+               when OPCODE = 0
+      *                > 0x00 NOP
+                   set R-PC up by 1
+               when OPCODE = 118
+      *                > 0x76 HALT
+                   move 1 to R-HALTED
+                   set R-PC up by 1
+               when OPCODE = 16
+      *                > 0x10 STOP - a two-byte opcode. On CGB
+      *                > hardware, if the previous KEY1 write armed a
+      *                > speed switch this is where it actually takes
+      *                > effect instead of stopping the CPU
+                   move 1 to R-STOPPED
+                   if HARDWARE-IS-CGB
+                       call "READ_BYTE" using by reference KEY1-VAL,
+                            by value 65357
+                       if function mod(KEY1-VAL, 2) = 1
+                           if R-IS-DOUBLE-SPEED
+                               move 0 to R-DOUBLE-SPEED
+                           else
+                               move 1 to R-DOUBLE-SPEED
+                           end-if
+                           call "WRITE_BYTE" using by value 0,
+                                by value 65357
+                           move 8200 to CYCLE-COUNT
+                           move 0 to R-STOPPED
+                       end-if
+                   end-if
+                   set R-PC up by 2
+               when OPCODE >= 64 and OPCODE <= 127
+                   perform DISPATCH-LD-R-R
+               when OPCODE = 6 or OPCODE = 14 or OPCODE = 22 or
+                    OPCODE = 30 or OPCODE = 38 or OPCODE = 46 or
+                    OPCODE = 54 or OPCODE = 62
+                   perform DISPATCH-LD-R-N
+               when OPCODE = 1 or OPCODE = 17 or OPCODE = 33 or
+                    OPCODE = 49
+                   move 12 to CYCLE-COUNT
+                   perform DISPATCH-LD-RR-NN
+               when OPCODE = 8
+                   move 20 to CYCLE-COUNT
+                   move "nn" to TARGET-R
+                   move "sp" to SOURCE-R
+                   call "I_LD_WORD" using by reference TARGET-R,
+      -                 by reference SOURCE-R
+               when OPCODE = 249
+      *                > 0xF9 LD SP,HL
+                   move 8 to CYCLE-COUNT
+                   move "sp" to TARGET-R
+                   move "hl" to SOURCE-R
+                   call "I_LD_WORD" using by reference TARGET-R,
+      -                 by reference SOURCE-R
+               when OPCODE = 248
+      *                > 0xF8 LD HL,SP+e
+                   move 12 to CYCLE-COUNT
+                   move "hl" to TARGET-R
+                   move "sp+e" to SOURCE-R
+                   call "I_LD_WORD" using by reference TARGET-R,
+      -                 by reference SOURCE-R
+               when OPCODE = 203
+      *                > 0xCB two-byte prefix - the following byte
+      *                > selects the rotate/shift/BIT/RES/SET op
+                   add 1 to R-PC giving CB-ADDR
+                   call "READ_BYTE" using by reference CB-OPCODE,
+                        by value CB-ADDR
+                   perform SET-CB-CYCLES
+                   call "I_CB" using by value CB-OPCODE
+               when OPCODE >= 128 and OPCODE <= 191
+                   perform DISPATCH-ALU-R
+               when OPCODE = 198 or OPCODE = 206 or OPCODE = 214 or
+                    OPCODE = 222 or OPCODE = 230 or OPCODE = 238 or
+                    OPCODE = 246 or OPCODE = 254
+                   move 8 to CYCLE-COUNT
+                   perform DISPATCH-ALU-N
+               when OPCODE <= 63 and function mod(OPCODE, 8) = 4
+                   move "inc" to INC-DEC-OP
+                   perform DISPATCH-INC-DEC-R
+               when OPCODE <= 63 and function mod(OPCODE, 8) = 5
+                   move "dec" to INC-DEC-OP
+                   perform DISPATCH-INC-DEC-R
+               when OPCODE <= 63 and function mod(OPCODE, 16) = 3
+                   move 8 to CYCLE-COUNT
+                   move "inc" to INC-DEC-OP
+                   perform DISPATCH-INC-DEC-RR
+               when OPCODE <= 63 and function mod(OPCODE, 16) = 11
+                   move 8 to CYCLE-COUNT
+                   move "dec" to INC-DEC-OP
+                   perform DISPATCH-INC-DEC-RR
+               when OPCODE = 195
+      *                > 0xC3 JP nn
+                   move 16 to CYCLE-COUNT
+                   move "jp" to JUMP-OP
+                   move spaces to JCOND
+                   call "I_JUMP" using by reference JUMP-OP,
+      -                 by reference JCOND, by reference BRANCH-TAKEN
+               when OPCODE = 194 or OPCODE = 202 or OPCODE = 210 or
+                    OPCODE = 218
+      *                > 0xC2/CA/D2/DA JP cc,nn
+                   move "jp" to JUMP-OP
+                   perform SET-JCOND-FROM-OPCODE
+                   call "I_JUMP" using by reference JUMP-OP,
+      -                 by reference JCOND, by reference BRANCH-TAKEN
+                   perform SET-BRANCH-CYCLES-16-12
+               when OPCODE = 233
+      *                > 0xE9 JP (HL)
+                   move "jp" to JUMP-OP
+                   move "hl" to JCOND
+                   call "I_JUMP" using by reference JUMP-OP,
+      -                 by reference JCOND, by reference BRANCH-TAKEN
+               when OPCODE = 24
+      *                > 0x18 JR e
+                   move 12 to CYCLE-COUNT
+                   move "jr" to JUMP-OP
+                   move spaces to JCOND
+                   call "I_JUMP" using by reference JUMP-OP,
+      -                 by reference JCOND, by reference BRANCH-TAKEN
+               when OPCODE = 32 or OPCODE = 40 or OPCODE = 48 or
+                    OPCODE = 56
+      *                > 0x20/28/30/38 JR cc,e
+                   move "jr" to JUMP-OP
+                   perform SET-JCOND-FROM-OPCODE
+                   call "I_JUMP" using by reference JUMP-OP,
+      -                 by reference JCOND, by reference BRANCH-TAKEN
+                   perform SET-BRANCH-CYCLES-12-8
+               when OPCODE = 205
+      *                > 0xCD CALL nn
+                   move 24 to CYCLE-COUNT
+                   move "call" to CALL-OP
+                   move spaces to JCOND
+                   call "I_CALL_RET" using by reference CALL-OP,
+      -                 by reference JCOND, by value RST-ADDR,
+      -                 by reference BRANCH-TAKEN
+               when OPCODE = 196 or OPCODE = 204 or OPCODE = 212 or
+                    OPCODE = 220
+      *                > 0xC4/CC/D4/DC CALL cc,nn
+                   move "call" to CALL-OP
+                   perform SET-CCOND-FROM-OPCODE
+                   call "I_CALL_RET" using by reference CALL-OP,
+      -                 by reference JCOND, by value RST-ADDR,
+      -                 by reference BRANCH-TAKEN
+                   perform SET-BRANCH-CYCLES-24-12
+               when OPCODE = 201
+      *                > 0xC9 RET
+                   move 16 to CYCLE-COUNT
+                   move "ret " to CALL-OP
+                   move spaces to JCOND
+                   call "I_CALL_RET" using by reference CALL-OP,
+      -                 by reference JCOND, by value RST-ADDR,
+      -                 by reference BRANCH-TAKEN
+               when OPCODE = 192 or OPCODE = 200 or OPCODE = 208 or
+                    OPCODE = 216
+      *                > 0xC0/C8/D0/D8 RET cc
+                   move "ret " to CALL-OP
+                   perform SET-CCOND-FROM-OPCODE
+                   call "I_CALL_RET" using by reference CALL-OP,
+      -                 by reference JCOND, by value RST-ADDR,
+      -                 by reference BRANCH-TAKEN
+                   perform SET-BRANCH-CYCLES-20-8
+               when OPCODE = 217
+      *                > 0xD9 RETI
+                   move 16 to CYCLE-COUNT
+                   move "reti" to CALL-OP
+                   move spaces to JCOND
+                   call "I_CALL_RET" using by reference CALL-OP,
+      -                 by reference JCOND, by value RST-ADDR,
+      -                 by reference BRANCH-TAKEN
+               when OPCODE = 199 or OPCODE = 207 or OPCODE = 215 or
+                    OPCODE = 223 or OPCODE = 231 or OPCODE = 239 or
+                    OPCODE = 247 or OPCODE = 255
+      *                > 0xC7/CF/D7/DF/E7/EF/F7/FF RST n
+                   move 16 to CYCLE-COUNT
+                   move "rst " to CALL-OP
+                   subtract 199 from OPCODE giving RST-ADDR
+                   call "I_CALL_RET" using by reference CALL-OP,
+      -                 by reference JCOND, by value RST-ADDR,
+      -                 by reference BRANCH-TAKEN
+               when OPCODE = 197 or OPCODE = 213 or OPCODE = 229 or
+                    OPCODE = 245
+      *                > 0xC5/D5/E5/F5 PUSH rr
+                   move 16 to CYCLE-COUNT
+                   move "push" to STACK-OP
+                   divide OPCODE by 16 giving DEST-CODE remainder
+                       SRC-CODE
+                   move PUSH-POP-ENTRY (DEST-CODE - 11) to STACK-PAIR
+                   call "I_PUSH_POP" using by reference STACK-OP,
+      -                 by reference STACK-PAIR
+               when OPCODE = 193 or OPCODE = 209 or OPCODE = 225 or
+                    OPCODE = 241
+      *                > 0xC1/D1/E1/F1 POP rr
+                   move 12 to CYCLE-COUNT
+                   move "pop " to STACK-OP
+                   divide OPCODE by 16 giving DEST-CODE remainder
+                       SRC-CODE
+                   move PUSH-POP-ENTRY (DEST-CODE - 11) to STACK-PAIR
+                   call "I_PUSH_POP" using by reference STACK-OP,
+      -                 by reference STACK-PAIR
+               when OPCODE = 39
+      *                > 0x27 DAA
+                   call "I_DAA"
+               when OPCODE = 243
+      *                > 0xF3 DI
+                   move 0 to R-IME
+                   set R-PC up by 1
+               when OPCODE = 251
+      *                > 0xFB EI
+                   move 1 to R-IME
+                   set R-PC up by 1
+               when OPCODE = 224
+      *                > 0xE0 LDH (n),A
+                   move 12 to CYCLE-COUNT
+                   move "hn  " to TARGET-R
+                   move "a   " to SOURCE-R
+                   call "I_LD_BYTE" using by reference TARGET-R,
+      -                 by reference SOURCE-R
+               when OPCODE = 240
+      *                > 0xF0 LDH A,(n)
+                   move 12 to CYCLE-COUNT
+                   move "a   " to TARGET-R
+                   move "hn  " to SOURCE-R
+                   call "I_LD_BYTE" using by reference TARGET-R,
+      -                 by reference SOURCE-R
+               when OPCODE = 226
+      *                > 0xE2 LD (C),A
+                   move 8 to CYCLE-COUNT
+                   move "hc  " to TARGET-R
+                   move "a   " to SOURCE-R
+                   call "I_LD_BYTE" using by reference TARGET-R,
+      -                 by reference SOURCE-R
+               when OPCODE = 242
+      *                > 0xF2 LD A,(C)
+                   move 8 to CYCLE-COUNT
+                   move "a   " to TARGET-R
+                   move "hc  " to SOURCE-R
+                   call "I_LD_BYTE" using by reference TARGET-R,
+      -                 by reference SOURCE-R
+               when OPCODE = 234
+      *                > 0xEA LD (nn),A
+                   move 16 to CYCLE-COUNT
+                   move "nn  " to TARGET-R
+                   move "a   " to SOURCE-R
+                   call "I_LD_BYTE" using by reference TARGET-R,
+      -                 by reference SOURCE-R
+               when OPCODE = 250
+      *                > 0xFA LD A,(nn)
+                   move 16 to CYCLE-COUNT
+                   move "a   " to TARGET-R
+                   move "nn  " to SOURCE-R
+                   call "I_LD_BYTE" using by reference TARGET-R,
+      -                 by reference SOURCE-R
+               when other
+      *                > not yet decoded by this dispatcher - treat
+      *                > as a one-byte NOP rather than aborting the
+      *                > whole run on an unimplemented opcode
+                   set R-PC up by 1
+           end-evaluate.
+           go to ENDP.
+
+       DISPATCH-LD-R-R.
+      *    > LD r,r' : opcode = 01DDDSSS, D=dest field, S=src field
+      *    > 8 T-states when either side is (HL), 4 otherwise
+           move OPCODE to SCRATCH.
+           subtract 64 from SCRATCH.
+           divide SCRATCH by 8 giving DEST-CODE remainder SRC-CODE.
+           move REG-CODE-ENTRY (DEST-CODE + 1) to TARGET-R.
+           move REG-CODE-ENTRY (SRC-CODE + 1) to SOURCE-R.
+           if DEST-CODE = 6 or SRC-CODE = 6
+               move 8 to CYCLE-COUNT
+           end-if.
+           call "I_LD_BYTE" using by reference TARGET-R,
+      -         by reference SOURCE-R.
+
+       DISPATCH-LD-R-N.
+      *    > LD r,n : opcode = 00DDD110
+      *    > 12 T-states for LD (HL),n, 8 for LD r,n
+           move OPCODE to SCRATCH.
+           subtract 6 from SCRATCH.
+           divide SCRATCH by 8 giving DEST-CODE remainder SRC-CODE.
+           move REG-CODE-ENTRY (DEST-CODE + 1) to TARGET-R.
+           move "n " to SOURCE-R.
+           if DEST-CODE = 6
+               move 12 to CYCLE-COUNT
+           else
+               move 8 to CYCLE-COUNT
+           end-if.
+           call "I_LD_BYTE" using by reference TARGET-R,
+      -         by reference SOURCE-R.
+
+       DISPATCH-LD-RR-NN.
+      *    > LD rr,nn : opcode = 00RR0001
+           divide OPCODE by 16 giving DEST-CODE remainder SRC-CODE.
+           move REG-PAIR-ENTRY (DEST-CODE + 1) to TARGET-R.
+           move "nn  " to SOURCE-R.
+           call "I_LD_WORD" using by reference TARGET-R,
+      -         by reference SOURCE-R.
+
+       DISPATCH-ALU-R.
+      *    > ALU r : opcode = 10OOORRR, O=alu-op row, R=operand field
+      *    > 8 T-states against (HL), 4 against a plain register
+           move OPCODE to SCRATCH.
+           subtract 128 from SCRATCH.
+           divide SCRATCH by 8 giving DEST-CODE remainder SRC-CODE.
+           move ALU-OP-ENTRY (DEST-CODE + 1) to ALU-MNEMONIC.
+           move REG-CODE-ENTRY (SRC-CODE + 1) to SOURCE-R.
+           if SRC-CODE = 6
+               move 8 to CYCLE-COUNT
+           end-if.
+           call "I_ALU" using by reference ALU-MNEMONIC,
+      -         by reference SOURCE-R.
+
+       DISPATCH-ALU-N.
+      *    > ALU n : opcode = 11OOO110, O=alu-op row
+           move OPCODE to SCRATCH.
+           subtract 198 from SCRATCH.
+           divide SCRATCH by 8 giving DEST-CODE remainder SRC-CODE.
+           move ALU-OP-ENTRY (DEST-CODE + 1) to ALU-MNEMONIC.
+           move "n" to SOURCE-R.
+           call "I_ALU" using by reference ALU-MNEMONIC,
+      -         by reference SOURCE-R.
+
+       DISPATCH-INC-DEC-R.
+      *    > INC/DEC r or (HL) : opcode = 00RRR1?0, R=register field
+      *    > 12 T-states against (HL), 4 against a plain register
+           move OPCODE to SCRATCH.
+           divide SCRATCH by 8 giving DEST-CODE remainder SRC-CODE.
+           if DEST-CODE = 6
+               move "(hl)" to INC-DEC-TARGET
+               move 12 to CYCLE-COUNT
+           else
+               move REG-CODE-ENTRY (DEST-CODE + 1) to INC-DEC-TARGET
+           end-if.
+           call "I_INC_DEC" using by reference INC-DEC-OP,
+      -         by reference INC-DEC-TARGET.
+
+       SET-CB-CYCLES.
+      *    > CB group 1 (BIT b,r) is 12 T-states against (HL) since
+      *    > it doesn't write the result back, everything else in
+      *    > the CB space is 16 against (HL) and 8 against a
+      *    > register - REG-CODE is the opcode's low 3 bits
+           divide CB-OPCODE by 8 giving SCRATCH remainder DEST-CODE.
+           if DEST-CODE = 6
+               divide CB-OPCODE by 64 giving SRC-CODE remainder
+                   SCRATCH
+               if SRC-CODE = 1
+                   move 12 to CYCLE-COUNT
+               else
+                   move 16 to CYCLE-COUNT
+               end-if
+           else
+               move 8 to CYCLE-COUNT
+           end-if.
+
+       SET-BRANCH-CYCLES-16-12.
+           if BRANCH-TAKEN = 1
+               move 16 to CYCLE-COUNT
+           else
+               move 12 to CYCLE-COUNT
+           end-if.
+
+       SET-BRANCH-CYCLES-12-8.
+           if BRANCH-TAKEN = 1
+               move 12 to CYCLE-COUNT
+           else
+               move 8 to CYCLE-COUNT
+           end-if.
+
+       SET-BRANCH-CYCLES-24-12.
+           if BRANCH-TAKEN = 1
+               move 24 to CYCLE-COUNT
+           else
+               move 12 to CYCLE-COUNT
+           end-if.
+
+       SET-BRANCH-CYCLES-20-8.
+           if BRANCH-TAKEN = 1
+               move 20 to CYCLE-COUNT
+           else
+               move 8 to CYCLE-COUNT
+           end-if.
+
+       SET-JCOND-FROM-OPCODE.
+      *    > condition field is 2 bits wide and lands in the same
+      *    > place (NZ,Z,NC,C in that order) for both the JP cc,nn
+      *    > and JR cc,e opcode families
+           evaluate OPCODE
+               when 194 when 32
+                   move "nz" to JCOND
+               when 202 when 40
+                   move "z " to JCOND
+               when 210 when 48
+                   move "nc" to JCOND
+               when 218 when 56
+                   move "c " to JCOND
+           end-evaluate.
+
+       SET-CCOND-FROM-OPCODE.
+      *    > condition field for the CALL cc,nn and RET cc opcode
+      *    > families (NZ,Z,NC,C in that order)
+           evaluate OPCODE
+               when 196 when 192
+                   move "nz" to JCOND
+               when 204 when 200
+                   move "z " to JCOND
+               when 212 when 208
+                   move "nc" to JCOND
+               when 220 when 216
+                   move "c " to JCOND
+           end-evaluate.
+
+       DISPATCH-INC-DEC-RR.
+      *    > INC/DEC rr : opcode = 00PP??11, P=register-pair field
+           divide OPCODE by 16 giving DEST-CODE remainder SRC-CODE.
+           move REG-PAIR-ENTRY (DEST-CODE + 1) to INC-DEC-TARGET.
+           call "I_INC_DEC" using by reference INC-DEC-OP,
+      -         by reference INC-DEC-TARGET.
+       ENDP.
+       end program OPCODE_DISPATCH.
