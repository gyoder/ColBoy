@@ -0,0 +1,117 @@
+      *    ColBoy: The worlds best COBOL GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Handles INC/DEC for the 8-bit registers, the byte pointed
+      *    to by HL, and the 16-bit register pairs. TARGET-R of
+      *    "(hl)" means the memory byte at HL; TARGET-R of "hl" (no
+      *    parens) means the HL pair itself - the two need different
+      *    mnemonics here because, unlike LD, one is an 8-bit op that
+      *    sets flags and the other is a 16-bit op that does not.
+       identification division.
+       program-id. I_INC_DEC.
+       environment division.
+       data division.
+       working-storage section.
+           copy registers.
+
+      * ====== LOCAL =======
+           01 OPERAND-8 binary-char unsigned value 0.
+           01 OPERAND-16 binary-short unsigned value 0.
+           01 HL-ADDR binary-short unsigned value 0.
+           01 NIBBLE-CHECK binary-short signed value 0.
+           01 FLAG-Z binary-char unsigned value 0.
+           01 FLAG-N binary-char unsigned value 0.
+           01 FLAG-H binary-char unsigned value 0.
+           01 FLAG-C binary-char unsigned value 0.
+           01 HL-MNEMONIC pic x(2) value "hl".
+       linkage section.
+           01 OPERATION pic x(3).
+           01 TARGET-R pic x any length.
+       procedure division using by reference OPERATION, by reference
+           TARGET-R.
+       MAIN.
+           set R-PC up by 1.
+
+           if R-F-CARRY
+               move 1 to FLAG-C
+           else
+               move 0 to FLAG-C
+           end-if.
+
+           if TARGET-R = "bc" or TARGET-R = "de" or TARGET-R = "hl"
+                   or TARGET-R = "sp"
+               perform INC-DEC-16
+           else
+               if TARGET-R = "(hl)"
+                   call "GET_REGISTER" using by reference HL-ADDR,
+      -                 by reference HL-MNEMONIC
+                   call "READ_BYTE" using by reference OPERAND-8,
+                        by value HL-ADDR
+                   perform INC-DEC-8
+                   call "WRITE_BYTE" using by value OPERAND-8,
+      -                 by value HL-ADDR
+               else
+                   call "GET_REGISTER" using by reference OPERAND-8,
+      -                 by reference TARGET-R
+                   perform INC-DEC-8
+                   call "SET_REGISTER" using by value OPERAND-8,
+      -                 by reference TARGET-R
+               end-if
+           end-if.
+           go to ENDP.
+
+       INC-DEC-8.
+           if OPERATION = "inc"
+               compute NIBBLE-CHECK = function mod(OPERAND-8, 16) + 1
+               if NIBBLE-CHECK > 15
+                   move 1 to FLAG-H
+               else
+                   move 0 to FLAG-H
+               end-if
+               add 1 to OPERAND-8
+               if OPERAND-8 > 255
+                   move 0 to OPERAND-8
+               end-if
+               move 0 to FLAG-N
+           else
+               compute NIBBLE-CHECK = function mod(OPERAND-8, 16) - 1
+               if NIBBLE-CHECK < 0
+                   move 1 to FLAG-H
+               else
+                   move 0 to FLAG-H
+               end-if
+               if OPERAND-8 = 0
+                   move 255 to OPERAND-8
+               else
+                   subtract 1 from OPERAND-8
+               end-if
+               move 1 to FLAG-N
+           end-if.
+           if OPERAND-8 = 0
+               move 1 to FLAG-Z
+           else
+               move 0 to FLAG-Z
+           end-if.
+           call "SET_FLAGS" using by value FLAG-Z, FLAG-N, FLAG-H,
+      -         FLAG-C.
+
+       INC-DEC-16.
+           call "GET_REGISTER" using by reference OPERAND-16,
+      -         by reference TARGET-R.
+           if OPERATION = "inc"
+               if OPERAND-16 = 65535
+                   move 0 to OPERAND-16
+               else
+                   add 1 to OPERAND-16
+               end-if
+           else
+               if OPERAND-16 = 0
+                   move 65535 to OPERAND-16
+               else
+                   subtract 1 from OPERAND-16
+               end-if
+           end-if.
+           call "SET_REGISTER" using by value OPERAND-16,
+      -         by reference TARGET-R.
+       ENDP.
+       end program I_INC_DEC.
