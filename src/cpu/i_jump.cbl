@@ -0,0 +1,110 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Handles JP nn / JP cc,nn / JP (HL) / JR e / JR cc,e. COND
+      *    is spaces for an unconditional jump, "nz"/"z "/"nc"/"c "
+      *    for the four flag conditions, or "hl" (with JUMP-OP "jp")
+      *    for the register-indirect JP (HL) form.
+       identification division.
+       program-id. I_JUMP.
+       environment division.
+       data division.
+       working-storage section.
+           copy registers.
+
+      * ====== LOCAL =======
+           01 ADDR-TEMP binary-short unsigned value 0.
+           01 WORD-VAL binary-short unsigned value 0.
+           01 HL-ADDR binary-short unsigned value 0.
+           01 HL-MNEMONIC pic x(2) value "hl".
+
+           01 RAW-E binary-char unsigned value 0.
+           01 SIGNED-E binary-short signed value 0.
+           01 WORD-RESULT binary-long signed value 0.
+
+           01 TAKEN binary-char unsigned value 0.
+       linkage section.
+           01 JUMP-OP pic x(2).
+           01 COND pic x(2).
+           01 TAKEN-OUT binary-char unsigned.
+       procedure division using by reference JUMP-OP, by reference
+           COND, by reference TAKEN-OUT.
+       MAIN.
+           if JUMP-OP = "jp" and COND = "hl"
+               call "GET_REGISTER" using by reference HL-ADDR,
+      -             by reference HL-MNEMONIC
+               move HL-ADDR to R-PC
+               move 1 to TAKEN
+           else
+               perform CHECK-CONDITION
+               if JUMP-OP = "jp"
+                   perform DO-JP
+               else
+                   perform DO-JR
+               end-if
+           end-if.
+           move TAKEN to TAKEN-OUT.
+           go to ENDP.
+
+       CHECK-CONDITION.
+           evaluate COND
+               when spaces
+                   move 1 to TAKEN
+               when "nz"
+                   if R-F-ZERO
+                       move 0 to TAKEN
+                   else
+                       move 1 to TAKEN
+                   end-if
+               when "z "
+                   if R-F-ZERO
+                       move 1 to TAKEN
+                   else
+                       move 0 to TAKEN
+                   end-if
+               when "nc"
+                   if R-F-CARRY
+                       move 0 to TAKEN
+                   else
+                       move 1 to TAKEN
+                   end-if
+               when "c "
+                   if R-F-CARRY
+                       move 1 to TAKEN
+                   else
+                       move 0 to TAKEN
+                   end-if
+           end-evaluate.
+
+       DO-JP.
+           if TAKEN = 1
+               add 1 to R-PC giving ADDR-TEMP
+               call "READ_WORD" using by reference WORD-VAL,
+      -             by value ADDR-TEMP
+               move WORD-VAL to R-PC
+           else
+               set R-PC up by 3
+           end-if.
+
+       DO-JR.
+           add 1 to R-PC giving ADDR-TEMP.
+           call "READ_BYTE" using by reference RAW-E, by value
+                ADDR-TEMP.
+           move RAW-E to SIGNED-E.
+           if RAW-E > 127
+               subtract 256 from SIGNED-E
+           end-if.
+           if TAKEN = 1
+               compute WORD-RESULT = R-PC + 2 + SIGNED-E
+               if WORD-RESULT < 0
+                   add 65536 to WORD-RESULT
+               end-if
+               if WORD-RESULT > 65535
+                   subtract 65536 from WORD-RESULT
+               end-if
+               move WORD-RESULT to R-PC
+           else
+               set R-PC up by 2
+           end-if.
+       ENDP.
+       end program I_JUMP.
