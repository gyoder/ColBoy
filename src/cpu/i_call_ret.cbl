@@ -0,0 +1,102 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Handles CALL nn / CALL cc,nn / RET / RET cc / RETI / RST n.
+      *    CALL-OP selects the family ("call","ret ","reti","rst ");
+      *    COND is spaces for unconditional or "nz"/"z "/"nc"/"c " for
+      *    the four flag conditions; RST-ADDR carries the fixed vector
+      *    for the RST family.
+       identification division.
+       program-id. I_CALL_RET.
+       environment division.
+       data division.
+       working-storage section.
+           copy registers.
+
+      * ====== LOCAL =======
+           01 ADDR-TEMP binary-short unsigned value 0.
+           01 WORD-VAL binary-short unsigned value 0.
+           01 RETURN-ADDR binary-short unsigned value 0.
+           01 TAKEN binary-char unsigned value 0.
+       linkage section.
+           01 CALL-OP pic x(4).
+           01 COND pic x(2).
+           01 RST-ADDR binary-short unsigned.
+           01 TAKEN-OUT binary-char unsigned.
+       procedure division using by reference CALL-OP, by reference
+           COND, by value RST-ADDR, by reference TAKEN-OUT.
+       MAIN.
+           evaluate CALL-OP
+               when "call"
+                   perform CHECK-CONDITION
+                   perform DO-CALL
+               when "ret "
+                   perform CHECK-CONDITION
+                   perform DO-RET
+               when "reti"
+                   move 1 to TAKEN
+                   perform DO-RET
+                   move 1 to R-IME
+               when "rst "
+                   move 1 to TAKEN
+                   perform DO-RST
+           end-evaluate.
+           move TAKEN to TAKEN-OUT.
+           go to ENDP.
+
+       CHECK-CONDITION.
+           evaluate COND
+               when spaces
+                   move 1 to TAKEN
+               when "nz"
+                   if R-F-ZERO
+                       move 0 to TAKEN
+                   else
+                       move 1 to TAKEN
+                   end-if
+               when "z "
+                   if R-F-ZERO
+                       move 1 to TAKEN
+                   else
+                       move 0 to TAKEN
+                   end-if
+               when "nc"
+                   if R-F-CARRY
+                       move 0 to TAKEN
+                   else
+                       move 1 to TAKEN
+                   end-if
+               when "c "
+                   if R-F-CARRY
+                       move 1 to TAKEN
+                   else
+                       move 0 to TAKEN
+                   end-if
+           end-evaluate.
+
+       DO-CALL.
+           if TAKEN = 1
+               add 1 to R-PC giving ADDR-TEMP
+               call "READ_WORD" using by reference WORD-VAL,
+      -             by value ADDR-TEMP
+               add 3 to R-PC giving RETURN-ADDR
+               call "PUSH_WORD" using by value RETURN-ADDR
+               move WORD-VAL to R-PC
+           else
+               set R-PC up by 3
+           end-if.
+
+       DO-RET.
+           if TAKEN = 1
+               call "POP_WORD" using by reference WORD-VAL
+               move WORD-VAL to R-PC
+           else
+               set R-PC up by 1
+           end-if.
+
+       DO-RST.
+           add 1 to R-PC giving RETURN-ADDR.
+           call "PUSH_WORD" using by value RETURN-ADDR.
+           move RST-ADDR to R-PC.
+       ENDP.
+       end program I_CALL_RET.
