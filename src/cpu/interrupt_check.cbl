@@ -0,0 +1,109 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Runs once per fetch cycle, after the just-fetched
+      *    instruction (and PPU_STEP/TIMER_STEP) have had their say.
+      *    A HALTed CPU wakes the moment any IE/IF pair is both set,
+      *    whether or not IME is on; servicing the interrupt (the
+      *    IME=1 push-and-jump below) only happens when IME is also
+      *    on. IE/IF are checked in fixed hardware priority order -
+      *    VBlank, STAT, Timer, Serial, Joypad - and only the single
+      *    highest-priority pending interrupt is serviced per call,
+      *    the same way real hardware handles one vector at a time
+      *    and re-polls on the next instruction boundary.
+       identification division.
+       program-id. INTERRUPT_CHECK.
+       environment division.
+       data division.
+       working-storage section.
+           copy registers.
+
+      * ====== LOCAL =======
+           01 IE-VAL binary-char unsigned value 0.
+           01 IF-VAL binary-char unsigned value 0.
+           01 TEMP-DIV binary-char unsigned value 0.
+
+           01 PENDING-0 binary-char unsigned value 0.
+           01 PENDING-1 binary-char unsigned value 0.
+           01 PENDING-2 binary-char unsigned value 0.
+           01 PENDING-3 binary-char unsigned value 0.
+           01 PENDING-4 binary-char unsigned value 0.
+           01 ANY-PENDING binary-char unsigned value 0.
+
+           01 CLEAR-BIT-VAL binary-char unsigned value 0.
+           01 VECTOR-ADDR binary-short unsigned value 0.
+       procedure division.
+       MAIN.
+           call "READ_BYTE" using by reference IE-VAL, by value
+                65535.
+           call "READ_BYTE" using by reference IF-VAL, by value
+                65295.
+
+           move function mod(IE-VAL, 2) to PENDING-0.
+           compute PENDING-0 = PENDING-0 * function mod(IF-VAL, 2).
+
+           compute TEMP-DIV = IE-VAL / 2.
+           move function mod(TEMP-DIV, 2) to PENDING-1.
+           compute TEMP-DIV = IF-VAL / 2.
+           compute PENDING-1 = PENDING-1 * function mod(TEMP-DIV, 2).
+
+           compute TEMP-DIV = IE-VAL / 4.
+           move function mod(TEMP-DIV, 2) to PENDING-2.
+           compute TEMP-DIV = IF-VAL / 4.
+           compute PENDING-2 = PENDING-2 * function mod(TEMP-DIV, 2).
+
+           compute TEMP-DIV = IE-VAL / 8.
+           move function mod(TEMP-DIV, 2) to PENDING-3.
+           compute TEMP-DIV = IF-VAL / 8.
+           compute PENDING-3 = PENDING-3 * function mod(TEMP-DIV, 2).
+
+           compute TEMP-DIV = IE-VAL / 16.
+           move function mod(TEMP-DIV, 2) to PENDING-4.
+           compute TEMP-DIV = IF-VAL / 16.
+           compute PENDING-4 = PENDING-4 * function mod(TEMP-DIV, 2).
+
+           move 0 to ANY-PENDING.
+           if PENDING-0 = 1 or PENDING-1 = 1 or PENDING-2 = 1
+                   or PENDING-3 = 1 or PENDING-4 = 1
+               move 1 to ANY-PENDING
+           end-if.
+
+           if ANY-PENDING = 1 and R-IS-HALTED
+               move 0 to R-HALTED
+           end-if.
+
+           if R-IME-ON
+               evaluate true
+                   when PENDING-0 = 1
+                       move 1 to CLEAR-BIT-VAL
+                       move 64 to VECTOR-ADDR
+                       perform SERVICE-INTERRUPT
+                   when PENDING-1 = 1
+                       move 2 to CLEAR-BIT-VAL
+                       move 72 to VECTOR-ADDR
+                       perform SERVICE-INTERRUPT
+                   when PENDING-2 = 1
+                       move 4 to CLEAR-BIT-VAL
+                       move 80 to VECTOR-ADDR
+                       perform SERVICE-INTERRUPT
+                   when PENDING-3 = 1
+                       move 8 to CLEAR-BIT-VAL
+                       move 88 to VECTOR-ADDR
+                       perform SERVICE-INTERRUPT
+                   when PENDING-4 = 1
+                       move 16 to CLEAR-BIT-VAL
+                       move 96 to VECTOR-ADDR
+                       perform SERVICE-INTERRUPT
+               end-evaluate
+           end-if.
+
+       MAIN-EXIT.
+           exit program.
+
+       SERVICE-INTERRUPT.
+           move 0 to R-IME.
+           subtract CLEAR-BIT-VAL from IF-VAL.
+           call "WRITE_BYTE" using by value IF-VAL, by value 65295.
+           call "PUSH_WORD" using by value R-PC.
+           move VECTOR-ADDR to R-PC.
+       end program INTERRUPT_CHECK.
