@@ -0,0 +1,45 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Called once every FETCH-EXECUTE iteration, same as
+      *    INTERRUPT_CHECK - walks whatever CHEAT_LOADER parsed out of
+      *    cheats.cfg and forces each active patch's value straight
+      *    into MEMORY-ARR, bypassing WRITE_BYTE entirely so a patch
+      *    on an I/O register can't accidentally re-trigger that
+      *    register's own write side effects (OAM DMA, an APU trigger,
+      *    and so on) every single instruction. A patch with a compare
+      *    byte only forces its value while memory still holds that
+      *    byte, so a code can wait for a game to reach a particular
+      *    state before it starts overriding it.
+       identification division.
+       program-id. CHEAT_APPLY.
+       environment division.
+       data division.
+       working-storage section.
+           copy memory.
+           copy cheat_state.
+
+      * ====== LOCAL =======
+           01 I binary-char unsigned value 0.
+       procedure division.
+       MAIN.
+           if not CHEAT-ENGINE-IS-ON
+               go to MAIN-EXIT
+           end-if.
+           perform APPLY-ONE-CHEAT varying I from 1 by 1 until
+               I > CHEAT-COUNT.
+       MAIN-EXIT.
+           exit program.
+
+       APPLY-ONE-CHEAT.
+           if CHEAT-USES-COMPARE (I)
+               if MEMORY-ARR (CHEAT-ADDRESS (I) + 1) =
+                       CHEAT-COMPARE (I)
+                   move CHEAT-VALUE (I) to
+                       MEMORY-ARR (CHEAT-ADDRESS (I) + 1)
+               end-if
+           else
+               move CHEAT-VALUE (I) to
+                   MEMORY-ARR (CHEAT-ADDRESS (I) + 1)
+           end-if.
+       end program CHEAT_APPLY.
