@@ -6,58 +6,23 @@
        environment division.
        data division.
        working-storage section.
-           01 REGISTERS external.
-      *        > Program Counter   - 16bit                       
-               05 R-PC binary-short unsigned.
-
-      *        > Stack Pointer     - 16bit
-               05 R-SP binary-short unsigned.
-
-      *        > Accumulator       - 8bit
-               05 R-A binary-char unsigned.
-
-      *        > Flags Register    - 8bit
-      *        > register F uses its upper 4 bits to store 4 flags
-      *        > so we will be storing that. Lower 4 bits should
-      *        > *Theoretically* be zero so this should be fine
-               05 R-F binary-char unsigned.
-                   88 R-F-ZERO             value x'80' thru x'F0'.
-                   88 R-F-SUBTRACTION      value x'40' thru x'70'
-                                                 x'C0' thru x'F0'.
-                   88 R-F-HALF-CARRY       value x'20' thru x'30'
-                                                 x'60' thru x'70'
-                                                 x'A0' thru x'B0'
-                                                 x'E0' thru x'F0'.
-                   88 R-F-CARRY            value x'05' x'30' x'50'
-                                                 x'70' x'90' x'B0'
-                                                 x'D0' x'F0'.
-
-      *        > B C D E H L       - 8bit
-               05 R-B binary-char unsigned.
-               05 R-C binary-char unsigned.
-               05 R-D binary-char unsigned.
-               05 R-E binary-char unsigned.
-               05 R-H binary-char unsigned.
-               05 R-L binary-char unsigned.
-           
-              
-      *    > All Addressable 16 bits of ram
-           01 MEMORY-R  external.
-               05 MAX_ADDR pic 9(5).
-               05 MEMORY-ARR binary-char unsigned occurs 65536 times.
-
+           copy registers.
+           copy memory.
 
       * ====== LOCAL =======
            01 LOAD-ADDR binary-short unsigned value 0.
-               88 LOAD-USE-REG value 0.
+           01 LOAD-INDIRECT binary-char unsigned value 0.
+               88 LOAD-USE-REG value 1.
 
            01 SAVE-ADDR binary-short unsigned value 0.
-               88 SAVE-USE-REG value 0.
+           01 SAVE-INDIRECT binary-char unsigned value 0.
+               88 SAVE-USE-REG value 1.
 
            01 MOVE-VAL binary-char unsigned value 0.
-           
+
            01 TEMP binary-char unsigned value 0.
-           
+           01 HIGH-PAGE-REG pic x(4) value spaces.
+
        linkage section.
            01 TARGET-R pic x any length.
            01 SOURCE-R pic x any length.
@@ -69,28 +34,46 @@
            if SOURCE-R = "bc" or SOURCE-R = "de" or SOURCE-R = "hl"
                call "GET_REGISTER" using by reference LOAD-ADDR,
       -             by reference SOURCE-R
+               move 1 to LOAD-INDIRECT
            end-if.
 
+           if SOURCE-R = "hn"
+      *            > LDH A,(n) - high page, 0xFF00 + an immediate byte
+               call "READ_BYTE" using by reference TEMP,
+                    by value R-PC
+               set R-PC up by 1
+               compute LOAD-ADDR = 65280 + TEMP
+               move 1 to LOAD-INDIRECT
+           end-if
 
+           if SOURCE-R = "hc"
+      *            > LD A,(C) - high page, 0xFF00 + register C
+               move "c " to HIGH-PAGE-REG
+               call "GET_REGISTER" using by reference TEMP,
+      -             by reference HIGH-PAGE-REG
+               compute LOAD-ADDR = 65280 + TEMP
+               move 1 to LOAD-INDIRECT
+           end-if
 
            if SOURCE-R = "nn"
-               set R-PC up by 1
                call "READ_BYTE" using by reference TEMP,
                     by value R-PC
                set R-PC up by 1
                call "READ_BYTE" using by reference LOAD-ADDR,
                     by value R-PC
+               set R-PC up by 1
                multiply 256 by LOAD-ADDR
                add TEMP to LOAD-ADDR
+               move 1 to LOAD-INDIRECT
            end-if
 
            if not LOAD-USE-REG
                if SOURCE-R = "n"
-                   set R-PC up by 1
                    call "READ_BYTE" using by reference MOVE-VAL,
                         by value R-PC
+                   set R-PC up by 1
                else
-                   call "GET_REGISTER" using by reference MOVE-VAL,      
+                   call "GET_REGISTER" using by reference MOVE-VAL,
       -                 by reference SOURCE-R
                end-if
            else
@@ -101,25 +84,45 @@
            if TARGET-R = "bc" or TARGET-R = "de" or TARGET-R = "hl"
                call "GET_REGISTER" using by reference SAVE-ADDR,
       -             by reference TARGET-R
-           end-if.           
+               move 1 to SAVE-INDIRECT
+           end-if.
 
-           if TARGET-R = "nn"
+           if TARGET-R = "hn"
+      *            > LDH (n),A - high page, 0xFF00 + an immediate byte
+               call "READ_BYTE" using by reference TEMP,
+                    by value R-PC
                set R-PC up by 1
+               compute SAVE-ADDR = 65280 + TEMP
+               move 1 to SAVE-INDIRECT
+           end-if
+
+           if TARGET-R = "hc"
+      *            > LD (C),A - high page, 0xFF00 + register C
+               move "c " to HIGH-PAGE-REG
+               call "GET_REGISTER" using by reference TEMP,
+      -             by reference HIGH-PAGE-REG
+               compute SAVE-ADDR = 65280 + TEMP
+               move 1 to SAVE-INDIRECT
+           end-if
+
+           if TARGET-R = "nn"
                call "READ_BYTE" using by reference TEMP,
                     by value R-PC
                set R-PC up by 1
                call "READ_BYTE" using by reference SAVE-ADDR,
                     by value R-PC
+               set R-PC up by 1
                multiply 256 by SAVE-ADDR
                add TEMP to SAVE-ADDR
+               move 1 to SAVE-INDIRECT
            end-if
            
            if not SAVE-USE-REG
                call "SET_REGISTER" using by value MOVE-VAL,
       -             by reference TARGET-R
            else
-               call "WRITE_BYTE" using by value MOVE-VAL, 
-      -             by reference SAVE-ADDR
+               call "WRITE_BYTE" using by value MOVE-VAL,
+      -             by value SAVE-ADDR
            end-if.
 
        end program I_LD_BYTE.
