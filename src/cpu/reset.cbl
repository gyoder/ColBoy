@@ -7,44 +7,14 @@
        data division.
        working-storage section.
            01 dumb external binary-char.
-           01 GBX-INTERNAL external.
-               05 REGISTERS.
-      *            > Program Counter   - 16bit                       
-                   10 R-PC binary-short unsigned.
-
-      *            > Stack Pointer     - 16bit
-                   10 R-SP binary-short unsigned.
-
-      *            > Accumulator       - 8bit
-                   10 R-A binary-char unsigned.
-
-      *            > Flags Register    - 8bit
-      *            > register F uses its upper 4 bits to store 4 flags
-      *            > so we will be storing that. Lower 4 bits should
-      *            > *Theoretically* be zero so this should be fine
-                   10 R-F binary-char unsigned.
-                       88 R-F-ZERO             value x'80' thru x'F0'.
-                       88 R-F-SUBTRACTION      value x'40' thru x'70'
-                                                     x'C0' thru x'F0'.
-                       88 R-F-HALF-CARRY       value x'20' thru x'30'
-                                                     x'60' thru x'70'
-                                                     x'A0' thru x'B0'
-                                                     x'E0' thru x'F0'.
-                       88 R-F-CARRY            value x'10' x'30' x'50'
-                                                     x'70' x'90' x'B0'
-                                                     x'D0' x'F0'.
-
-      *            > B C D E H L       - 8bit
-                   10 R-B binary-char unsigned.
-                   10 R-C binary-char unsigned.
-                   10 R-D binary-char unsigned.
-                   10 R-E binary-char unsigned.
-                   10 R-H binary-char unsigned.
-                   10 R-L binary-char unsigned.
-                   
-      *        > All Addressable 16 bits of ram
-               05 MAX_ADDR pic 9(5).
-               05 MEMORY-ARR binary-char unsigned occurs 65536 times.
+           copy registers.
+           copy memory.
+           copy serial_state.
+           copy cgb_state.
+           copy cgb_palette.
+           copy apu_state.
+           copy rewind_ctl.
+           copy ppu_state.
 
            01 I pic 9(5) value 1.
        procedure division.
@@ -60,6 +30,55 @@
            move 0 to R-E.
            move 0 to R-H.
            move 0 to R-L.
+           move 0 to R-IME.
+           move 0 to R-HALTED.
+           move 0 to R-STOPPED.
+           move 0 to R-DOUBLE-SPEED.
+           move 0 to R-CYCLES.
+           move 0 to R-REG-ERROR.
+           move 0 to SERIAL-TRANSFER-ACTIVE.
+           move 0 to SERIAL-COUNTER.
+      *    > VALUE clauses on EXTERNAL items aren't reliable here
+      *    > either (see MAX_ADDR below) - set explicitly every reset
+           move 255 to SERIAL-RESPONSE-BYTE.
+      *    > same story for SVBK-BANK - bank 1 is the DMG-era default
+      *    > work-RAM window and must not come up as bank 0
+           move 0 to VBK-BANK.
+           move 1 to SVBK-BANK.
+      *    > and again for BCPS/OCPS - a stale nonzero index left over
+      *    > from a prior run must not survive a reset
+           move 0 to BCPS-INDEX.
+           move 0 to BCPS-AUTO-INC.
+           move 0 to OCPS-INDEX.
+           move 0 to OCPS-AUTO-INC.
+      *    > and again for APU-POWER-ON - real hardware powers the
+      *    > APU up by default, and a run that never touches NR52
+      *    > still needs to hear channels 1/2 trigger
+           move 1 to APU-POWER-ON.
+      *    > a stale rewind-ring position left over from a prior run
+      *    > must not survive a reset either, same story as BCPS/
+      *    > OCPS above - REWIND-ENABLED/REWIND-INTERVAL are left
+      *    > alone, since MAIN-DRIVER already set those from the
+      *    > command line before this reset ever runs
+           move 0 to REWIND-NEXT-SLOT.
+           move 0 to REWIND-FILLED-COUNT.
+           move 0 to REWIND-LAST-FRAME.
+           move 0 to REWIND-CURSOR.
+           move 0 to REWIND-STEPS-TAKEN.
+      *    > and again for PPU-MODE - cold boot must come up in OAM
+      *    > search (mode 2), not HBlank, or line 0 never reaches the
+      *    > mode-2-to-3 transition that fires BG_RENDER_LINE/
+      *    > SPRITE_RENDER_LINE and the first scanline never renders
+           move 2 to PPU-MODE.
+           move 0 to LINE-CYCLE-COUNT.
+           move 0 to CUR-LY.
+           move 0 to FRAME-COUNT.
+      *    > MAX_ADDR must be set here, every reset, rather than
+      *    > trusted to already hold 65536 - it is plain working
+      *    > storage with no VALUE clause, so a reset that skipped
+      *    > this line would zero out an indeterminate range instead
+      *    > of the full address space.
+           move 65536 to MAX_ADDR.
            perform SET-ZERO varying I from 1 by 1 until I > MAX_ADDR.
            go to ENDP.
        SET-ZERO.
