@@ -0,0 +1,52 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Handles PUSH rr / POP rr for BC, DE, HL, and AF. AF isn't
+      *    a register pair GET_REGISTER/SET_REGISTER know about, so
+      *    it's built/split from R-A and R-F directly here; POP AF
+      *    also forces the unused low nibble of F back to zero, since
+      *    real hardware never lets those bits come back set.
+       identification division.
+       program-id. I_PUSH_POP.
+       environment division.
+       data division.
+       working-storage section.
+           copy registers.
+
+      * ====== LOCAL =======
+           01 WORD-VAL binary-short unsigned value 0.
+       linkage section.
+           01 STACK-OP pic x(4).
+           01 PAIR pic x(2).
+       procedure division using by reference STACK-OP, by reference
+           PAIR.
+       MAIN.
+           evaluate STACK-OP
+               when "push"
+                   perform DO-PUSH
+               when "pop "
+                   perform DO-POP
+           end-evaluate.
+           set R-PC up by 1.
+           go to ENDP.
+
+       DO-PUSH.
+           if PAIR = "af"
+               compute WORD-VAL = (R-A * 256) + R-F
+           else
+               call "GET_REGISTER" using by reference WORD-VAL,
+      -             by reference PAIR
+           end-if.
+           call "PUSH_WORD" using by value WORD-VAL.
+
+       DO-POP.
+           call "POP_WORD" using by reference WORD-VAL.
+           if PAIR = "af"
+               divide WORD-VAL by 256 giving R-A remainder R-F
+               compute R-F = (R-F / 16) * 16
+           else
+               call "SET_REGISTER" using by value WORD-VAL,
+      -             by reference PAIR
+           end-if.
+       ENDP.
+       end program I_PUSH_POP.
