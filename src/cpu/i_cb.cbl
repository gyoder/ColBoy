@@ -0,0 +1,215 @@
+      *    ColBoy: The worlds best COBOL GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Handles the CB-prefixed opcode space: the rotate/shift
+      *    family, BIT b,r, RES b,r, and SET b,r. CB-OPCODE is the
+      *    byte that followed the 0xCB prefix byte - the caller has
+      *    already fetched it but not yet advanced R-PC past either
+      *    byte, since (like every other instruction handler here)
+      *    this program owns advancing the program counter past its
+      *    own opcode bytes.
+       identification division.
+       program-id. I_CB.
+       environment division.
+       data division.
+       working-storage section.
+           copy registers.
+
+      *    > rotate/shift op selected by the CB opcode's middle 3
+      *    > bits when the top 2 bits are both zero
+           01 ROT-OP-INIT.
+               05 filler pic x(3) value "rlc".
+               05 filler pic x(3) value "rrc".
+               05 filler pic x(3) value "rl".
+               05 filler pic x(3) value "rr".
+               05 filler pic x(3) value "sla".
+               05 filler pic x(3) value "sra".
+               05 filler pic x(3) value "swp".
+               05 filler pic x(3) value "srl".
+           01 ROT-OP-TABLE redefines ROT-OP-INIT.
+               05 ROT-OP-ENTRY pic x(3) occurs 8 times.
+
+           01 POW2-INIT.
+               05 filler pic 9(3) value 1.
+               05 filler pic 9(3) value 2.
+               05 filler pic 9(3) value 4.
+               05 filler pic 9(3) value 8.
+               05 filler pic 9(3) value 16.
+               05 filler pic 9(3) value 32.
+               05 filler pic 9(3) value 64.
+               05 filler pic 9(3) value 128.
+           01 POW2-TABLE redefines POW2-INIT.
+               05 POW2-ENTRY pic 9(3) occurs 8 times.
+
+      * ====== LOCAL =======
+           01 REG-CODE-INIT.
+               05 filler pic x(2) value "b ".
+               05 filler pic x(2) value "c ".
+               05 filler pic x(2) value "d ".
+               05 filler pic x(2) value "e ".
+               05 filler pic x(2) value "h ".
+               05 filler pic x(2) value "l ".
+               05 filler pic x(2) value "hl".
+               05 filler pic x(2) value "a ".
+           01 REG-CODE-TABLE redefines REG-CODE-INIT.
+               05 REG-CODE-ENTRY pic x(2) occurs 8 times.
+
+           01 GROUP-CODE binary-char unsigned value 0.
+           01 BIT-INDEX binary-char unsigned value 0.
+           01 REG-CODE binary-char unsigned value 0.
+           01 SCRATCH binary-char unsigned value 0.
+           01 TARGET-R pic x(2) value spaces.
+           01 HL-ADDR binary-short unsigned value 0.
+           01 OPERAND binary-char unsigned value 0.
+           01 IS-MEMORY binary-char unsigned value 0.
+               88 TARGET-IS-MEMORY value 1.
+
+           01 ROT-MNEMONIC pic x(3) value spaces.
+           01 OLD-BIT-0 binary-char unsigned value 0.
+           01 OLD-BIT-7 binary-char unsigned value 0.
+           01 TEMP-DIV binary-short unsigned value 0.
+           01 BIT-VAL binary-char unsigned value 0.
+
+           01 FLAG-Z binary-char unsigned value 0.
+           01 FLAG-N binary-char unsigned value 0.
+           01 FLAG-H binary-char unsigned value 0.
+           01 FLAG-C binary-char unsigned value 0.
+       linkage section.
+           01 CB-OPCODE binary-char unsigned.
+       procedure division using by value CB-OPCODE.
+       MAIN.
+           set R-PC up by 2.
+
+           divide CB-OPCODE by 64 giving GROUP-CODE
+               remainder SCRATCH.
+           move SCRATCH to CB-OPCODE.
+           divide CB-OPCODE by 8 giving BIT-INDEX
+               remainder REG-CODE.
+
+           if REG-CODE = 6
+               move 1 to IS-MEMORY
+               move "hl" to TARGET-R
+               call "GET_REGISTER" using by reference HL-ADDR,
+      -             by reference TARGET-R
+               call "READ_BYTE" using by reference OPERAND,
+                    by value HL-ADDR
+           else
+               move 0 to IS-MEMORY
+               move REG-CODE-ENTRY (REG-CODE + 1) to TARGET-R
+               call "GET_REGISTER" using by reference OPERAND,
+      -             by reference TARGET-R
+           end-if.
+
+           evaluate GROUP-CODE
+               when 0
+                   move ROT-OP-ENTRY (BIT-INDEX + 1) to ROT-MNEMONIC
+                   perform DO-ROTATE-SHIFT
+                   perform STORE-OPERAND
+               when 1
+                   perform DO-BIT-TEST
+               when 2
+                   perform DO-RES
+                   perform STORE-OPERAND
+               when 3
+                   perform DO-SET
+                   perform STORE-OPERAND
+           end-evaluate.
+           go to ENDP.
+
+       STORE-OPERAND.
+           if TARGET-IS-MEMORY
+               call "WRITE_BYTE" using by value OPERAND,
+      -             by value HL-ADDR
+           else
+               call "SET_REGISTER" using by value OPERAND,
+      -             by reference TARGET-R
+           end-if.
+
+       DO-BIT-TEST.
+           compute TEMP-DIV = OPERAND / POW2-ENTRY (BIT-INDEX + 1).
+           compute BIT-VAL = function mod(TEMP-DIV, 2).
+           if BIT-VAL = 0
+               move 1 to FLAG-Z
+           else
+               move 0 to FLAG-Z
+           end-if.
+           move 0 to FLAG-N.
+           move 1 to FLAG-H.
+           if R-F-CARRY
+               move 1 to FLAG-C
+           else
+               move 0 to FLAG-C
+           end-if.
+           call "SET_FLAGS" using by value FLAG-Z, FLAG-N, FLAG-H,
+      -         FLAG-C.
+
+       DO-RES.
+           compute TEMP-DIV = OPERAND / POW2-ENTRY (BIT-INDEX + 1).
+           compute BIT-VAL = function mod(TEMP-DIV, 2).
+           if BIT-VAL = 1
+               subtract POW2-ENTRY (BIT-INDEX + 1) from OPERAND
+           end-if.
+
+       DO-SET.
+           compute TEMP-DIV = OPERAND / POW2-ENTRY (BIT-INDEX + 1).
+           compute BIT-VAL = function mod(TEMP-DIV, 2).
+           if BIT-VAL = 0
+               add POW2-ENTRY (BIT-INDEX + 1) to OPERAND
+           end-if.
+
+       DO-ROTATE-SHIFT.
+           compute TEMP-DIV = OPERAND / 128.
+           compute OLD-BIT-7 = function mod(TEMP-DIV, 2).
+           compute OLD-BIT-0 = function mod(OPERAND, 2).
+
+           evaluate ROT-MNEMONIC
+               when "rlc"
+                   compute OPERAND = (OPERAND * 2) + OLD-BIT-7
+                   move OLD-BIT-7 to FLAG-C
+               when "rrc"
+                   compute OPERAND = (OPERAND / 2) + (OLD-BIT-0 * 128)
+                   move OLD-BIT-0 to FLAG-C
+               when "rl"
+                   if R-F-CARRY
+                       compute OPERAND = (OPERAND * 2) + 1
+                   else
+                       compute OPERAND = OPERAND * 2
+                   end-if
+                   move OLD-BIT-7 to FLAG-C
+               when "rr"
+                   if R-F-CARRY
+                       compute OPERAND = (OPERAND / 2) + 128
+                   else
+                       compute OPERAND = OPERAND / 2
+                   end-if
+                   move OLD-BIT-0 to FLAG-C
+               when "sla"
+                   compute OPERAND = OPERAND * 2
+                   move OLD-BIT-7 to FLAG-C
+               when "sra"
+                   compute OPERAND = (OPERAND / 2) + (OLD-BIT-7 * 128)
+                   move OLD-BIT-0 to FLAG-C
+               when "swp"
+                   compute OPERAND =
+                       (function mod(OPERAND, 16) * 16) +
+                       (OPERAND / 16)
+                   move 0 to FLAG-C
+               when "srl"
+                   compute OPERAND = OPERAND / 2
+                   move OLD-BIT-0 to FLAG-C
+           end-evaluate.
+
+           if OPERAND > 255
+               subtract 256 from OPERAND
+           end-if.
+           if OPERAND = 0
+               move 1 to FLAG-Z
+           else
+               move 0 to FLAG-Z
+           end-if.
+           move 0 to FLAG-N.
+           move 0 to FLAG-H.
+           call "SET_FLAGS" using by value FLAG-Z, FLAG-N, FLAG-H,
+      -         FLAG-C.
+       ENDP.
+       end program I_CB.
