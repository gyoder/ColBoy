@@ -0,0 +1,78 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Appends one line per fetched opcode - PC/opcode plus the
+      *    full 8-bit register snapshot at fetch time - to a trace
+      *    log, so a run can be diffed against a reference trace when
+      *    a regression is suspected. Only runs at all when
+      *    TRACE-ENABLED is on; MAIN-DRIVER is what flips that switch
+      *    from a command-line flag. The log file is opened once, on
+      *    the first traced instruction, and left open for the rest
+      *    of the run - STOP RUN closes it same as any other open
+      *    file when MAIN-DRIVER ends.
+       identification division.
+       program-id. TRACE_LOG.
+       environment division.
+       input-output section.
+       file-control.
+           select TRACE-FILE assign to TRACE-PATH
+               organization is line sequential.
+       data division.
+       file section.
+       fd  TRACE-FILE.
+           01 TRACE-LINE pic x(96) value spaces.
+       working-storage section.
+           copy registers.
+           copy trace_ctl.
+
+           01 TRACE-PATH pic x(16) value "trace.log".
+           01 TRACE-FILE-OPENED binary-char unsigned value 0.
+               88 TRACE-FILE-IS-OPEN value 1.
+
+           01 OP-DISPLAY pic 9(3) value 0.
+           01 PC-DISPLAY pic 9(5) value 0.
+           01 SP-DISPLAY pic 9(5) value 0.
+           01 A-DISPLAY pic 9(3) value 0.
+           01 F-DISPLAY pic 9(3) value 0.
+           01 B-DISPLAY pic 9(3) value 0.
+           01 C-DISPLAY pic 9(3) value 0.
+           01 D-DISPLAY pic 9(3) value 0.
+           01 E-DISPLAY pic 9(3) value 0.
+           01 H-DISPLAY pic 9(3) value 0.
+           01 L-DISPLAY pic 9(3) value 0.
+       linkage section.
+           01 OPCODE-IN binary-char unsigned.
+       procedure division using by value OPCODE-IN.
+       MAIN.
+           if not TRACE-IS-ON
+               go to MAIN-EXIT
+           end-if.
+
+           if not TRACE-FILE-IS-OPEN
+               open output TRACE-FILE
+               move 1 to TRACE-FILE-OPENED
+           end-if.
+
+           move OPCODE-IN to OP-DISPLAY.
+           move R-PC to PC-DISPLAY.
+           move R-SP to SP-DISPLAY.
+           move R-A to A-DISPLAY.
+           move R-F to F-DISPLAY.
+           move R-B to B-DISPLAY.
+           move R-C to C-DISPLAY.
+           move R-D to D-DISPLAY.
+           move R-E to E-DISPLAY.
+           move R-H to H-DISPLAY.
+           move R-L to L-DISPLAY.
+
+           move spaces to TRACE-LINE.
+           string "PC=" PC-DISPLAY " OP=" OP-DISPLAY
+               " SP=" SP-DISPLAY " A=" A-DISPLAY " F=" F-DISPLAY
+               " B=" B-DISPLAY " C=" C-DISPLAY " D=" D-DISPLAY
+               " E=" E-DISPLAY " H=" H-DISPLAY " L=" L-DISPLAY
+               delimited by size into TRACE-LINE.
+           write TRACE-LINE.
+
+       MAIN-EXIT.
+           exit program.
+       end program TRACE_LOG.
