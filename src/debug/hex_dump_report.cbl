@@ -0,0 +1,107 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Post-mortem diagnostics report: prints the full REGISTERS
+      *    group followed by a formatted hex dump of a MEMORY-ARR
+      *    address range, sixteen bytes per line with an ASCII preview
+      *    column alongside, the same general layout any classic
+      *    debugger's memory dump gives. Called from the DEBUGGER's
+      *    console prompt so a crash or STOP RUN can be inspected
+      *    without re-instrumenting the code with ad hoc DISPLAY
+      *    statements each time.
+       identification division.
+       program-id. HEX_DUMP_REPORT.
+       environment division.
+       data division.
+       working-storage section.
+           copy registers.
+           copy memory.
+
+      * ====== LOCAL =======
+      *    > binary-long, matching END-ADDR - a dump that reaches the
+      *    > very top of the address space needs CUR-ADDR to land on
+      *    > 65536 to satisfy the loop guard below, which a 16-bit
+      *    > field can't represent without silently wrapping to 0
+           01 CUR-ADDR binary-long unsigned value 0.
+           01 END-ADDR binary-long unsigned value 0.
+           01 LINE-I binary-char unsigned value 0.
+           01 LINE-ADDR binary-short unsigned value 0.
+           01 LINE-BYTE-COUNT binary-char unsigned value 0.
+           01 BYTE-ADDR binary-short unsigned value 0.
+           01 DUMP-BYTE binary-char unsigned value 0.
+           01 DUMP-BYTE-X redefines DUMP-BYTE pic x(1).
+
+           01 ADDR-DISPLAY pic 9(5) value 0.
+           01 HEX-BYTE pic x(2) value spaces.
+           01 HEX-COLUMN pic x(48) value spaces.
+           01 ASCII-COLUMN pic x(16) value spaces.
+           01 DUMP-LINE pic x(80) value spaces.
+       linkage section.
+           01 START-ADDR binary-short unsigned.
+           01 BYTE-COUNT binary-short unsigned.
+       procedure division using by value START-ADDR, by value
+           BYTE-COUNT.
+       MAIN.
+           perform PRINT-REGISTERS.
+
+           display " ".
+           display "==== MEMORY DUMP: " START-ADDR " for "
+               BYTE-COUNT " bytes ====".
+
+           move START-ADDR to CUR-ADDR.
+           compute END-ADDR = START-ADDR + BYTE-COUNT.
+           if END-ADDR > 65536
+               move 65536 to END-ADDR
+           end-if.
+
+           perform PRINT-DUMP-LINE until CUR-ADDR >= END-ADDR.
+
+       MAIN-EXIT.
+           exit program.
+
+       PRINT-REGISTERS.
+           display "==== REGISTERS ====".
+           display "PC=" R-PC " SP=" R-SP " A=" R-A " F=" R-F.
+           display "B=" R-B " C=" R-C " D=" R-D " E=" R-E.
+           display "H=" R-H " L=" R-L.
+           display "IME=" R-IME " HALTED=" R-HALTED " STOPPED="
+               R-STOPPED " DOUBLE-SPEED=" R-DOUBLE-SPEED.
+           display "CYCLES=" R-CYCLES " REG-ERROR=" R-REG-ERROR.
+
+       PRINT-DUMP-LINE.
+           move CUR-ADDR to LINE-ADDR.
+           move spaces to HEX-COLUMN.
+           move spaces to ASCII-COLUMN.
+
+           compute LINE-BYTE-COUNT = END-ADDR - CUR-ADDR.
+           if LINE-BYTE-COUNT > 16
+               move 16 to LINE-BYTE-COUNT
+           end-if.
+
+           perform PRINT-DUMP-BYTE varying LINE-I from 1 by 1
+               until LINE-I > LINE-BYTE-COUNT.
+
+           move LINE-ADDR to ADDR-DISPLAY.
+           move spaces to DUMP-LINE.
+           string ADDR-DISPLAY ": " HEX-COLUMN " " ASCII-COLUMN
+               delimited by size into DUMP-LINE.
+           display function trim(DUMP-LINE, trailing).
+
+           add LINE-BYTE-COUNT to CUR-ADDR.
+
+       PRINT-DUMP-BYTE.
+           compute BYTE-ADDR = LINE-ADDR + LINE-I - 1.
+           call "READ_BYTE" using by reference DUMP-BYTE, by value
+                BYTE-ADDR.
+
+           move function hex-of(DUMP-BYTE-X) to HEX-BYTE.
+           string function trim(HEX-COLUMN, trailing) " " HEX-BYTE
+               delimited by size into HEX-COLUMN.
+
+           if DUMP-BYTE >= 32 and DUMP-BYTE <= 126
+               move DUMP-BYTE-X to ASCII-COLUMN (LINE-I:1)
+           else
+               move "." to ASCII-COLUMN (LINE-I:1)
+           end-if.
+
+       end program HEX_DUMP_REPORT.
