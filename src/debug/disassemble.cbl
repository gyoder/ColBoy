@@ -0,0 +1,452 @@
+      *    ColBoy: The worlds best COBOL GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Decodes MEMORY-ARR back into Z80/LR35902 mnemonics starting
+      *    at a given address, the same way OPCODE_DISPATCH and I_CB
+      *    would interpret those bytes for execution - just printing
+      *    the decode instead of calling the instruction handlers, so
+      *    a ROM's code can be read without running it.
+       identification division.
+       program-id. DISASSEMBLE.
+       environment division.
+       data division.
+       working-storage section.
+           copy memory.
+
+      *    > same register/pair/ALU/rotate tables OPCODE_DISPATCH and
+      *    > I_CB use to decode these same opcode families
+           01 REG-CODE-INIT.
+               05 filler pic x(2) value "b ".
+               05 filler pic x(2) value "c ".
+               05 filler pic x(2) value "d ".
+               05 filler pic x(2) value "e ".
+               05 filler pic x(2) value "h ".
+               05 filler pic x(2) value "l ".
+               05 filler pic x(2) value "hl".
+               05 filler pic x(2) value "a ".
+           01 REG-CODE-TABLE redefines REG-CODE-INIT.
+               05 REG-CODE-ENTRY pic x(2) occurs 8 times.
+
+           01 REG-PAIR-INIT.
+               05 filler pic x(2) value "bc".
+               05 filler pic x(2) value "de".
+               05 filler pic x(2) value "hl".
+               05 filler pic x(2) value "sp".
+           01 REG-PAIR-TABLE redefines REG-PAIR-INIT.
+               05 REG-PAIR-ENTRY pic x(2) occurs 4 times.
+
+           01 PUSH-POP-INIT.
+               05 filler pic x(2) value "bc".
+               05 filler pic x(2) value "de".
+               05 filler pic x(2) value "hl".
+               05 filler pic x(2) value "af".
+           01 PUSH-POP-TABLE redefines PUSH-POP-INIT.
+               05 PUSH-POP-ENTRY pic x(2) occurs 4 times.
+
+           01 ALU-OP-INIT.
+               05 filler pic x(3) value "add".
+               05 filler pic x(3) value "adc".
+               05 filler pic x(3) value "sub".
+               05 filler pic x(3) value "sbc".
+               05 filler pic x(3) value "and".
+               05 filler pic x(3) value "xor".
+               05 filler pic x(3) value "or".
+               05 filler pic x(3) value "cp".
+           01 ALU-OP-TABLE redefines ALU-OP-INIT.
+               05 ALU-OP-ENTRY pic x(3) occurs 8 times.
+
+           01 ROT-OP-INIT.
+               05 filler pic x(3) value "rlc".
+               05 filler pic x(3) value "rrc".
+               05 filler pic x(3) value "rl".
+               05 filler pic x(3) value "rr".
+               05 filler pic x(3) value "sla".
+               05 filler pic x(3) value "sra".
+               05 filler pic x(3) value "swp".
+               05 filler pic x(3) value "srl".
+           01 ROT-OP-TABLE redefines ROT-OP-INIT.
+               05 ROT-OP-ENTRY pic x(3) occurs 8 times.
+
+           01 CCOND-INIT.
+               05 filler pic x(2) value "nz".
+               05 filler pic x(2) value "z ".
+               05 filler pic x(2) value "nc".
+               05 filler pic x(2) value "c ".
+           01 CCOND-TABLE redefines CCOND-INIT.
+               05 CCOND-ENTRY pic x(2) occurs 4 times.
+
+      * ====== LOCAL =======
+           01 CUR-ADDR binary-short unsigned value 0.
+           01 INSTR-I binary-long unsigned value 0.
+           01 OPCODE binary-char unsigned value 0.
+           01 INSTR-LEN binary-char unsigned value 1.
+           01 SCRATCH binary-char unsigned value 0.
+           01 DEST-CODE binary-char unsigned value 0.
+           01 SRC-CODE binary-char unsigned value 0.
+
+           01 IMM8 binary-char unsigned value 0.
+           01 IMM8-ADDR binary-short unsigned value 0.
+           01 IMM16-LO binary-char unsigned value 0.
+           01 IMM16-HI binary-char unsigned value 0.
+           01 IMM16 binary-short unsigned value 0.
+           01 IMM16-ADDR binary-short unsigned value 0.
+
+           01 RAW-E binary-char unsigned value 0.
+           01 SIGNED-E binary-short signed value 0.
+           01 JR-TARGET binary-short unsigned value 0.
+
+           01 CB-OPCODE binary-char unsigned value 0.
+           01 CB-ADDR binary-short unsigned value 0.
+           01 GROUP-CODE binary-char unsigned value 0.
+           01 BIT-INDEX binary-char unsigned value 0.
+           01 CB-REG-CODE binary-char unsigned value 0.
+
+           01 MNEM-TEXT pic x(24) value spaces.
+           01 CB-BIT-OP-NAME pic x(3) value spaces.
+           01 ADDR-DISPLAY pic 9(5) value 0.
+           01 OP-DISPLAY pic 9(3) value 0.
+           01 IMM8-DISPLAY pic 9(3) value 0.
+           01 IMM16-DISPLAY pic 9(5) value 0.
+           01 BIT-DISPLAY pic 9(1) value 0.
+           01 TRACE-LINE pic x(64) value spaces.
+       linkage section.
+           01 START-ADDR binary-short unsigned.
+           01 INSTR-COUNT binary-short unsigned.
+       procedure division using by value START-ADDR, by value
+           INSTR-COUNT.
+       MAIN.
+           move START-ADDR to CUR-ADDR.
+           perform DISASSEMBLE-ONE varying INSTR-I from 1 by 1
+               until INSTR-I > INSTR-COUNT.
+           go to MAIN-EXIT.
+
+       DISASSEMBLE-ONE.
+           call "READ_BYTE" using by reference OPCODE, by value
+                CUR-ADDR.
+           move 1 to INSTR-LEN.
+           move spaces to MNEM-TEXT.
+
+           perform DECODE-OPCODE.
+
+           move CUR-ADDR to ADDR-DISPLAY.
+           move OPCODE to OP-DISPLAY.
+           move spaces to TRACE-LINE.
+           string ADDR-DISPLAY ": (" OP-DISPLAY ") "
+               function trim(MNEM-TEXT)
+               delimited by size into TRACE-LINE.
+           display function trim(TRACE-LINE).
+
+           add INSTR-LEN to CUR-ADDR.
+
+       DECODE-OPCODE.
+           evaluate true
+               when OPCODE = 0
+                   move "nop" to MNEM-TEXT
+               when OPCODE = 118
+                   move "halt" to MNEM-TEXT
+               when OPCODE >= 64 and OPCODE <= 127
+                   perform DECODE-LD-R-R
+               when OPCODE = 6 or OPCODE = 14 or OPCODE = 22 or
+                    OPCODE = 30 or OPCODE = 38 or OPCODE = 46 or
+                    OPCODE = 54 or OPCODE = 62
+                   perform DECODE-LD-R-N
+               when OPCODE = 1 or OPCODE = 17 or OPCODE = 33 or
+                    OPCODE = 49
+                   perform DECODE-LD-RR-NN
+               when OPCODE = 8
+                   perform DECODE-LD-NN-SP
+               when OPCODE = 249
+                   move "ld sp,hl" to MNEM-TEXT
+               when OPCODE = 248
+                   perform DECODE-LD-HL-SP-E
+               when OPCODE = 203
+                   perform DECODE-CB
+               when OPCODE >= 128 and OPCODE <= 191
+                   perform DECODE-ALU-R
+               when OPCODE = 198 or OPCODE = 206 or OPCODE = 214 or
+                    OPCODE = 222 or OPCODE = 230 or OPCODE = 238 or
+                    OPCODE = 246 or OPCODE = 254
+                   perform DECODE-ALU-N
+               when OPCODE <= 63 and function mod(OPCODE, 8) = 4
+                   move "inc" to MNEM-TEXT
+                   perform DECODE-INC-DEC-R
+               when OPCODE <= 63 and function mod(OPCODE, 8) = 5
+                   move "dec" to MNEM-TEXT
+                   perform DECODE-INC-DEC-R
+               when OPCODE <= 63 and function mod(OPCODE, 16) = 3
+                   move "inc" to MNEM-TEXT
+                   perform DECODE-INC-DEC-RR
+               when OPCODE <= 63 and function mod(OPCODE, 16) = 11
+                   move "dec" to MNEM-TEXT
+                   perform DECODE-INC-DEC-RR
+               when OPCODE = 195
+                   move 3 to INSTR-LEN
+                   perform READ-IMM16
+                   move IMM16 to IMM16-DISPLAY
+                   string "jp " IMM16-DISPLAY delimited by size
+                       into MNEM-TEXT
+               when OPCODE = 194 or OPCODE = 202 or OPCODE = 210 or
+                    OPCODE = 218
+                   move 3 to INSTR-LEN
+                   perform READ-IMM16
+                   move IMM16 to IMM16-DISPLAY
+                   perform SET-CCOND-FROM-OPCODE
+                   string "jp " function trim(MNEM-TEXT) ","
+                       IMM16-DISPLAY delimited by size into MNEM-TEXT
+               when OPCODE = 233
+                   move "jp (hl)" to MNEM-TEXT
+               when OPCODE = 24
+                   move 2 to INSTR-LEN
+                   perform DECODE-JR-TARGET
+                   move JR-TARGET to IMM16-DISPLAY
+                   string "jr " IMM16-DISPLAY delimited by size
+                       into MNEM-TEXT
+               when OPCODE = 32 or OPCODE = 40 or OPCODE = 48 or
+                    OPCODE = 56
+                   move 2 to INSTR-LEN
+                   perform DECODE-JR-TARGET
+                   move JR-TARGET to IMM16-DISPLAY
+                   perform SET-JCOND-FROM-OPCODE
+                   string "jr " function trim(MNEM-TEXT) ","
+                       IMM16-DISPLAY delimited by size into MNEM-TEXT
+               when OPCODE = 205
+                   move 3 to INSTR-LEN
+                   perform READ-IMM16
+                   move IMM16 to IMM16-DISPLAY
+                   string "call " IMM16-DISPLAY delimited by size
+                       into MNEM-TEXT
+               when OPCODE = 196 or OPCODE = 204 or OPCODE = 212 or
+                    OPCODE = 220
+                   move 3 to INSTR-LEN
+                   perform READ-IMM16
+                   move IMM16 to IMM16-DISPLAY
+                   perform SET-CCOND-FROM-OPCODE
+                   string "call " function trim(MNEM-TEXT) ","
+                       IMM16-DISPLAY delimited by size into MNEM-TEXT
+               when OPCODE = 201
+                   move "ret" to MNEM-TEXT
+               when OPCODE = 192 or OPCODE = 200 or OPCODE = 208 or
+                    OPCODE = 216
+                   perform SET-CCOND-FROM-OPCODE
+                   string "ret " function trim(MNEM-TEXT)
+                       delimited by size into MNEM-TEXT
+               when OPCODE = 217
+                   move "reti" to MNEM-TEXT
+               when OPCODE = 199 or OPCODE = 207 or OPCODE = 215 or
+                    OPCODE = 223 or OPCODE = 231 or OPCODE = 239 or
+                    OPCODE = 247 or OPCODE = 255
+                   subtract 199 from OPCODE giving IMM16-DISPLAY
+                   string "rst " IMM16-DISPLAY delimited by size
+                       into MNEM-TEXT
+               when OPCODE = 197 or OPCODE = 213 or OPCODE = 229 or
+                    OPCODE = 245
+                   divide OPCODE by 16 giving DEST-CODE remainder
+                       SRC-CODE
+                   string "push "
+                       PUSH-POP-ENTRY (DEST-CODE - 11)
+                       delimited by size into MNEM-TEXT
+               when OPCODE = 193 or OPCODE = 209 or OPCODE = 225 or
+                    OPCODE = 241
+                   divide OPCODE by 16 giving DEST-CODE remainder
+                       SRC-CODE
+                   string "pop "
+                       PUSH-POP-ENTRY (DEST-CODE - 11)
+                       delimited by size into MNEM-TEXT
+               when OPCODE = 39
+                   move "daa" to MNEM-TEXT
+               when OPCODE = 243
+                   move "di" to MNEM-TEXT
+               when OPCODE = 251
+                   move "ei" to MNEM-TEXT
+               when other
+      *                > not decoded above - print the raw byte value
+      *                > rather than guessing at a mnemonic
+                   move OPCODE to IMM8-DISPLAY
+                   string ".db " IMM8-DISPLAY delimited by size
+                       into MNEM-TEXT
+           end-evaluate.
+
+       DECODE-LD-R-R.
+           move OPCODE to SCRATCH.
+           subtract 64 from SCRATCH.
+           divide SCRATCH by 8 giving DEST-CODE remainder SRC-CODE.
+           string "ld "
+               function trim(REG-CODE-ENTRY (DEST-CODE + 1)) ","
+               function trim(REG-CODE-ENTRY (SRC-CODE + 1))
+               delimited by size into MNEM-TEXT.
+
+       DECODE-LD-R-N.
+           move 2 to INSTR-LEN.
+           move OPCODE to SCRATCH.
+           subtract 6 from SCRATCH.
+           divide SCRATCH by 8 giving DEST-CODE remainder SRC-CODE.
+           perform READ-IMM8.
+           move IMM8 to IMM8-DISPLAY.
+           string "ld "
+               function trim(REG-CODE-ENTRY (DEST-CODE + 1)) ","
+               IMM8-DISPLAY delimited by size into MNEM-TEXT.
+
+       DECODE-LD-RR-NN.
+           move 3 to INSTR-LEN.
+           divide OPCODE by 16 giving DEST-CODE remainder SRC-CODE.
+           perform READ-IMM16.
+           move IMM16 to IMM16-DISPLAY.
+           string "ld "
+               function trim(REG-PAIR-ENTRY (DEST-CODE + 1)) ","
+               IMM16-DISPLAY delimited by size into MNEM-TEXT.
+
+       DECODE-LD-NN-SP.
+           move 3 to INSTR-LEN.
+           perform READ-IMM16.
+           move IMM16 to IMM16-DISPLAY.
+           string "ld (" IMM16-DISPLAY "),sp" delimited by size
+               into MNEM-TEXT.
+
+       DECODE-LD-HL-SP-E.
+           move 2 to INSTR-LEN.
+           add 1 to CUR-ADDR giving IMM8-ADDR.
+           call "READ_BYTE" using by reference RAW-E, by value
+                IMM8-ADDR.
+           move RAW-E to SIGNED-E.
+           if RAW-E > 127
+               subtract 256 from SIGNED-E
+           end-if.
+           move SIGNED-E to IMM16-DISPLAY.
+           string "ld hl,sp+" IMM16-DISPLAY delimited by size
+               into MNEM-TEXT.
+
+       DECODE-ALU-R.
+           move OPCODE to SCRATCH.
+           subtract 128 from SCRATCH.
+           divide SCRATCH by 8 giving DEST-CODE remainder SRC-CODE.
+           string function trim(ALU-OP-ENTRY (DEST-CODE + 1)) " "
+               function trim(REG-CODE-ENTRY (SRC-CODE + 1))
+               delimited by size into MNEM-TEXT.
+
+       DECODE-ALU-N.
+           move 2 to INSTR-LEN.
+           move OPCODE to SCRATCH.
+           subtract 198 from SCRATCH.
+           divide SCRATCH by 8 giving DEST-CODE remainder SRC-CODE.
+           perform READ-IMM8.
+           move IMM8 to IMM8-DISPLAY.
+           string function trim(ALU-OP-ENTRY (DEST-CODE + 1)) " "
+               IMM8-DISPLAY delimited by size into MNEM-TEXT.
+
+       DECODE-INC-DEC-R.
+           move OPCODE to SCRATCH.
+           divide SCRATCH by 8 giving DEST-CODE remainder SRC-CODE.
+           if DEST-CODE = 6
+               string function trim(MNEM-TEXT) " (hl)"
+                   delimited by size into MNEM-TEXT
+           else
+               string function trim(MNEM-TEXT) " "
+                   function trim(REG-CODE-ENTRY (DEST-CODE + 1))
+                   delimited by size into MNEM-TEXT
+           end-if.
+
+       DECODE-INC-DEC-RR.
+           divide OPCODE by 16 giving DEST-CODE remainder SRC-CODE.
+           string function trim(MNEM-TEXT) " "
+               function trim(REG-PAIR-ENTRY (DEST-CODE + 1))
+               delimited by size into MNEM-TEXT.
+
+       SET-JCOND-FROM-OPCODE.
+           evaluate OPCODE
+               when 194 when 32
+                   move "nz" to MNEM-TEXT
+               when 202 when 40
+                   move "z" to MNEM-TEXT
+               when 210 when 48
+                   move "nc" to MNEM-TEXT
+               when 218 when 56
+                   move "c" to MNEM-TEXT
+           end-evaluate.
+
+       SET-CCOND-FROM-OPCODE.
+           evaluate OPCODE
+               when 196 when 192
+                   move "nz" to MNEM-TEXT
+               when 204 when 200
+                   move "z" to MNEM-TEXT
+               when 212 when 208
+                   move "nc" to MNEM-TEXT
+               when 220 when 216
+                   move "c" to MNEM-TEXT
+           end-evaluate.
+
+       DECODE-JR-TARGET.
+           add 1 to CUR-ADDR giving IMM8-ADDR.
+           call "READ_BYTE" using by reference RAW-E, by value
+                IMM8-ADDR.
+           move RAW-E to SIGNED-E.
+           if RAW-E > 127
+               subtract 256 from SIGNED-E
+           end-if.
+           compute JR-TARGET = CUR-ADDR + 2 + SIGNED-E.
+
+       READ-IMM8.
+           add 1 to CUR-ADDR giving IMM8-ADDR.
+           call "READ_BYTE" using by reference IMM8, by value
+                IMM8-ADDR.
+
+       READ-IMM16.
+           add 1 to CUR-ADDR giving IMM16-ADDR.
+           call "READ_BYTE" using by reference IMM16-LO, by value
+                IMM16-ADDR.
+           add 1 to IMM16-ADDR.
+           call "READ_BYTE" using by reference IMM16-HI, by value
+                IMM16-ADDR.
+           compute IMM16 = (IMM16-HI * 256) + IMM16-LO.
+
+       DECODE-CB.
+           move 2 to INSTR-LEN.
+           add 1 to CUR-ADDR giving CB-ADDR.
+           call "READ_BYTE" using by reference CB-OPCODE, by value
+                CB-ADDR.
+
+           divide CB-OPCODE by 64 giving GROUP-CODE
+               remainder SCRATCH.
+           move SCRATCH to CB-OPCODE.
+           divide CB-OPCODE by 8 giving BIT-INDEX
+               remainder CB-REG-CODE.
+           move BIT-INDEX to BIT-DISPLAY.
+
+           evaluate GROUP-CODE
+               when 0
+                   if CB-REG-CODE = 6
+                       string function trim(ROT-OP-ENTRY
+                           (BIT-INDEX + 1)) " (hl)"
+                           delimited by size into MNEM-TEXT
+                   else
+                       string function trim(ROT-OP-ENTRY
+                           (BIT-INDEX + 1)) " "
+                           function trim(REG-CODE-ENTRY
+                               (CB-REG-CODE + 1))
+                           delimited by size into MNEM-TEXT
+                   end-if
+               when 1
+                   move "bit" to CB-BIT-OP-NAME
+                   perform DECODE-CB-BIT-OP
+               when 2
+                   move "res" to CB-BIT-OP-NAME
+                   perform DECODE-CB-BIT-OP
+               when 3
+                   move "set" to CB-BIT-OP-NAME
+                   perform DECODE-CB-BIT-OP
+           end-evaluate.
+
+       DECODE-CB-BIT-OP.
+           if CB-REG-CODE = 6
+               string function trim(CB-BIT-OP-NAME) " " BIT-DISPLAY
+                   ",(hl)" delimited by size into MNEM-TEXT
+           else
+               string function trim(CB-BIT-OP-NAME) " " BIT-DISPLAY
+                   "," function trim(REG-CODE-ENTRY
+                   (CB-REG-CODE + 1))
+                   delimited by size into MNEM-TEXT
+           end-if.
+
+       MAIN-EXIT.
+           exit program.
+       end program DISASSEMBLE.
