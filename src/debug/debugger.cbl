@@ -0,0 +1,176 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Interactive breakpoint/step debugger. Called once per fetch
+      *    -execute iteration, right after the opcode fetch and before
+      *    dispatch, the same slot TRACE_LOG hooks into. Does nothing
+      *    at all unless DEBUG-ENABLED is on; MAIN-DRIVER is what
+      *    flips that switch from a command-line flag. When stepping
+      *    is on, or the current R-PC matches the breakpoint address,
+      *    it drops into a console prompt so the operator can inspect
+      *    REGISTERS, single-step, set a new breakpoint, or resume.
+       identification division.
+       program-id. DEBUGGER.
+       environment division.
+       data division.
+       working-storage section.
+           copy registers.
+           copy debug_ctl.
+           copy rewind_ctl.
+
+      * ====== LOCAL =======
+           01 DBG-KEEP-PROMPTING binary-char unsigned value 0.
+               88 DBG-STILL-PROMPTING value 1.
+           01 DBG-COMMAND-LINE pic x(128) value spaces.
+           01 DBG-CMD-WORD pic x(8) value spaces.
+           01 DBG-CMD-ARG pic x(120) value spaces.
+           01 DBG-STATE-PATH pic x(256) value spaces.
+           01 DBG-DUMP-ADDR-ARG pic x(16) value spaces.
+           01 DBG-DUMP-COUNT-ARG pic x(16) value spaces.
+           01 DBG-DUMP-ADDR binary-short unsigned value 0.
+           01 DBG-DUMP-COUNT binary-short unsigned value 128.
+           01 DBG-REWIND-SLOT-DISPLAY pic 9(2) value 0.
+           01 DBG-REWIND-PATH pic x(256) value spaces.
+       linkage section.
+           01 OPCODE-IN binary-char unsigned.
+       procedure division using by value OPCODE-IN.
+       MAIN.
+           if not DEBUG-IS-ON
+               go to MAIN-EXIT
+           end-if.
+
+           if not DEBUG-IS-STEPPING
+               if not DEBUG-BREAK-IS-SET or
+                    R-PC not = DEBUG-BREAK-ADDR
+                   go to MAIN-EXIT
+               end-if
+           end-if.
+
+           display "-- ColBoy debugger: PC=" R-PC " OP=" OPCODE-IN
+               " (s)tep (c)ontinue (r)egs (b)reak addr (save/load"
+               " path) (d)ump addr [count] back (q)uit --".
+
+           move 1 to DBG-KEEP-PROMPTING.
+           perform PROMPT-LOOP until not DBG-STILL-PROMPTING.
+
+       MAIN-EXIT.
+           exit program.
+
+       PROMPT-LOOP.
+           display "colboy-dbg> " with no advancing.
+           move spaces to DBG-COMMAND-LINE.
+           accept DBG-COMMAND-LINE from console.
+           move spaces to DBG-CMD-WORD.
+           move spaces to DBG-CMD-ARG.
+           unstring DBG-COMMAND-LINE delimited by space into
+               DBG-CMD-WORD DBG-CMD-ARG.
+           move function lower-case(DBG-CMD-WORD) to DBG-CMD-WORD.
+
+           evaluate DBG-CMD-WORD
+               when "s"
+               when "step"
+                   perform HANDLE-STEP
+               when "c"
+               when "continue"
+                   perform HANDLE-CONTINUE
+               when "r"
+               when "regs"
+                   perform HANDLE-REGS
+               when "b"
+               when "break"
+                   perform HANDLE-BREAK
+               when "save"
+                   perform HANDLE-SAVE
+               when "load"
+                   perform HANDLE-LOAD
+               when "d"
+               when "dump"
+                   perform HANDLE-DUMP
+               when "back"
+                   perform HANDLE-BACK
+               when "q"
+               when "quit"
+                   perform HANDLE-QUIT
+               when other
+                   display "unknown command: "
+                       function trim(DBG-CMD-WORD)
+           end-evaluate.
+
+       HANDLE-STEP.
+           move 1 to DEBUG-STEP-MODE.
+           move 0 to DBG-KEEP-PROMPTING.
+
+       HANDLE-CONTINUE.
+           move 0 to DEBUG-STEP-MODE.
+           move 0 to DBG-KEEP-PROMPTING.
+
+       HANDLE-REGS.
+           display "PC=" R-PC " SP=" R-SP " A=" R-A " F=" R-F.
+           display "B=" R-B " C=" R-C " D=" R-D " E=" R-E.
+           display "H=" R-H " L=" R-L " IME=" R-IME
+               " CYCLES=" R-CYCLES.
+
+       HANDLE-BREAK.
+           move function numval(DBG-CMD-ARG) to DEBUG-BREAK-ADDR.
+           move 1 to DEBUG-HAS-BREAK.
+           display "breakpoint set at " DEBUG-BREAK-ADDR.
+
+       HANDLE-SAVE.
+           move spaces to DBG-STATE-PATH.
+           move DBG-CMD-ARG to DBG-STATE-PATH.
+           call "SAVE_STATE" using by reference DBG-STATE-PATH.
+           display "state saved to " function trim(DBG-CMD-ARG).
+
+       HANDLE-LOAD.
+           move spaces to DBG-STATE-PATH.
+           move DBG-CMD-ARG to DBG-STATE-PATH.
+           call "LOAD_STATE" using by reference DBG-STATE-PATH.
+           display "state loaded from " function trim(DBG-CMD-ARG).
+
+       HANDLE-DUMP.
+           move spaces to DBG-DUMP-ADDR-ARG.
+           move spaces to DBG-DUMP-COUNT-ARG.
+           unstring DBG-CMD-ARG delimited by space into
+               DBG-DUMP-ADDR-ARG DBG-DUMP-COUNT-ARG.
+           move function numval(DBG-DUMP-ADDR-ARG) to DBG-DUMP-ADDR.
+           if function trim(DBG-DUMP-COUNT-ARG) = spaces
+               move 128 to DBG-DUMP-COUNT
+           else
+               move function numval(DBG-DUMP-COUNT-ARG) to
+                   DBG-DUMP-COUNT
+           end-if.
+           call "HEX_DUMP_REPORT" using by value DBG-DUMP-ADDR,
+               by value DBG-DUMP-COUNT.
+
+       HANDLE-BACK.
+           if REWIND-FILLED-COUNT = 0
+               display "no rewind snapshots captured yet"
+               go to HANDLE-BACK-EXIT
+           end-if.
+           if REWIND-STEPS-TAKEN >= REWIND-FILLED-COUNT
+               display "no earlier snapshot in the rewind buffer"
+               go to HANDLE-BACK-EXIT
+           end-if.
+
+           move REWIND-CURSOR to DBG-REWIND-SLOT-DISPLAY.
+           move spaces to DBG-REWIND-PATH.
+           string "rewind" DBG-REWIND-SLOT-DISPLAY ".state"
+               delimited by size into DBG-REWIND-PATH.
+           call "LOAD_STATE" using by reference DBG-REWIND-PATH.
+           display "rewound to slot " DBG-REWIND-SLOT-DISPLAY
+               " (PC=" R-PC ")".
+
+           add 1 to REWIND-STEPS-TAKEN.
+           if REWIND-CURSOR = 0
+               move 9 to REWIND-CURSOR
+           else
+               subtract 1 from REWIND-CURSOR
+           end-if.
+       HANDLE-BACK-EXIT.
+           exit paragraph.
+
+       HANDLE-QUIT.
+           display "-- ColBoy debugger: quitting run --".
+           stop run.
+
+       end program DEBUGGER.
