@@ -6,88 +6,57 @@
        environment division.
        data division.
        working-storage section.
-           01 REGISTERS external.
-      *        > Program Counter   - 16bit                       
-               05 R-PC binary-short unsigned.
+           copy registers.
 
-      *        > Stack Pointer     - 16bit
-               05 R-SP binary-short unsigned.
-
-      *        > Accumulator       - 8bit
-               05 R-A binary-char unsigned.
-
-      *        > Flags Register    - 8bit
-      *        > register F uses its upper 4 bits to store 4 flags
-      *        > so we will be storing that. Lower 4 bits should
-      *        > *Theoretically* be zero so this should be fine
-               05 R-F binary-char unsigned.
-                   88 R-F-ZERO             value x'80' thru x'F0'.
-                   88 R-F-SUBTRACTION      value x'40' thru x'70'
-                                                 x'C0' thru x'F0'.
-                   88 R-F-HALF-CARRY       value x'20' thru x'30'
-                                                 x'60' thru x'70'
-                                                 x'A0' thru x'B0'
-                                                 x'E0' thru x'F0'.
-                   88 R-F-CARRY            value x'05' x'30' x'50'
-                                                 x'70' x'90' x'B0'
-                                                 x'D0' x'F0'.
-
-      *        > B C D E H L       - 8bit
-               05 R-B binary-char unsigned.
-               05 R-C binary-char unsigned.
-               05 R-D binary-char unsigned.
-               05 R-E binary-char unsigned.
-               05 R-H binary-char unsigned.
-               05 R-L binary-char unsigned.
-           
+      * ====== LOCAL =======
+      *    > REG folded to lowercase, so callers can pass either case
+      *    > for every mnemonic (F included) without REG itself being
+      *    > rewritten out from under a by-reference caller
+           01 REG-NORM pic x(2) value spaces.
        linkage section.
            01 RET-VAL binary-short unsigned.
            01 REG pic X any length.
        procedure division using by reference RET-VAL, by reference REG.
-           
-           if REG = 'a'
+
+           move function lower-case(REG) to REG-NORM.
+
+           if REG-NORM = 'a'
                move R-A to RET-VAL
            end-if.
-           if REG = 'b'
+           if REG-NORM = 'b'
                move R-B to RET-VAL
            end-if.
-           if REG = 'c'
+           if REG-NORM = 'c'
                move R-C to RET-VAL
            end-if.
-           if REG = 'd'
+           if REG-NORM = 'd'
                move R-D to RET-VAL
            end-if.
-           if REG = 'e'
+           if REG-NORM = 'e'
                move R-E to RET-VAL
            end-if.
-           if REG = 'h'
+           if REG-NORM = 'h'
                move R-H to RET-VAL
            end-if.
-           if REG = 'l'
+           if REG-NORM = 'l'
                move R-L to RET-VAL
            end-if.
-           if REG = 'pc'
+           if REG-NORM = 'pc'
                move R-PC to RET-VAL
            end-if.
-           if REG = 'sp'
+           if REG-NORM = 'sp'
                move R-SP to RET-VAL
            end-if.
-           if REG = 'bc'
-               move R-B to RET-VAL
-               multiply 256 by R-B
-               add R-C to RET-VAL
+           if REG-NORM = 'bc'
+               compute RET-VAL = (R-B * 256) + R-C
            end-if.
-           if REG = 'de'
-               move R-D to RET-VAL
-               multiply 256 by R-D
-               add R-E to RET-VAL
+           if REG-NORM = 'de'
+               compute RET-VAL = (R-D * 256) + R-E
            end-if.
-           if REG = 'hl'
-               move R-H to RET-VAL
-               multiply 256 by R-H
-               add R-L to RET-VAL
+           if REG-NORM = 'hl'
+               compute RET-VAL = (R-H * 256) + R-L
            end-if.
-           if REG = 'F'
+           if REG-NORM = 'f'
                move R-F to RET-VAL
            end-if.
 
