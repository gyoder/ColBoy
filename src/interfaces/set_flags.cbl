@@ -0,0 +1,33 @@
+      *    ColBoy: The worlds best COBOL GameBoy Emulator
+      *    Written by Grace
+
+       identification division.
+       program-id. SET_FLAGS.
+       environment division.
+       data division.
+       working-storage section.
+           copy registers.
+       linkage section.
+           01 IN-Z binary-char unsigned.
+           01 IN-N binary-char unsigned.
+           01 IN-H binary-char unsigned.
+           01 IN-C binary-char unsigned.
+       procedure division using by value IN-Z, IN-N, IN-H, IN-C.
+       MAIN.
+      *    > R-F's four flags live in its top nibble - see registers
+      *    > copybook - so building the byte from 0/1 inputs is just
+      *    > adding the bit weight for each flag that is set
+           move 0 to R-F.
+           if IN-Z = 1
+               add 128 to R-F
+           end-if.
+           if IN-N = 1
+               add 64 to R-F
+           end-if.
+           if IN-H = 1
+               add 32 to R-F
+           end-if.
+           if IN-C = 1
+               add 16 to R-F
+           end-if.
+       end program SET_FLAGS.
