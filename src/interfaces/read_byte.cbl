@@ -3,15 +3,37 @@
        environment division.
        data division.
        working-storage section.
-           01 MEMORY-R  external.
-               05 MAX_ADDR pic 9(5).
-               05 MEMORY-ARR binary-char unsigned occurs 65536 times.
+           copy memory.
+           copy emu_config.
+           copy cgb_palette.
+           copy apu_state.
        linkage section.
            01 RET-VAL binary-char unsigned.
            01 DATA-ADDRESS binary-short unsigned.
-       procedure division using by reference RET-VAL, by value 
+       procedure division using by reference RET-VAL, by value
            DATA-ADDRESS.
            set DATA-ADDRESS up by 1.
            move MEMORY-ARR (DATA-ADDRESS) to RET-VAL.
+           if DATA-ADDRESS = 65386 and HARDWARE-IS-CGB
+      *            > 0xFF69 BCPD/BGPD reads back whichever background
+      *            > palette RAM byte BCPS currently points at, not
+      *            > just whatever was last written straight to this
+      *            > address
+               move BG-PALETTE-BYTE (BCPS-INDEX + 1) to RET-VAL
+           end-if.
+           if DATA-ADDRESS = 65388 and HARDWARE-IS-CGB
+      *            > 0xFF6B OCPD/OBPD - same story for object palettes
+               move OBJ-PALETTE-BYTE (OCPS-INDEX + 1) to RET-VAL
+           end-if.
+           if DATA-ADDRESS = 65319
+      *            > 0xFF26 NR52 - bit 7 reads back the master power
+      *            > switch, bits 4-6 always read back set, and bits
+      *            > 0-3 reads back each channel's live enabled status
+      *            > rather than whatever was last written straight to
+      *            > this address
+               compute RET-VAL = (APU-POWER-ON * 128) + 112
+                   + (CH1-ENABLED * 1) + (CH2-ENABLED * 2)
+                   + (CH3-ENABLED * 4) + (CH4-ENABLED * 8)
+           end-if.
        end program READ_BYTE.
        
\ No newline at end of file
