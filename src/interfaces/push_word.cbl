@@ -0,0 +1,26 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Pushes a 16-bit value onto the stack: SP is decremented by
+      *    two first, then the value is written at the new SP, per
+      *    the Z80/LR35902 stack-grows-downward convention.
+       identification division.
+       program-id. PUSH_WORD.
+       environment division.
+       data division.
+       working-storage section.
+           copy registers.
+
+      * ====== LOCAL =======
+           01 SP-RESULT binary-long signed value 0.
+       linkage section.
+           01 VAL binary-short unsigned.
+       procedure division using by value VAL.
+       MAIN.
+           compute SP-RESULT = R-SP - 2.
+           if SP-RESULT < 0
+               add 65536 to SP-RESULT
+           end-if.
+           move SP-RESULT to R-SP.
+           call "WRITE_WORD" using by value VAL, by value R-SP.
+       end program PUSH_WORD.
