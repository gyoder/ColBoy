@@ -1,21 +1,389 @@
        identification division.
-       program-id. WRITE_BYTE.
+       program-id. WRITE_BYTE is recursive.
+      *    > recursive because an OAM DMA trigger write (0xFF46)
+      *    > calls back into WRITE_BYTE for each byte it copies while
+      *    > this very invocation is still on the call stack
        environment division.
        data division.
        working-storage section.
-           01 MEMORY-R  external.
-               05 MAX_ADDR pic 9(5).
-               05 MEMORY-ARR binary-char unsigned occurs 65536 times.
+           copy registers.
+           copy memory.
+           copy mbc.
+           copy ram_banks.
+           copy serial_state.
+           copy boot_rom_ctl.
+           copy emu_config.
+           copy cgb_state.
+           copy vram_banks.
+           copy wram_banks.
+           copy cgb_palette.
+           copy apu_state.
+           copy timer_state.
+
+      * ====== LOCAL =======
+           01 EFFECTIVE-RAM-BANK binary-char unsigned value 0.
+           01 RAM-OFFSET binary-long unsigned value 0.
+           01 ECHO-MIRROR-ADDR binary-short unsigned value 0.
+           01 TEMP-DIV binary-char unsigned value 0.
+           01 RESTORE-I binary-short unsigned value 0.
+           01 KEY1-ARMED binary-char unsigned value 0.
+           01 VRAM-OFFSET binary-long unsigned value 0.
+           01 WRAM-OFFSET binary-long unsigned value 0.
+           01 CGB-SRC-BASE binary-long unsigned value 0.
+           01 CGB-COPY-I binary-long unsigned value 0.
        linkage section.
-           01 BYTE-VAL binary-char unsigned.
+           01 BYTE-VAL binary-short unsigned.
            01 DATA-ADDRESS binary-short unsigned.
-       procedure division using by value BYTE-VAL, by value 
+       procedure division using by value BYTE-VAL, by value
            DATA-ADDRESS.
+       MAIN.
            if BYTE-VAL > 255
-               display "WRITE_BYTE FAIL: data larger than byte"
-               stop run
+      *            > real Z80/LR35902 arithmetic wraps mod 256
+      *            > constantly (INC on 0xFF rolling to 0x00, and so
+      *            > on) - wrap it into range instead of aborting
+      *            > the whole run over ordinary gameplay arithmetic
+               compute BYTE-VAL = function mod(BYTE-VAL, 256)
            end-if.
-           set DATA-ADDRESS up by 1.
-           move BYTE-VAL to MEMORY-ARR (DATA-ADDRESS).
+
+           evaluate true
+               when MBC-TYPE = 1 and DATA-ADDRESS <= 32767
+      *                > 0x0000-0x7FFF is never writable ROM under
+      *                > MBC1 - the byte instead selects a bank or
+      *                > enables RAM
+                   call "MBC1_WRITE" using by value DATA-ADDRESS,
+      -                 by value BYTE-VAL
+               when MBC-TYPE = 3 and DATA-ADDRESS <= 32767
+      *                > same story for MBC3
+                   call "MBC3_WRITE" using by value DATA-ADDRESS,
+      -                 by value BYTE-VAL
+               when MBC-TYPE = 5 and DATA-ADDRESS <= 32767
+      *                > and again for MBC5
+                   call "MBC5_WRITE" using by value DATA-ADDRESS,
+      -                 by value BYTE-VAL
+               when other
+                   set DATA-ADDRESS up by 1
+                   move BYTE-VAL to MEMORY-ARR (DATA-ADDRESS)
+                   if DATA-ADDRESS = 65281
+      *                    > 0xFF00 P1/JOYP - only the selection bits
+      *                    > (4-5) are actually writable; the button
+      *                    > line bits are hardware-driven
+                       call "JOYPAD_REFRESH"
+                   end-if
+                   if DATA-ADDRESS = 65285
+      *                    > 0xFF04 DIV - real hardware resets this to
+      *                    > 0 on any write, whatever value was sent -
+      *                    > and the visible register is only the top
+      *                    > byte of a 16-bit internal divider, so the
+      *                    > sub-tick accumulator has to clear too, or
+      *                    > TIMER_STEP's ADVANCE-DIV ticks the freshly
+      *                    > zeroed register again after far fewer than
+      *                    > 256 cycles
+                       move 0 to MEMORY-ARR (DATA-ADDRESS)
+                       move 0 to DIV-COUNTER
+                   end-if
+                   if DATA-ADDRESS = 65283
+      *                    > 0xFF02 SC - a write with the start bit
+      *                    > (bit 7) set kicks off a transfer;
+      *                    > SERIAL_STEP times it out and completes it
+                       compute TEMP-DIV = BYTE-VAL / 128
+                       if function mod(TEMP-DIV, 2) = 1
+                           move 1 to SERIAL-TRANSFER-ACTIVE
+                           move 0 to SERIAL-COUNTER
+                       end-if
+                   end-if
+                   if DATA-ADDRESS = 65351
+      *                    > 0xFF46 OAM DMA trigger - the byte written
+      *                    > is the source page for a 160-byte copy
+      *                    > into the sprite attribute table
+                       call "OAM_DMA" using by value BYTE-VAL
+                   end-if
+                   if DATA-ADDRESS = 65361 and BOOT-ROM-IS-ON
+      *                    > 0xFF50 boot ROM disable - a boot ROM's
+      *                    > last act is writing any nonzero value
+      *                    > here, unmapping itself so the cartridge's
+      *                    > own 0x0000-0x00FF bytes fall right back
+      *                    > into view for the very next fetch
+                       perform RESTORE-CART-BOOT-AREA
+                           varying RESTORE-I from 1 by 1
+                           until RESTORE-I > 256
+                       move 0 to BOOT-ROM-ENABLED
+                   end-if
+                   if DATA-ADDRESS = 65358 and HARDWARE-IS-CGB
+      *                    > 0xFF4D KEY1 - only bit 0 (the "prepare
+      *                    > speed switch" armed flag) is software
+      *                    > writable; bit 7 always reflects whichever
+      *                    > speed the CPU is actually running at
+                       compute KEY1-ARMED = function mod(BYTE-VAL, 2)
+                       compute MEMORY-ARR (DATA-ADDRESS) =
+                           (R-DOUBLE-SPEED * 128) + KEY1-ARMED
+                   end-if
+                   if DATA-ADDRESS = 65360 and HARDWARE-IS-CGB
+      *                    > 0xFF4F VBK - only bit 0 selects one of
+      *                    > the two VRAM banks windowed at 0x8000-
+      *                    > 0x9FFF
+                       compute VBK-BANK = function mod(BYTE-VAL, 2)
+                       perform SYNC-VRAM-WINDOW
+                   end-if
+                   if DATA-ADDRESS = 65393 and HARDWARE-IS-CGB
+      *                    > 0xFF70 SVBK - the low 3 bits select one
+      *                    > of the work-RAM banks windowed at
+      *                    > 0xD000-0xDFFF; hardware treats a
+      *                    > requested bank 0 the same as bank 1
+                       compute SVBK-BANK = function mod(BYTE-VAL, 8)
+                       if SVBK-BANK = 0
+                           move 1 to SVBK-BANK
+                       end-if
+                       perform SYNC-WRAM-WINDOW
+                   end-if
+                   if DATA-ADDRESS = 65385 and HARDWARE-IS-CGB
+      *                    > 0xFF68 BCPS/BGPI - bits 0-5 select a byte
+      *                    > in the 64-byte background palette RAM,
+      *                    > bit 7 auto-advances that index after
+      *                    > every BCPD write
+                       compute BCPS-INDEX = function mod(BYTE-VAL, 64)
+                       compute TEMP-DIV = BYTE-VAL / 128
+                       compute BCPS-AUTO-INC =
+                           function mod(TEMP-DIV, 2)
+                   end-if
+                   if DATA-ADDRESS = 65386 and HARDWARE-IS-CGB
+      *                    > 0xFF69 BCPD/BGPD - writes the byte BCPS
+      *                    > currently points at in background
+      *                    > palette RAM
+                       move BYTE-VAL to
+                           BG-PALETTE-BYTE (BCPS-INDEX + 1)
+                       if BCPS-AUTO-INC = 1
+                           compute BCPS-INDEX =
+                               function mod(BCPS-INDEX + 1, 64)
+                       end-if
+                   end-if
+                   if DATA-ADDRESS = 65387 and HARDWARE-IS-CGB
+      *                    > 0xFF6A OCPS/OBPI - same shape as BCPS,
+      *                    > for the object palette RAM
+                       compute OCPS-INDEX = function mod(BYTE-VAL, 64)
+                       compute TEMP-DIV = BYTE-VAL / 128
+                       compute OCPS-AUTO-INC =
+                           function mod(TEMP-DIV, 2)
+                   end-if
+                   if DATA-ADDRESS = 65388 and HARDWARE-IS-CGB
+      *                    > 0xFF6B OCPD/OBPD - same shape as BCPD,
+      *                    > for the object palette RAM
+                       move BYTE-VAL to
+                           OBJ-PALETTE-BYTE (OCPS-INDEX + 1)
+                       if OCPS-AUTO-INC = 1
+                           compute OCPS-INDEX =
+                               function mod(OCPS-INDEX + 1, 64)
+                       end-if
+                   end-if
+                   if DATA-ADDRESS = 65298
+      *                    > 0xFF11 NR11 - the length-load bits (0-5)
+      *                    > reload the length counter right away,
+      *                    > whether or not this write also triggers
+      *                    > the channel
+                       compute CH1-LENGTH-COUNTER =
+                           64 - function mod(BYTE-VAL, 64)
+                   end-if
+                   if DATA-ADDRESS = 65301
+      *                    > 0xFF14 NR14 - bit 7 is the trigger; APU_
+      *                    > TRIGGER restarts channel 1's envelope,
+      *                    > length and sweep from NR10-NR12
+                       compute TEMP-DIV = BYTE-VAL / 128
+                       if function mod(TEMP-DIV, 2) = 1
+                           call "APU_TRIGGER" using by value 1
+                       end-if
+                   end-if
+                   if DATA-ADDRESS = 65303
+      *                    > 0xFF16 NR21 - same length-load story as
+      *                    > NR11, for channel 2
+                       compute CH2-LENGTH-COUNTER =
+                           64 - function mod(BYTE-VAL, 64)
+                   end-if
+                   if DATA-ADDRESS = 65306
+      *                    > 0xFF19 NR24 - same trigger story as
+      *                    > NR14, for channel 2
+                       compute TEMP-DIV = BYTE-VAL / 128
+                       if function mod(TEMP-DIV, 2) = 1
+                           call "APU_TRIGGER" using by value 2
+                       end-if
+                   end-if
+                   if DATA-ADDRESS = 65307
+      *                    > 0xFF1A NR30 - bit 7 is channel 3's own
+      *                    > DAC on/off switch; turning it off
+      *                    > silences the channel immediately, not
+      *                    > just on its next trigger
+                       compute TEMP-DIV = BYTE-VAL / 128
+                       if function mod(TEMP-DIV, 2) = 0
+                           move 0 to CH3-ENABLED
+                       end-if
+                   end-if
+                   if DATA-ADDRESS = 65308
+      *                    > 0xFF1B NR31 - the full 8 bits are a
+      *                    > length-load value, reloading right away
+      *                    > the same as NR11/NR21
+                       compute CH3-LENGTH-COUNTER = 256 - BYTE-VAL
+                   end-if
+                   if DATA-ADDRESS = 65311
+      *                    > 0xFF1E NR34 - same trigger story as NR14,
+      *                    > for channel 3
+                       compute TEMP-DIV = BYTE-VAL / 128
+                       if function mod(TEMP-DIV, 2) = 1
+                           call "APU_TRIGGER" using by value 3
+                       end-if
+                   end-if
+                   if DATA-ADDRESS = 65313
+      *                    > 0xFF20 NR41 - same length-load story as
+      *                    > NR11, for channel 4
+                       compute CH4-LENGTH-COUNTER =
+                           64 - function mod(BYTE-VAL, 64)
+                   end-if
+                   if DATA-ADDRESS = 65316
+      *                    > 0xFF23 NR44 - same trigger story as NR14,
+      *                    > for channel 4
+                       compute TEMP-DIV = BYTE-VAL / 128
+                       if function mod(TEMP-DIV, 2) = 1
+                           call "APU_TRIGGER" using by value 4
+                       end-if
+                   end-if
+                   if DATA-ADDRESS = 65319
+      *                    > 0xFF26 NR52 - bit 7 is the APU's master
+      *                    > power switch; powering off immediately
+      *                    > silences every channel, the same as real
+      *                    > hardware does (register writes otherwise
+      *                    > keep behaving normally while powered
+      *                    > down, an accepted simplification - see
+      *                    > the modification history for this file)
+                       compute TEMP-DIV = BYTE-VAL / 128
+                       move function mod(TEMP-DIV, 2) to APU-POWER-ON
+                       if APU-POWER-ON = 0
+                           move 0 to CH1-ENABLED
+                           move 0 to CH2-ENABLED
+                           move 0 to CH3-ENABLED
+                           move 0 to CH4-ENABLED
+                       end-if
+                   end-if
+                   if DATA-ADDRESS >= 32769 and DATA-ADDRESS <= 40960
+      *                    > 0x8000-0x9FFF VRAM - every write also
+      *                    > lands in whichever bank VBK currently
+      *                    > has windowed in, so switching away and
+      *                    > back preserves both banks' contents
+                       compute VRAM-OFFSET = (VBK-BANK * 8192) +
+                           DATA-ADDRESS - 32769
+                       move BYTE-VAL to
+                           VRAM-BANK-ARR (VRAM-OFFSET + 1)
+                   end-if
+                   if DATA-ADDRESS >= 53249 and DATA-ADDRESS <= 57344
+      *                    > 0xD000-0xDFFF work RAM - mirrored into
+      *                    > whichever bank SVBK currently has
+      *                    > windowed in, the same way cartridge RAM
+      *                    > writes mirror into RAM-BANK-ARR below
+                       compute WRAM-OFFSET =
+                           ((SVBK-BANK - 1) * 4096) + DATA-ADDRESS
+                           - 53249
+                       move BYTE-VAL to
+                           WRAM-BANK-ARR (WRAM-OFFSET + 1)
+                   end-if
+                   if DATA-ADDRESS >= 49153 and DATA-ADDRESS <= 56832
+      *                    > 0xC000-0xDDFF work RAM is mirrored
+      *                    > 0x2000 bytes higher as echo RAM
+                       compute ECHO-MIRROR-ADDR = DATA-ADDRESS + 8192
+                       move BYTE-VAL to MEMORY-ARR (ECHO-MIRROR-ADDR)
+                   end-if
+                   if DATA-ADDRESS >= 57345 and DATA-ADDRESS <= 65024
+      *                    > and a write into echo RAM itself mirrors
+      *                    > right back down into work RAM
+                       compute ECHO-MIRROR-ADDR = DATA-ADDRESS - 8192
+                       move BYTE-VAL to MEMORY-ARR (ECHO-MIRROR-ADDR)
+                       if ECHO-MIRROR-ADDR >= 53249 and
+                               ECHO-MIRROR-ADDR <= 57344
+      *                        > the mirrored address falls in the
+      *                        > banked 0xD000-0xDFFF window, so the
+      *                        > echo write has to reach WRAM-BANK-ARR
+      *                        > the same way a direct write there
+      *                        > does, or a later SVBK switch away
+      *                        > and back would revert it
+                           compute WRAM-OFFSET =
+                               ((SVBK-BANK - 1) * 4096) +
+                               ECHO-MIRROR-ADDR - 53249
+                           move BYTE-VAL to
+                               WRAM-BANK-ARR (WRAM-OFFSET + 1)
+                       end-if
+                   end-if
+                   if MBC-TYPE = 1 and MBC-RAM-IS-ENABLED
+                           and DATA-ADDRESS >= 40961
+                           and DATA-ADDRESS <= 49152
+                       if MBC-BANKING-MODE = 1
+                           move MBC-RAM-BANK to EFFECTIVE-RAM-BANK
+                       else
+                           move 0 to EFFECTIVE-RAM-BANK
+                       end-if
+                       compute RAM-OFFSET =
+                           (EFFECTIVE-RAM-BANK * 8192) + DATA-ADDRESS
+                           - 40961
+                       move BYTE-VAL to RAM-BANK-ARR (RAM-OFFSET + 1)
+                   end-if
+                   if MBC-TYPE = 5 and MBC-RAM-IS-ENABLED
+                           and DATA-ADDRESS >= 40961
+                           and DATA-ADDRESS <= 49152
+                       compute RAM-OFFSET =
+                           (MBC-RAM-BANK * 8192) + DATA-ADDRESS
+                           - 40961
+                       move BYTE-VAL to
+                           RAM-BANK-ARR (RAM-OFFSET + 1)
+                   end-if
+                   if MBC-TYPE = 3 and MBC-RAM-IS-ENABLED
+                           and DATA-ADDRESS >= 40961
+                           and DATA-ADDRESS <= 49152
+                       if MBC3-SELECT-IS-RTC
+      *                        > the window byte just written is the
+      *                        > new value for whichever RTC register
+      *                        > is currently selected
+                           evaluate MBC3-SELECT
+                               when 8
+                                   move BYTE-VAL to MBC3-RTC-SECONDS
+                               when 9
+                                   move BYTE-VAL to MBC3-RTC-MINUTES
+                               when 10
+                                   move BYTE-VAL to MBC3-RTC-HOURS
+                               when 11
+                                   move BYTE-VAL to MBC3-RTC-DAYS
+                               when 12
+                                   move BYTE-VAL to
+                                       MBC3-RTC-DAY-HIGH
+                           end-evaluate
+                       else
+                           compute RAM-OFFSET =
+                               (MBC3-SELECT * 8192) + DATA-ADDRESS
+                               - 40961
+                           move BYTE-VAL to
+                               RAM-BANK-ARR (RAM-OFFSET + 1)
+                       end-if
+                   end-if
+           end-evaluate.
+
+       MAIN-EXIT.
+           exit program.
+
+       RESTORE-CART-BOOT-AREA.
+           move SAVED-CART-BYTE-ARR (RESTORE-I) to
+               MEMORY-ARR (RESTORE-I).
+
+       SYNC-VRAM-WINDOW.
+           compute CGB-SRC-BASE = VBK-BANK * 8192.
+           move 0 to CGB-COPY-I.
+           perform COPY-VRAM-BYTE until CGB-COPY-I > 8191.
+
+       COPY-VRAM-BYTE.
+           move VRAM-BANK-ARR (CGB-SRC-BASE + CGB-COPY-I + 1) to
+               MEMORY-ARR (32769 + CGB-COPY-I).
+           add 1 to CGB-COPY-I.
+
+       SYNC-WRAM-WINDOW.
+           compute CGB-SRC-BASE = (SVBK-BANK - 1) * 4096.
+           move 0 to CGB-COPY-I.
+           perform COPY-WRAM-BYTE until CGB-COPY-I > 4095.
+
+       COPY-WRAM-BYTE.
+           move WRAM-BANK-ARR (CGB-SRC-BASE + CGB-COPY-I + 1) to
+               MEMORY-ARR (53249 + CGB-COPY-I).
+           add 1 to CGB-COPY-I.
        end program WRITE_BYTE.
        
\ No newline at end of file
