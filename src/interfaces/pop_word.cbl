@@ -0,0 +1,25 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Pops a 16-bit value off the stack: the value is read at
+      *    the current SP, then SP is incremented by two.
+       identification division.
+       program-id. POP_WORD.
+       environment division.
+       data division.
+       working-storage section.
+           copy registers.
+
+      * ====== LOCAL =======
+           01 SP-RESULT binary-long unsigned value 0.
+       linkage section.
+           01 RET-VAL binary-short unsigned.
+       procedure division using by reference RET-VAL.
+       MAIN.
+           call "READ_WORD" using by reference RET-VAL, by value R-SP.
+           compute SP-RESULT = R-SP + 2.
+           if SP-RESULT > 65535
+               subtract 65536 from SP-RESULT
+           end-if.
+           move SP-RESULT to R-SP.
+       end program POP_WORD.
