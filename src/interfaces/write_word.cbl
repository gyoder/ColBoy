@@ -3,9 +3,7 @@
        environment division.
        data division.
        working-storage section.
-           01 MEMORY-R  external.
-               05 MAX_ADDR pic 9(5).
-               05 MEMORY-ARR binary-char unsigned occurs 65536 times.
+           copy memory.
            01 UPPER binary-char unsigned value 0.
            01 LOWER binary-char unsigned value 0.
        linkage section.
