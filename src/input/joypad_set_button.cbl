@@ -0,0 +1,48 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Sets one D-pad/button line's pressed state and refreshes
+      *    P1/JOYP so the change (and any joypad interrupt it causes)
+      *    is visible immediately. Whatever feeds real input into
+      *    this emulator - a key-binding config, a test harness, a
+      *    future frontend - calls this by button name rather than
+      *    poking JOYPAD-STATE directly, the same way SET_REGISTER
+      *    takes a register name instead of the caller reaching into
+      *    REGISTERS itself.
+       identification division.
+       program-id. JOYPAD_SET_BUTTON.
+       environment division.
+       data division.
+       working-storage section.
+           copy joypad_state.
+       linkage section.
+           01 BUTTON-NAME pic x any length.
+           01 PRESSED-FLAG binary-char unsigned.
+       procedure division using by reference BUTTON-NAME, by value
+           PRESSED-FLAG.
+           if BUTTON-NAME = 'right'
+               move PRESSED-FLAG to JOY-RIGHT
+           end-if.
+           if BUTTON-NAME = 'left'
+               move PRESSED-FLAG to JOY-LEFT
+           end-if.
+           if BUTTON-NAME = 'up'
+               move PRESSED-FLAG to JOY-UP
+           end-if.
+           if BUTTON-NAME = 'down'
+               move PRESSED-FLAG to JOY-DOWN
+           end-if.
+           if BUTTON-NAME = 'a'
+               move PRESSED-FLAG to JOY-A
+           end-if.
+           if BUTTON-NAME = 'b'
+               move PRESSED-FLAG to JOY-B
+           end-if.
+           if BUTTON-NAME = 'select'
+               move PRESSED-FLAG to JOY-SELECT
+           end-if.
+           if BUTTON-NAME = 'start'
+               move PRESSED-FLAG to JOY-START
+           end-if.
+           call "JOYPAD_REFRESH".
+       end program JOYPAD_SET_BUTTON.
