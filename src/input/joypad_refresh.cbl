@@ -0,0 +1,150 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Recomputes the live P1/JOYP byte (0xFF00) from whichever
+      *    button lines the current selection bits (4-5) expose,
+      *    and raises the joypad interrupt (IF bit 4) on any of
+      *    those lines going from released (1) to pressed (0) -
+      *    real hardware's P1 pins are active low, and the
+      *    interrupt is level-triggered off that high-to-low edge.
+      *    Called both after the CPU writes new selection bits to
+      *    P1 and after JOYPAD_SET_BUTTON changes a button's state,
+      *    so either kind of change is caught.
+      *
+      *    The refreshed P1 byte is poked straight into memory
+      *    rather than through WRITE_BYTE, since WRITE_BYTE itself
+      *    calls back into here on a CPU write to P1 - going through
+      *    WRITE_BYTE again from this side would recurse forever.
+       identification division.
+       program-id. JOYPAD_REFRESH.
+       environment division.
+       data division.
+       working-storage section.
+           copy memory.
+           copy joypad_state.
+
+      * ====== LOCAL =======
+           01 OLD-BYTE binary-char unsigned value 0.
+           01 NEW-BYTE binary-char unsigned value 0.
+           01 IF-VAL binary-char unsigned value 0.
+           01 TEMP-DIV binary-char unsigned value 0.
+
+           01 SEL-DIR binary-char unsigned value 0.
+           01 SEL-ACT binary-char unsigned value 0.
+
+           01 OLD-BIT-0 binary-char unsigned value 0.
+           01 OLD-BIT-1 binary-char unsigned value 0.
+           01 OLD-BIT-2 binary-char unsigned value 0.
+           01 OLD-BIT-3 binary-char unsigned value 0.
+
+           01 DIR-CONTRIB binary-char unsigned value 0.
+           01 ACT-CONTRIB binary-char unsigned value 0.
+           01 NEW-BIT-0 binary-char unsigned value 0.
+           01 NEW-BIT-1 binary-char unsigned value 0.
+           01 NEW-BIT-2 binary-char unsigned value 0.
+           01 NEW-BIT-3 binary-char unsigned value 0.
+           01 NEW-LOW binary-char unsigned value 0.
+
+           01 INTERRUPT-WANTED binary-char unsigned value 0.
+       procedure division.
+       MAIN.
+           call "READ_BYTE" using by reference OLD-BYTE, by value
+                65280.
+
+           compute TEMP-DIV = OLD-BYTE / 16.
+           move function mod(TEMP-DIV, 2) to SEL-DIR.
+           compute TEMP-DIV = OLD-BYTE / 32.
+           move function mod(TEMP-DIV, 2) to SEL-ACT.
+
+           move function mod(OLD-BYTE, 2) to OLD-BIT-0.
+           compute TEMP-DIV = OLD-BYTE / 2.
+           move function mod(TEMP-DIV, 2) to OLD-BIT-1.
+           compute TEMP-DIV = OLD-BYTE / 4.
+           move function mod(TEMP-DIV, 2) to OLD-BIT-2.
+           compute TEMP-DIV = OLD-BYTE / 8.
+           move function mod(TEMP-DIV, 2) to OLD-BIT-3.
+
+           perform COMPUTE-BIT-0.
+           perform COMPUTE-BIT-1.
+           perform COMPUTE-BIT-2.
+           perform COMPUTE-BIT-3.
+
+           compute NEW-LOW = NEW-BIT-0 + (NEW-BIT-1 * 2)
+               + (NEW-BIT-2 * 4) + (NEW-BIT-3 * 8).
+           compute NEW-BYTE = 192 + (SEL-ACT * 32) + (SEL-DIR * 16)
+               + NEW-LOW.
+           move NEW-BYTE to MEMORY-ARR (65281).
+
+           move 0 to INTERRUPT-WANTED.
+           if OLD-BIT-0 = 1 and NEW-BIT-0 = 0
+               move 1 to INTERRUPT-WANTED
+           end-if.
+           if OLD-BIT-1 = 1 and NEW-BIT-1 = 0
+               move 1 to INTERRUPT-WANTED
+           end-if.
+           if OLD-BIT-2 = 1 and NEW-BIT-2 = 0
+               move 1 to INTERRUPT-WANTED
+           end-if.
+           if OLD-BIT-3 = 1 and NEW-BIT-3 = 0
+               move 1 to INTERRUPT-WANTED
+           end-if.
+           if INTERRUPT-WANTED = 1
+               perform RAISE-JOYPAD-INTERRUPT
+           end-if.
+
+       MAIN-EXIT.
+           exit program.
+
+       COMPUTE-BIT-0.
+           move 1 to DIR-CONTRIB.
+           if SEL-DIR = 0 and JOY-RIGHT = 1
+               move 0 to DIR-CONTRIB
+           end-if.
+           move 1 to ACT-CONTRIB.
+           if SEL-ACT = 0 and JOY-A = 1
+               move 0 to ACT-CONTRIB
+           end-if.
+           compute NEW-BIT-0 = DIR-CONTRIB * ACT-CONTRIB.
+
+       COMPUTE-BIT-1.
+           move 1 to DIR-CONTRIB.
+           if SEL-DIR = 0 and JOY-LEFT = 1
+               move 0 to DIR-CONTRIB
+           end-if.
+           move 1 to ACT-CONTRIB.
+           if SEL-ACT = 0 and JOY-B = 1
+               move 0 to ACT-CONTRIB
+           end-if.
+           compute NEW-BIT-1 = DIR-CONTRIB * ACT-CONTRIB.
+
+       COMPUTE-BIT-2.
+           move 1 to DIR-CONTRIB.
+           if SEL-DIR = 0 and JOY-UP = 1
+               move 0 to DIR-CONTRIB
+           end-if.
+           move 1 to ACT-CONTRIB.
+           if SEL-ACT = 0 and JOY-SELECT = 1
+               move 0 to ACT-CONTRIB
+           end-if.
+           compute NEW-BIT-2 = DIR-CONTRIB * ACT-CONTRIB.
+
+       COMPUTE-BIT-3.
+           move 1 to DIR-CONTRIB.
+           if SEL-DIR = 0 and JOY-DOWN = 1
+               move 0 to DIR-CONTRIB
+           end-if.
+           move 1 to ACT-CONTRIB.
+           if SEL-ACT = 0 and JOY-START = 1
+               move 0 to ACT-CONTRIB
+           end-if.
+           compute NEW-BIT-3 = DIR-CONTRIB * ACT-CONTRIB.
+
+       RAISE-JOYPAD-INTERRUPT.
+           call "READ_BYTE" using by reference IF-VAL, by value
+                65295.
+           compute TEMP-DIV = IF-VAL / 16.
+           if function mod(TEMP-DIV, 2) = 0
+               add 16 to IF-VAL
+           end-if.
+           call "WRITE_BYTE" using by value IF-VAL, by value 65295.
+       end program JOYPAD_REFRESH.
