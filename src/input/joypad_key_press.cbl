@@ -0,0 +1,48 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Matches an incoming raw key character against the
+      *    CONFIG_LOADER-populated KEY-BINDINGS and, on a match, calls
+      *    JOYPAD_SET_BUTTON for whichever GameBoy button that key is
+      *    bound to - the config-driven key-binding layer
+      *    JOYPAD-STATE's own comment already calls for. An unbound
+      *    key is silently ignored.
+       identification division.
+       program-id. JOYPAD_KEY_PRESS.
+       environment division.
+       data division.
+       working-storage section.
+           copy key_bindings.
+
+      * ====== LOCAL =======
+           01 BUTTON-NAME pic x(8) value spaces.
+       linkage section.
+           01 KEY-CHAR pic x(1).
+           01 PRESSED-FLAG binary-char unsigned.
+       procedure division using by value KEY-CHAR, by value
+           PRESSED-FLAG.
+           move spaces to BUTTON-NAME.
+           evaluate KEY-CHAR
+               when KEYBIND-UP
+                   move "up" to BUTTON-NAME
+               when KEYBIND-DOWN
+                   move "down" to BUTTON-NAME
+               when KEYBIND-LEFT
+                   move "left" to BUTTON-NAME
+               when KEYBIND-RIGHT
+                   move "right" to BUTTON-NAME
+               when KEYBIND-A
+                   move "a" to BUTTON-NAME
+               when KEYBIND-B
+                   move "b" to BUTTON-NAME
+               when KEYBIND-SELECT
+                   move "select" to BUTTON-NAME
+               when KEYBIND-START
+                   move "start" to BUTTON-NAME
+           end-evaluate.
+
+           if BUTTON-NAME not = spaces
+               call "JOYPAD_SET_BUTTON" using by reference
+                    BUTTON-NAME, by value PRESSED-FLAG
+           end-if.
+       end program JOYPAD_KEY_PRESS.
