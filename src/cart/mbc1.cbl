@@ -0,0 +1,94 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Handles writes into the MBC1 register range (0x0000-
+      *    0x7FFF). None of these addresses are writable ROM - the
+      *    byte written selects RAM-enable, ROM bank, RAM bank, or
+      *    banking mode instead, and the visible 0x4000-0x7FFF and
+      *    0xA000-0xBFFF windows in MEMORY-R are re-synced from the
+      *    ROM-BANKS/RAM-BANKS backing stores whenever a selection
+      *    changes.
+       identification division.
+       program-id. MBC1_WRITE.
+       environment division.
+       data division.
+       working-storage section.
+           copy memory.
+           copy mbc.
+           copy rom_banks.
+           copy ram_banks.
+
+      * ====== LOCAL =======
+           01 EFFECTIVE-ROM-BANK binary-long unsigned value 0.
+           01 EFFECTIVE-RAM-BANK binary-char unsigned value 0.
+           01 ROM-SRC-BASE binary-long unsigned value 0.
+           01 RAM-SRC-BASE binary-long unsigned value 0.
+           01 COPY-I binary-long unsigned value 0.
+       linkage section.
+           01 REG-ADDR binary-short unsigned.
+           01 REG-VAL binary-char unsigned.
+       procedure division using by value REG-ADDR, by value REG-VAL.
+       MAIN.
+           evaluate true
+               when REG-ADDR <= 8191
+      *                > 0x0000-0x1FFF RAM enable: 0x0A in the low
+      *                > nibble enables, anything else disables
+                   if function mod(REG-VAL, 16) = 10
+                       move 1 to MBC-RAM-ENABLED
+                   else
+                       move 0 to MBC-RAM-ENABLED
+                   end-if
+               when REG-ADDR >= 8192 and REG-ADDR <= 16383
+      *                > 0x2000-0x3FFF ROM bank number, low 5 bits;
+      *                > 0 is treated as 1, MBC1 can never select
+      *                > bank 0 through this field
+                   compute MBC-ROM-BANK-LOW = function mod(REG-VAL,32)
+                   if MBC-ROM-BANK-LOW = 0
+                       move 1 to MBC-ROM-BANK-LOW
+                   end-if
+                   perform SYNC-ROM-WINDOW
+               when REG-ADDR >= 16384 and REG-ADDR <= 24575
+      *                > 0x4000-0x5FFF RAM bank number, or the ROM
+      *                > bank's upper 2 bits in simple banking mode
+                   compute MBC-ROM-BANK-UPPER = function mod(REG-VAL,4)
+                   move MBC-ROM-BANK-UPPER to MBC-RAM-BANK
+                   perform SYNC-ROM-WINDOW
+                   perform SYNC-RAM-WINDOW
+               when REG-ADDR >= 24576 and REG-ADDR <= 32767
+      *                > 0x6000-0x7FFF banking mode select
+                   compute MBC-BANKING-MODE = function mod(REG-VAL,2)
+                   perform SYNC-ROM-WINDOW
+                   perform SYNC-RAM-WINDOW
+           end-evaluate.
+
+       SYNC-ROM-WINDOW.
+           if MBC-BANKING-MODE = 0
+               compute EFFECTIVE-ROM-BANK =
+                   MBC-ROM-BANK-LOW + (MBC-ROM-BANK-UPPER * 32)
+           else
+               move MBC-ROM-BANK-LOW to EFFECTIVE-ROM-BANK
+           end-if.
+           compute ROM-SRC-BASE = EFFECTIVE-ROM-BANK * 16384.
+           move 0 to COPY-I.
+           perform COPY-ROM-BYTE until COPY-I > 16383.
+
+       COPY-ROM-BYTE.
+           move ROM-BANK-ARR (ROM-SRC-BASE + COPY-I + 1)
+               to MEMORY-ARR (16385 + COPY-I).
+           add 1 to COPY-I.
+
+       SYNC-RAM-WINDOW.
+           if MBC-BANKING-MODE = 1
+               move MBC-RAM-BANK to EFFECTIVE-RAM-BANK
+           else
+               move 0 to EFFECTIVE-RAM-BANK
+           end-if.
+           compute RAM-SRC-BASE = EFFECTIVE-RAM-BANK * 8192.
+           move 0 to COPY-I.
+           perform COPY-RAM-BYTE until COPY-I > 8191.
+
+       COPY-RAM-BYTE.
+           move RAM-BANK-ARR (RAM-SRC-BASE + COPY-I + 1)
+               to MEMORY-ARR (40961 + COPY-I).
+           add 1 to COPY-I.
+       end program MBC1_WRITE.
