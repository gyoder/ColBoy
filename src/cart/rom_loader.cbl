@@ -0,0 +1,62 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Reads a ROM image byte-by-byte from ROM-PATH into the
+      *    ROM-BANKS backing store, then mirrors the fixed bank-0 and
+      *    initial bank-1 window into MEMORY-R so unbanked (32K, no
+      *    MBC) cartridges and the CPU's first fetch both just work.
+      *    ROM-SIZE comes back holding how many bytes were actually
+      *    read, for callers that want to validate the cartridge
+      *    header or its declared ROM size.
+       identification division.
+       program-id. ROM_LOADER.
+       environment division.
+       input-output section.
+       file-control.
+           select ROM-FILE assign to ROM-PATH
+               organization is sequential.
+       data division.
+       file section.
+       fd  ROM-FILE
+           record contains 1 characters.
+           01 ROM-BYTE pic x(1).
+           01 ROM-BYTE-NUM redefines ROM-BYTE binary-char unsigned.
+       working-storage section.
+           copy memory.
+           copy rom_banks.
+
+           01 ROM-ADDR binary-long unsigned value 0.
+           01 FILE-STATUS-CD pic xx value spaces.
+               88 FILE-STATUS-EOF value "10".
+           01 MIRROR-I binary-long unsigned value 0.
+       linkage section.
+           01 ROM-PATH pic x(256).
+           01 ROM-SIZE binary-long unsigned.
+       procedure division using by reference ROM-PATH, by reference
+           ROM-SIZE.
+       MAIN.
+           move 0 to ROM-ADDR.
+           move 0 to ROM-SIZE.
+           open input ROM-FILE.
+           perform READ-ROM-BYTE until FILE-STATUS-EOF.
+           close ROM-FILE.
+           move ROM-SIZE to ROM-BANK-COUNT.
+
+           move 0 to MIRROR-I.
+           perform MIRROR-WINDOW-BYTE until MIRROR-I > 32767.
+
+       READ-ROM-BYTE.
+           read ROM-FILE into ROM-BYTE
+               at end
+                   set FILE-STATUS-EOF to true
+               not at end
+                   move ROM-BYTE-NUM to ROM-BANK-ARR (ROM-ADDR + 1)
+                   add 1 to ROM-ADDR
+                   add 1 to ROM-SIZE
+           end-read.
+
+       MIRROR-WINDOW-BYTE.
+           move ROM-BANK-ARR (MIRROR-I + 1) to MEMORY-ARR (MIRROR-I
+               + 1).
+           add 1 to MIRROR-I.
+       end program ROM_LOADER.
