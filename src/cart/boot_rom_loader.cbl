@@ -0,0 +1,73 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Loads a boot ROM image byte-by-byte from BOOT-ROM-PATH and
+      *    overlays it across the bottom 256 bytes of the address
+      *    space (0x0000-0x00FF), the same window real hardware maps
+      *    a boot ROM into while BOOT-ROM-ENABLED is set. The
+      *    cartridge bytes ROM_LOADER already mirrored into that
+      *    window are stashed in SAVED-CART-BYTE-ARR first so
+      *    WRITE_BYTE's 0xFF50 handler can restore them the instant
+      *    the boot ROM disables itself, the same handoff a real
+      *    console performs the moment its own boot sequence reaches
+      *    the LDH ($50),A instruction just before falling through
+      *    into the cartridge's own 0x0100 entry point.
+       identification division.
+       program-id. BOOT_ROM_LOADER.
+       environment division.
+       input-output section.
+       file-control.
+           select BOOT-ROM-FILE assign to BOOT-ROM-PATH
+               organization is sequential
+               file status is FILE-STATUS-CD.
+       data division.
+       file section.
+       fd  BOOT-ROM-FILE
+           record contains 1 characters.
+           01 BOOT-ROM-BYTE pic x(1).
+           01 BOOT-ROM-BYTE-NUM redefines BOOT-ROM-BYTE
+               binary-char unsigned.
+       working-storage section.
+           copy memory.
+           copy boot_rom_ctl.
+
+           01 BOOT-ADDR binary-short unsigned value 0.
+           01 FILE-STATUS-CD pic xx value spaces.
+               88 FILE-STATUS-OK value "00".
+               88 FILE-STATUS-EOF value "10".
+       linkage section.
+           01 BOOT-ROM-PATH pic x(256).
+       procedure division using by reference BOOT-ROM-PATH.
+       MAIN.
+           move 0 to BOOT-ADDR.
+           perform SAVE-CART-BYTE varying BOOT-ADDR from 0 by 1
+               until BOOT-ADDR > 255.
+
+           move 0 to BOOT-ADDR.
+           open input BOOT-ROM-FILE.
+           if not FILE-STATUS-OK
+               go to MAIN-EXIT
+           end-if.
+
+           perform READ-BOOT-BYTE until FILE-STATUS-EOF or
+               BOOT-ADDR > 255.
+           close BOOT-ROM-FILE.
+           move 1 to BOOT-ROM-ENABLED.
+
+       MAIN-EXIT.
+           exit program.
+
+       SAVE-CART-BYTE.
+           move MEMORY-ARR (BOOT-ADDR + 1) to
+               SAVED-CART-BYTE-ARR (BOOT-ADDR + 1).
+
+       READ-BOOT-BYTE.
+           read BOOT-ROM-FILE into BOOT-ROM-BYTE
+               at end
+                   set FILE-STATUS-EOF to true
+               not at end
+                   move BOOT-ROM-BYTE-NUM to
+                       MEMORY-ARR (BOOT-ADDR + 1)
+                   add 1 to BOOT-ADDR
+           end-read.
+       end program BOOT_ROM_LOADER.
