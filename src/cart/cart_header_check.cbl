@@ -0,0 +1,97 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Verifies the cartridge header checksum at 0x014D against
+      *    the title/type/size bytes at 0x0134-0x014C, the same way
+      *    the real boot ROM does, and copies the title/type/size
+      *    codes out to CART-HEADER for the MBC logic to use. A bad
+      *    checksum is reported but does not stop the run - plenty of
+      *    homebrew and test ROMs never fill this byte in correctly.
+       identification division.
+       program-id. CART_HEADER_CHECK.
+       environment division.
+       data division.
+       working-storage section.
+           copy cart_header.
+
+      * ====== LOCAL =======
+           01 CHECKSUM binary-char unsigned value 0.
+           01 CHECK-TEMP binary-short signed value 0.
+           01 HEADER-CHECKSUM binary-char unsigned value 0.
+           01 BYTE-VAL binary-char unsigned value 0.
+           01 ADDR-I binary-short unsigned value 0.
+
+           01 TITLE-BYTE binary-char unsigned value 0.
+           01 TITLE-CHAR pic x(1) redefines TITLE-BYTE.
+           01 TITLE-ADDR binary-short unsigned value 0.
+           01 TITLE-INDEX binary-char unsigned value 0.
+       procedure division.
+       MAIN.
+           move 0 to CHECKSUM.
+           move 308 to ADDR-I.
+           perform CHECKSUM-LOOP until ADDR-I > 332.
+
+           call "READ_BYTE" using by reference HEADER-CHECKSUM,
+                by value 333.
+           if CHECKSUM = HEADER-CHECKSUM
+               move 1 to CART-HEADER-VALID
+           else
+               move 0 to CART-HEADER-VALID
+               display "WARNING: cartridge header checksum mismatch"
+           end-if.
+
+           move spaces to CART-TITLE.
+           move 308 to TITLE-ADDR.
+           move 1 to TITLE-INDEX.
+           perform TITLE-LOOP until TITLE-INDEX > 16.
+
+           call "READ_BYTE" using by reference CART-TYPE, by value
+                327.
+           call "READ_BYTE" using by reference CART-ROM-SIZE-CODE,
+                by value 328.
+           call "READ_BYTE" using by reference CART-RAM-SIZE-CODE,
+                by value 329.
+
+           evaluate CART-TYPE
+               when 3 when 6 when 9 when 13 when 15 when 16 when 19
+               when 27 when 30 when 255
+                   move 1 to CART-HAS-BATTERY
+               when other
+                   move 0 to CART-HAS-BATTERY
+           end-evaluate.
+
+           evaluate CART-RAM-SIZE-CODE
+               when 1
+                   move 2048 to CART-RAM-BYTE-COUNT
+               when 2
+                   move 8192 to CART-RAM-BYTE-COUNT
+               when 3
+                   move 32768 to CART-RAM-BYTE-COUNT
+               when 4
+                   move 131072 to CART-RAM-BYTE-COUNT
+               when 5
+                   move 65536 to CART-RAM-BYTE-COUNT
+               when other
+                   move 0 to CART-RAM-BYTE-COUNT
+           end-evaluate.
+
+       CHECKSUM-LOOP.
+           call "READ_BYTE" using by reference BYTE-VAL, by value
+                ADDR-I.
+           compute CHECK-TEMP = CHECKSUM - BYTE-VAL - 1.
+           if CHECK-TEMP < 0
+               add 256 to CHECK-TEMP
+           end-if.
+           move CHECK-TEMP to CHECKSUM.
+           add 1 to ADDR-I.
+
+       TITLE-LOOP.
+           call "READ_BYTE" using by reference TITLE-BYTE, by value
+                TITLE-ADDR.
+           if TITLE-BYTE = 0
+               move space to TITLE-CHAR
+           end-if.
+           move TITLE-CHAR to CART-TITLE (TITLE-INDEX:1).
+           add 1 to TITLE-ADDR.
+           add 1 to TITLE-INDEX.
+       end program CART_HEADER_CHECK.
