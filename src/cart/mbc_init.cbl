@@ -0,0 +1,43 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Maps the cartridge-type byte CART_HEADER_CHECK read out of
+      *    the header to the MBC family WRITE_BYTE and the bank-sync
+      *    logic switch on. MBC-STATE starts at its power-on defaults
+      *    (bank 1, RAM disabled, simple banking mode) regardless of
+      *    family, matching what ROM_LOADER already mirrored into the
+      *    0x4000-0x7FFF window.
+       identification division.
+       program-id. MBC_INIT.
+       environment division.
+       data division.
+       working-storage section.
+           copy cart_header.
+           copy mbc.
+       procedure division.
+       MAIN.
+           evaluate CART-TYPE
+               when 1 when 2 when 3
+                   move 1 to MBC-TYPE
+               when 15 when 16 when 17 when 18 when 19
+                   move 3 to MBC-TYPE
+               when 25 when 26 when 27 when 28 when 29 when 30
+                   move 5 to MBC-TYPE
+               when other
+                   move 0 to MBC-TYPE
+           end-evaluate.
+
+      *    > VALUE clauses on EXTERNAL items aren't reliable here -
+      *    > every power-on default below must be set explicitly, the
+      *    > same story as SERIAL-RESPONSE-BYTE/SVBK-BANK/APU-POWER-ON
+      *    > in CPU-RESET. MBC-ROM-BANK-LOW isn't included - mbc1.cbl
+      *    > and mbc3.cbl already renormalize it to 1 on every bank-
+      *    > select write before it's ever read, so a stale value
+      *    > can't survive past the cartridge's first bank switch.
+           move 0 to MBC-RAM-ENABLED.
+           move 0 to MBC-BANKING-MODE.
+           move 0 to MBC-RAM-BANK.
+           move 0 to MBC3-SELECT.
+           move 0 to MBC3-LATCH-PENDING.
+           move 0 to MBC5-ROM-BANK-HIGH.
+       end program MBC_INIT.
