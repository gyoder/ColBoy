@@ -0,0 +1,73 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Loads a battery-backed cartridge's .sav file, if one
+      *    exists, back into the RAM-BANKS backing store (for banked
+      *    carts) or straight into the 0xA000-0xBFFF MEMORY-R window
+      *    (for the rare unbanked ROM+RAM+BATTERY carts). Called once
+      *    at startup, after MBC_INIT, so MBC-TYPE is already known.
+      *    A missing .sav file just means first boot - RAM stays at
+      *    its power-on zeroed state.
+       identification division.
+       program-id. SRAM_LOAD.
+       environment division.
+       input-output section.
+       file-control.
+           select SAV-FILE assign to SAV-PATH
+               organization is sequential
+               file status is FILE-STATUS-CD.
+       data division.
+       file section.
+       fd  SAV-FILE
+           record contains 1 characters.
+           01 SAV-BYTE pic x(1).
+           01 SAV-BYTE-NUM redefines SAV-BYTE binary-char unsigned.
+       working-storage section.
+           copy memory.
+           copy mbc.
+           copy ram_banks.
+           copy cart_header.
+
+           01 SAV-PATH pic x(260) value spaces.
+           01 SAV-ADDR binary-long unsigned value 0.
+           01 FILE-STATUS-CD pic xx value spaces.
+               88 FILE-STATUS-OK value "00".
+               88 FILE-STATUS-EOF value "10".
+       linkage section.
+           01 ROM-PATH pic x(256).
+       procedure division using by reference ROM-PATH.
+       MAIN.
+           if not CART-BATTERY-BACKED or CART-RAM-BYTE-COUNT = 0
+               go to MAIN-EXIT
+           end-if.
+
+           string function trim(ROM-PATH) ".sav" delimited by size
+               into SAV-PATH.
+           open input SAV-FILE.
+           if not FILE-STATUS-OK
+               go to MAIN-EXIT
+           end-if.
+
+           move 0 to SAV-ADDR.
+           perform READ-SAV-BYTE until FILE-STATUS-EOF.
+           close SAV-FILE.
+
+       MAIN-EXIT.
+           exit program.
+
+       READ-SAV-BYTE.
+           read SAV-FILE into SAV-BYTE
+               at end
+                   set FILE-STATUS-EOF to true
+               not at end
+                   perform STORE-SAV-BYTE
+                   add 1 to SAV-ADDR
+           end-read.
+
+       STORE-SAV-BYTE.
+           if MBC-TYPE = 0
+               move SAV-BYTE-NUM to MEMORY-ARR (40961 + SAV-ADDR)
+           else
+               move SAV-BYTE-NUM to RAM-BANK-ARR (SAV-ADDR + 1)
+           end-if.
+       end program SRAM_LOAD.
