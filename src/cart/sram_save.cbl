@@ -0,0 +1,56 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Writes a battery-backed cartridge's external RAM out to a
+      *    .sav file next to the ROM on shutdown, mirroring
+      *    SRAM_LOAD's choice of source: the RAM-BANKS backing store
+      *    for banked carts, or the live 0xA000-0xBFFF MEMORY-R window
+      *    for unbanked ROM+RAM+BATTERY carts.
+       identification division.
+       program-id. SRAM_SAVE.
+       environment division.
+       input-output section.
+       file-control.
+           select SAV-FILE assign to SAV-PATH
+               organization is sequential.
+       data division.
+       file section.
+       fd  SAV-FILE
+           record contains 1 characters.
+           01 SAV-BYTE pic x(1).
+           01 SAV-BYTE-NUM redefines SAV-BYTE binary-char unsigned.
+       working-storage section.
+           copy memory.
+           copy mbc.
+           copy ram_banks.
+           copy cart_header.
+
+           01 SAV-PATH pic x(260) value spaces.
+           01 SAV-ADDR binary-long unsigned value 0.
+       linkage section.
+           01 ROM-PATH pic x(256).
+       procedure division using by reference ROM-PATH.
+       MAIN.
+           if not CART-BATTERY-BACKED or CART-RAM-BYTE-COUNT = 0
+               go to MAIN-EXIT
+           end-if.
+
+           string function trim(ROM-PATH) ".sav" delimited by size
+               into SAV-PATH.
+           open output SAV-FILE.
+           move 0 to SAV-ADDR.
+           perform WRITE-SAV-BYTE until SAV-ADDR >= CART-RAM-BYTE-COUNT.
+           close SAV-FILE.
+
+       MAIN-EXIT.
+           exit program.
+
+       WRITE-SAV-BYTE.
+           if MBC-TYPE = 0
+               move MEMORY-ARR (40961 + SAV-ADDR) to SAV-BYTE-NUM
+           else
+               move RAM-BANK-ARR (SAV-ADDR + 1) to SAV-BYTE-NUM
+           end-if.
+           write SAV-BYTE.
+           add 1 to SAV-ADDR.
+       end program SRAM_SAVE.
