@@ -0,0 +1,99 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Handles writes into the MBC3 register range (0x0000-
+      *    0x7FFF): RAM/RTC enable, the full 7-bit ROM bank number,
+      *    the combined RAM-bank/RTC-register select, and the clock
+      *    latch. Unlike MBC1 there is no upper-bits/banking-mode
+      *    split - the ROM bank register is used directly.
+       identification division.
+       program-id. MBC3_WRITE.
+       environment division.
+       data division.
+       working-storage section.
+           copy memory.
+           copy mbc.
+           copy rom_banks.
+           copy ram_banks.
+
+      * ====== LOCAL =======
+           01 ROM-SRC-BASE binary-long unsigned value 0.
+           01 RAM-SRC-BASE binary-long unsigned value 0.
+           01 COPY-I binary-long unsigned value 0.
+           01 RTC-BYTE binary-char unsigned value 0.
+       linkage section.
+           01 REG-ADDR binary-short unsigned.
+           01 REG-VAL binary-char unsigned.
+       procedure division using by value REG-ADDR, by value REG-VAL.
+       MAIN.
+           evaluate true
+               when REG-ADDR <= 8191
+      *                > 0x0000-0x1FFF RAM and timer enable
+                   if function mod(REG-VAL, 16) = 10
+                       move 1 to MBC-RAM-ENABLED
+                   else
+                       move 0 to MBC-RAM-ENABLED
+                   end-if
+               when REG-ADDR >= 8192 and REG-ADDR <= 16383
+      *                > 0x2000-0x3FFF ROM bank number, full 7 bits;
+      *                > 0 is treated as 1, same quirk as MBC1
+                   compute MBC-ROM-BANK-LOW = function mod(REG-VAL,
+                       128)
+                   if MBC-ROM-BANK-LOW = 0
+                       move 1 to MBC-ROM-BANK-LOW
+                   end-if
+                   perform SYNC-ROM-WINDOW
+               when REG-ADDR >= 16384 and REG-ADDR <= 24575
+      *                > 0x4000-0x5FFF RAM bank (0-3) or RTC
+      *                > register select (8-12)
+                   move REG-VAL to MBC3-SELECT
+                   perform SYNC-SELECT-WINDOW
+               when REG-ADDR >= 24576 and REG-ADDR <= 32767
+      *                > 0x6000-0x7FFF clock latch: 0x00 then 0x01
+                   if REG-VAL = 0
+                       move 1 to MBC3-LATCH-PENDING
+                   end-if
+                   if REG-VAL = 1 and MBC3-LATCH-PENDING = 1
+                       move 0 to MBC3-LATCH-PENDING
+                   end-if
+           end-evaluate.
+
+       SYNC-ROM-WINDOW.
+           compute ROM-SRC-BASE = MBC-ROM-BANK-LOW * 16384.
+           move 0 to COPY-I.
+           perform COPY-ROM-BYTE until COPY-I > 16383.
+
+       COPY-ROM-BYTE.
+           move ROM-BANK-ARR (ROM-SRC-BASE + COPY-I + 1)
+               to MEMORY-ARR (16385 + COPY-I).
+           add 1 to COPY-I.
+
+      *    > the 0xA000-0xBFFF window shows either a RAM bank or one
+      *    > RTC register byte depending on what was last selected -
+      *    > re-sync the visible window whenever the select changes
+       SYNC-SELECT-WINDOW.
+           if MBC3-SELECT-IS-RTC
+               evaluate MBC3-SELECT
+                   when 8
+                       move MBC3-RTC-SECONDS to RTC-BYTE
+                   when 9
+                       move MBC3-RTC-MINUTES to RTC-BYTE
+                   when 10
+                       move MBC3-RTC-HOURS to RTC-BYTE
+                   when 11
+                       move MBC3-RTC-DAYS to RTC-BYTE
+                   when other
+                       move MBC3-RTC-DAY-HIGH to RTC-BYTE
+               end-evaluate
+               move RTC-BYTE to MEMORY-ARR (40961)
+           else
+               compute RAM-SRC-BASE = MBC3-SELECT * 8192
+               move 0 to COPY-I
+               perform COPY-RAM-BYTE until COPY-I > 8191
+           end-if.
+
+       COPY-RAM-BYTE.
+           move RAM-BANK-ARR (RAM-SRC-BASE + COPY-I + 1)
+               to MEMORY-ARR (40961 + COPY-I).
+           add 1 to COPY-I.
+       end program MBC3_WRITE.
