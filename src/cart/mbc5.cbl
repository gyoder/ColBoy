@@ -0,0 +1,72 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Handles writes into the MBC5 register range (0x0000-
+      *    0x7FFF). The 9-bit ROM bank number is split across two
+      *    write ranges - unlike MBC1/MBC3, bank 0 really is
+      *    selectable here, so there's no 0-to-1 quirk to apply.
+       identification division.
+       program-id. MBC5_WRITE.
+       environment division.
+       data division.
+       working-storage section.
+           copy memory.
+           copy mbc.
+           copy rom_banks.
+           copy ram_banks.
+
+      * ====== LOCAL =======
+           01 EFFECTIVE-ROM-BANK binary-long unsigned value 0.
+           01 ROM-SRC-BASE binary-long unsigned value 0.
+           01 RAM-SRC-BASE binary-long unsigned value 0.
+           01 COPY-I binary-long unsigned value 0.
+       linkage section.
+           01 REG-ADDR binary-short unsigned.
+           01 REG-VAL binary-char unsigned.
+       procedure division using by value REG-ADDR, by value REG-VAL.
+       MAIN.
+           evaluate true
+               when REG-ADDR <= 8191
+      *                > 0x0000-0x1FFF RAM enable
+                   if function mod(REG-VAL, 16) = 10
+                       move 1 to MBC-RAM-ENABLED
+                   else
+                       move 0 to MBC-RAM-ENABLED
+                   end-if
+               when REG-ADDR >= 8192 and REG-ADDR <= 12287
+      *                > 0x2000-0x2FFF ROM bank number, low 8 bits
+                   move REG-VAL to MBC-ROM-BANK-LOW
+                   perform SYNC-ROM-WINDOW
+               when REG-ADDR >= 12288 and REG-ADDR <= 16383
+      *                > 0x3000-0x3FFF ROM bank number, bit 9
+                   compute MBC5-ROM-BANK-HIGH = function mod(REG-VAL,2)
+                   perform SYNC-ROM-WINDOW
+               when REG-ADDR >= 16384 and REG-ADDR <= 24575
+      *                > 0x4000-0x5FFF RAM bank number, 4 bits - any
+      *                > rumble motor control bit here is ignored
+                   compute MBC-RAM-BANK = function mod(REG-VAL, 16)
+                   perform SYNC-RAM-WINDOW
+           end-evaluate.
+
+       SYNC-ROM-WINDOW.
+           compute EFFECTIVE-ROM-BANK =
+               MBC-ROM-BANK-LOW + (MBC5-ROM-BANK-HIGH * 256).
+           compute ROM-SRC-BASE = EFFECTIVE-ROM-BANK * 16384.
+           move 0 to COPY-I.
+           perform COPY-ROM-BYTE until COPY-I > 16383.
+
+       COPY-ROM-BYTE.
+           move ROM-BANK-ARR (ROM-SRC-BASE + COPY-I + 1)
+               to MEMORY-ARR (16385 + COPY-I).
+           add 1 to COPY-I.
+
+       SYNC-RAM-WINDOW.
+           compute RAM-SRC-BASE = MBC-RAM-BANK * 8192.
+           move 0 to COPY-I.
+           perform COPY-RAM-BYTE until COPY-I > 8191.
+
+       COPY-RAM-BYTE.
+           move RAM-BANK-ARR (RAM-SRC-BASE + COPY-I + 1)
+               to MEMORY-ARR (40961 + COPY-I).
+           add 1 to COPY-I.
+       end program MBC5_WRITE.
