@@ -0,0 +1,62 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Drives a CPU-triggered serial transfer (started by
+      *    WRITE_BYTE noticing SC's start bit go high) forward by
+      *    however many T-states the caller says just elapsed. There
+      *    is no link partner to actually shift bits with, so this
+      *    is a loopback: once the transfer's fixed duration has
+      *    elapsed, SB receives SERIAL-RESPONSE-BYTE, SC's start bit
+      *    is cleared, and the serial interrupt (IF bit 3) fires,
+      *    the same as a real transfer completing.
+       identification division.
+       program-id. SERIAL_STEP.
+       environment division.
+       data division.
+       working-storage section.
+           copy memory.
+           copy serial_state.
+
+      * ====== LOCAL =======
+      *        > one byte, shifted a bit at a time at the internal
+      *        > clock's normal-speed rate - close enough for a
+      *        > headless emulator with nothing on the other end
+           01 SERIAL-PERIOD binary-long unsigned value 4096.
+           01 SC-VAL binary-char unsigned value 0.
+           01 IF-VAL binary-char unsigned value 0.
+           01 TEMP-DIV binary-char unsigned value 0.
+       linkage section.
+           01 CYCLE-DELTA binary-short unsigned.
+       procedure division using by value CYCLE-DELTA.
+       MAIN.
+           if SERIAL-TRANSFER-ACTIVE = 1
+               add CYCLE-DELTA to SERIAL-COUNTER
+               if SERIAL-COUNTER >= SERIAL-PERIOD
+                   perform COMPLETE-TRANSFER
+               end-if
+           end-if.
+
+       MAIN-EXIT.
+           exit program.
+
+       COMPLETE-TRANSFER.
+           move 0 to SERIAL-TRANSFER-ACTIVE.
+           move 0 to SERIAL-COUNTER.
+           move SERIAL-RESPONSE-BYTE to MEMORY-ARR (65282).
+
+           call "READ_BYTE" using by reference SC-VAL, by value
+                65282.
+           compute TEMP-DIV = SC-VAL / 128.
+           if function mod(TEMP-DIV, 2) = 1
+               subtract 128 from SC-VAL
+           end-if.
+           call "WRITE_BYTE" using by value SC-VAL, by value 65282.
+
+           call "READ_BYTE" using by reference IF-VAL, by value
+                65295.
+           compute TEMP-DIV = IF-VAL / 8.
+           if function mod(TEMP-DIV, 2) = 0
+               add 8 to IF-VAL
+           end-if.
+           call "WRITE_BYTE" using by value IF-VAL, by value 65295.
+       end program SERIAL_STEP.
