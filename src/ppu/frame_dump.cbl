@@ -0,0 +1,98 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Writes the current FRAMEBUFFER-ARR out as a binary PPM
+      *    (P6) file, one call per completed frame, so rendering can
+      *    be checked visually without any kind of live display -
+      *    handy on a headless batch box. Only runs at all when
+      *    FRAME-DUMP-ENABLED is on; MAIN-DRIVER is what flips that
+      *    switch from a command-line flag.
+       identification division.
+       program-id. FRAME_DUMP.
+       environment division.
+       input-output section.
+       file-control.
+           select PPM-FILE assign to PPM-PATH
+               organization is sequential.
+       data division.
+       file section.
+       fd  PPM-FILE
+           record contains 1 characters.
+           01 PPM-BYTE pic x(1).
+           01 PPM-BYTE-NUM redefines PPM-BYTE binary-char unsigned.
+       working-storage section.
+           copy framebuffer.
+           copy color_framebuffer.
+           copy emu_config.
+           copy frame_dump_ctl.
+
+           01 PPM-PATH pic x(32) value spaces.
+           01 FRAME-NUM-DISPLAY pic 9(6) value 0.
+           01 PPM-HEADER pic x(15) value spaces.
+           01 HEADER-I binary-char unsigned value 0.
+           01 PIX-I binary-long unsigned value 0.
+           01 SHADE-VAL binary-char unsigned value 0.
+           01 GREY-VAL binary-char unsigned value 0.
+           01 RGB-I binary-char unsigned value 0.
+       procedure division.
+       MAIN.
+           if not FRAME-DUMP-IS-ON
+               go to MAIN-EXIT
+           end-if.
+
+           move FRAME-DUMP-COUNT to FRAME-NUM-DISPLAY.
+           string "frame_" delimited by size
+               FRAME-NUM-DISPLAY delimited by size
+               ".ppm" delimited by size
+               into PPM-PATH.
+
+           string "P6" x'0A' "160 144" x'0A' "255" x'0A'
+               delimited by size into PPM-HEADER.
+
+           open output PPM-FILE.
+           perform WRITE-HEADER-BYTE varying HEADER-I from 1 by 1
+               until HEADER-I > 15.
+           perform WRITE-PIXEL varying PIX-I from 1 by 1
+               until PIX-I > 23040.
+           close PPM-FILE.
+
+           add 1 to FRAME-DUMP-COUNT.
+
+       MAIN-EXIT.
+           exit program.
+
+       WRITE-HEADER-BYTE.
+           move PPM-HEADER (HEADER-I:1) to PPM-BYTE.
+           write PPM-BYTE.
+
+       WRITE-PIXEL.
+      *        > CGB titles have real palette-derived color sitting in
+      *        > CGB-FB-R/G/B-ARR; everything else still only ever
+      *        > filled in the plain monochrome shade
+           if HARDWARE-IS-CGB
+               move CGB-FB-R-ARR (PIX-I) to PPM-BYTE-NUM
+               write PPM-BYTE
+               move CGB-FB-G-ARR (PIX-I) to PPM-BYTE-NUM
+               write PPM-BYTE
+               move CGB-FB-B-ARR (PIX-I) to PPM-BYTE-NUM
+               write PPM-BYTE
+           else
+               move FRAMEBUFFER-ARR (PIX-I) to SHADE-VAL
+               evaluate SHADE-VAL
+                   when 0
+                       move 255 to GREY-VAL
+                   when 1
+                       move 170 to GREY-VAL
+                   when 2
+                       move 85 to GREY-VAL
+                   when other
+                       move 0 to GREY-VAL
+               end-evaluate
+               perform WRITE-RGB-BYTE varying RGB-I from 1 by 1
+                   until RGB-I > 3
+           end-if.
+
+       WRITE-RGB-BYTE.
+           move GREY-VAL to PPM-BYTE-NUM.
+           write PPM-BYTE.
+       end program FRAME_DUMP.
