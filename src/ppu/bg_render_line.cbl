@@ -0,0 +1,288 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Renders one scanline of the background and window layers
+      *    into FRAMEBUFFER-ARR by reading LCDC's tile-map/tile-data
+      *    select bits and the SCY/SCX/WY/WX registers straight out of
+      *    MEMORY-ARR, the same way the real PPU walks the tile map a
+      *    row at a time. Called with the scanline (0-143) to render;
+      *    a future STAT mode driver is what will call this once per
+      *    LY as the picture is drawn top to bottom.
+      *
+      *    The window is drawn over the background wherever it is
+      *    visible on this line, exactly like real hardware layers
+      *    the two - WLY (the window's own internal line counter)
+      *    only advances on lines where the window actually appeared,
+      *    which is why it lives in working-storage instead of being
+      *    derived from LINE-Y.
+       identification division.
+       program-id. BG_RENDER_LINE.
+       environment division.
+       data division.
+       working-storage section.
+           copy framebuffer.
+           copy color_framebuffer.
+           copy emu_config.
+           copy vram_banks.
+           copy cgb_palette.
+
+           01 POW2-INIT.
+               05 filler pic 9(3) value 1.
+               05 filler pic 9(3) value 2.
+               05 filler pic 9(3) value 4.
+               05 filler pic 9(3) value 8.
+               05 filler pic 9(3) value 16.
+               05 filler pic 9(3) value 32.
+               05 filler pic 9(3) value 64.
+               05 filler pic 9(3) value 128.
+           01 POW2-TABLE redefines POW2-INIT.
+               05 POW2-ENTRY pic 9(3) occurs 8 times.
+
+      * ====== LOCAL =======
+           01 LCDC-VAL binary-char unsigned value 0.
+           01 SCY-VAL binary-char unsigned value 0.
+           01 SCX-VAL binary-char unsigned value 0.
+           01 WY-VAL binary-char unsigned value 0.
+           01 WX-VAL binary-char unsigned value 0.
+           01 BGP-VAL binary-char unsigned value 0.
+           01 BG-ENABLED binary-char unsigned value 0.
+           01 WIN-ENABLED binary-char unsigned value 0.
+           01 MAP-BASE binary-short unsigned value 0.
+           01 WIN-MAP-BASE binary-short unsigned value 0.
+           01 SIGNED-TILES binary-char unsigned value 0.
+           01 BG-Y binary-short unsigned value 0.
+           01 TILE-ROW binary-short unsigned value 0.
+           01 TILE-LINE binary-short unsigned value 0.
+           01 WIN-LINE-CTR binary-short unsigned value 0.
+           01 WIN-START-X binary-short signed value 0.
+           01 WIN-DRAWN binary-char unsigned value 0.
+
+           01 PIXEL-X binary-short unsigned value 0.
+           01 LOCAL-X binary-short unsigned value 0.
+           01 TILE-COL binary-short unsigned value 0.
+           01 PIXEL-COL binary-short unsigned value 0.
+           01 MAP-ADDR binary-short unsigned value 0.
+           01 TILE-INDEX binary-char unsigned value 0.
+           01 TILE-DATA-ADDR binary-short unsigned value 0.
+           01 SIGNED-INDEX binary-short signed value 0.
+           01 ROW-ADDR-LOW binary-short unsigned value 0.
+           01 ROW-ADDR-HIGH binary-short unsigned value 0.
+           01 BYTE-LOW binary-char unsigned value 0.
+           01 BYTE-HIGH binary-char unsigned value 0.
+           01 BIT-POS binary-char unsigned value 0.
+           01 BIT-LOW binary-char unsigned value 0.
+           01 BIT-HIGH binary-char unsigned value 0.
+           01 COLOR-ID binary-char unsigned value 0.
+           01 SHADE binary-char unsigned value 0.
+           01 TEMP-DIV binary-char unsigned value 0.
+           01 FB-INDEX binary-long unsigned value 0.
+
+      *    > CGB background tile attributes live at the same tile-map
+      *    > address as TILE-INDEX, but in VRAM bank 1 rather than
+      *    > whatever bank VBK currently has windowed in, so they are
+      *    > read straight out of VRAM-BANK-ARR instead of through
+      *    > READ_BYTE
+           01 BG-ATTR binary-char unsigned value 0.
+           01 ATTR-OFFSET binary-long unsigned value 0.
+           01 BG-PAL-NUM binary-char unsigned value 0.
+           01 BG-TILE-BANK binary-char unsigned value 0.
+           01 BG-XFLIP binary-char unsigned value 0.
+           01 BG-YFLIP binary-char unsigned value 0.
+           01 EFF-PIXEL-COL binary-char unsigned value 0.
+           01 CGB-EFF-LINE binary-char unsigned value 0.
+           01 PAL-IDX binary-long unsigned value 0.
+           01 PAL-LO binary-char unsigned value 0.
+           01 PAL-HI binary-char unsigned value 0.
+           01 PAL-WORD binary-short unsigned value 0.
+           01 PAL-TEMP binary-short unsigned value 0.
+       linkage section.
+           01 LINE-Y binary-char unsigned.
+       procedure division using by value LINE-Y.
+       MAIN.
+           if LINE-Y = 0
+               move 0 to WIN-LINE-CTR
+           end-if.
+
+           call "READ_BYTE" using by reference LCDC-VAL,
+                by value 65344.
+           compute BG-ENABLED = function mod(LCDC-VAL, 2).
+           if BG-ENABLED = 0
+               perform CLEAR-PIXEL varying PIXEL-X from 0 by 1
+                   until PIXEL-X > 159
+               go to MAIN-EXIT
+           end-if.
+
+           call "READ_BYTE" using by reference SCY-VAL, by value
+                65346.
+           call "READ_BYTE" using by reference SCX-VAL, by value
+                65347.
+           call "READ_BYTE" using by reference BGP-VAL, by value
+                65351.
+           call "READ_BYTE" using by reference WY-VAL, by value
+                65354.
+           call "READ_BYTE" using by reference WX-VAL, by value
+                65355.
+
+      *        > LCDC bit 4: 1 selects 0x8000 unsigned tile
+      *        > addressing, 0 selects the 0x8800 signed scheme
+           compute TEMP-DIV = LCDC-VAL / 16.
+           if function mod(TEMP-DIV, 2) = 1
+               move 0 to SIGNED-TILES
+           else
+               move 1 to SIGNED-TILES
+           end-if.
+           compute TEMP-DIV = LCDC-VAL / 8.
+           if function mod(TEMP-DIV, 2) = 1
+               move 39936 to MAP-BASE
+           else
+               move 38912 to MAP-BASE
+           end-if.
+
+           compute BG-Y = function mod(LINE-Y + SCY-VAL, 256).
+           divide BG-Y by 8 giving TILE-ROW.
+           compute TILE-LINE = function mod(BG-Y, 8).
+
+           perform RENDER-PIXEL varying PIXEL-X from 0 by 1
+               until PIXEL-X > 159.
+
+      *        > LCDC bit 5 gates the window on top of the above;
+      *        > WX is stored 7 higher than the screen column it
+      *        > actually starts on
+           compute TEMP-DIV = LCDC-VAL / 32.
+           compute WIN-ENABLED = function mod(TEMP-DIV, 2).
+           if WIN-ENABLED = 0 or WY-VAL > LINE-Y
+               go to MAIN-EXIT
+           end-if.
+
+           compute TEMP-DIV = LCDC-VAL / 64.
+           if function mod(TEMP-DIV, 2) = 1
+               move 39936 to WIN-MAP-BASE
+           else
+               move 38912 to WIN-MAP-BASE
+           end-if.
+
+           compute WIN-START-X = WX-VAL - 7.
+           divide WIN-LINE-CTR by 8 giving TILE-ROW.
+           compute TILE-LINE = function mod(WIN-LINE-CTR, 8).
+           move 0 to WIN-DRAWN.
+
+           perform WINDOW-RENDER-PIXEL varying PIXEL-X from 0 by 1
+               until PIXEL-X > 159.
+
+           if WIN-DRAWN = 1
+               add 1 to WIN-LINE-CTR
+           end-if.
+
+       MAIN-EXIT.
+           exit program.
+
+       CLEAR-PIXEL.
+           compute FB-INDEX = (LINE-Y * 160) + PIXEL-X + 1.
+           move 0 to FRAMEBUFFER-ARR (FB-INDEX).
+           move 0 to BG-COLOR-ID-ARR (FB-INDEX).
+
+       RENDER-PIXEL.
+           compute LOCAL-X = function mod(PIXEL-X + SCX-VAL, 256).
+           perform DRAW-PIXEL.
+
+       WINDOW-RENDER-PIXEL.
+           if PIXEL-X >= WIN-START-X
+               compute LOCAL-X = PIXEL-X - WIN-START-X
+               move WIN-MAP-BASE to MAP-BASE
+               perform DRAW-PIXEL
+               move 1 to WIN-DRAWN
+           end-if.
+
+       DRAW-PIXEL.
+           divide LOCAL-X by 8 giving TILE-COL.
+           compute PIXEL-COL = function mod(LOCAL-X, 8).
+           compute MAP-ADDR = MAP-BASE + (TILE-ROW * 32) + TILE-COL.
+           call "READ_BYTE" using by reference TILE-INDEX, by value
+                MAP-ADDR.
+
+           move 0 to BG-ATTR.
+           if HARDWARE-IS-CGB
+               compute ATTR-OFFSET = 8192 + MAP-ADDR - 32768
+               move VRAM-BANK-ARR (ATTR-OFFSET + 1) to BG-ATTR
+           end-if.
+           compute BG-PAL-NUM = function mod(BG-ATTR, 8).
+           compute TEMP-DIV = BG-ATTR / 8.
+           compute BG-TILE-BANK = function mod(TEMP-DIV, 2).
+           compute TEMP-DIV = BG-ATTR / 32.
+           compute BG-XFLIP = function mod(TEMP-DIV, 2).
+           compute TEMP-DIV = BG-ATTR / 64.
+           compute BG-YFLIP = function mod(TEMP-DIV, 2).
+
+           if SIGNED-TILES = 1
+               if TILE-INDEX > 127
+                   compute SIGNED-INDEX = TILE-INDEX - 256
+               else
+                   move TILE-INDEX to SIGNED-INDEX
+               end-if
+               compute TILE-DATA-ADDR = 36864 + (SIGNED-INDEX * 16)
+           else
+               compute TILE-DATA-ADDR = 32768 + (TILE-INDEX * 16)
+           end-if.
+
+           if BG-YFLIP = 1
+               compute CGB-EFF-LINE = 7 - TILE-LINE
+           else
+               move TILE-LINE to CGB-EFF-LINE
+           end-if.
+           compute ROW-ADDR-LOW = TILE-DATA-ADDR + (CGB-EFF-LINE * 2).
+           compute ROW-ADDR-HIGH = ROW-ADDR-LOW + 1.
+           if BG-TILE-BANK = 1
+               move VRAM-BANK-ARR (8192 + ROW-ADDR-LOW - 32768 + 1)
+                   to BYTE-LOW
+               move VRAM-BANK-ARR (8192 + ROW-ADDR-HIGH - 32768 + 1)
+                   to BYTE-HIGH
+           else
+               call "READ_BYTE" using by reference BYTE-LOW, by value
+                    ROW-ADDR-LOW
+               call "READ_BYTE" using by reference BYTE-HIGH,
+                    by value ROW-ADDR-HIGH
+           end-if.
+
+           if BG-XFLIP = 1
+               compute EFF-PIXEL-COL = 7 - PIXEL-COL
+           else
+               move PIXEL-COL to EFF-PIXEL-COL
+           end-if.
+           compute BIT-POS = 7 - EFF-PIXEL-COL.
+           compute TEMP-DIV = BYTE-LOW / POW2-ENTRY (BIT-POS + 1).
+           compute BIT-LOW = function mod(TEMP-DIV, 2).
+           compute TEMP-DIV = BYTE-HIGH / POW2-ENTRY (BIT-POS + 1).
+           compute BIT-HIGH = function mod(TEMP-DIV, 2).
+           compute COLOR-ID = (BIT-HIGH * 2) + BIT-LOW.
+
+           compute TEMP-DIV =
+               BGP-VAL / POW2-ENTRY (COLOR-ID * 2 + 1).
+           compute SHADE = function mod(TEMP-DIV, 4).
+
+           compute FB-INDEX = (LINE-Y * 160) + PIXEL-X + 1.
+           move SHADE to FRAMEBUFFER-ARR (FB-INDEX).
+           move COLOR-ID to BG-COLOR-ID-ARR (FB-INDEX).
+
+           if HARDWARE-IS-CGB
+               perform CGB-BG-COLOR
+           end-if.
+
+      *    > CGB background palette RAM holds 8 palettes of 4 colors,
+      *    > 2 little-endian RGB555 bytes each - scale each 5-bit
+      *    > channel up to 8 bits the same simple way FRAME_DUMP's
+      *    > monochrome shades are scaled to a full grey byte range
+       CGB-BG-COLOR.
+           compute PAL-IDX = (BG-PAL-NUM * 8) + (COLOR-ID * 2).
+           move BG-PALETTE-BYTE (PAL-IDX + 1) to PAL-LO.
+           move BG-PALETTE-BYTE (PAL-IDX + 2) to PAL-HI.
+           compute PAL-WORD = (PAL-HI * 256) + PAL-LO.
+           compute FB-INDEX = (LINE-Y * 160) + PIXEL-X + 1.
+           compute CGB-FB-R-ARR (FB-INDEX) =
+               function mod(PAL-WORD, 32) * 8.
+           compute PAL-TEMP = PAL-WORD / 32.
+           compute CGB-FB-G-ARR (FB-INDEX) =
+               function mod(PAL-TEMP, 32) * 8.
+           compute PAL-TEMP = PAL-WORD / 1024.
+           compute CGB-FB-B-ARR (FB-INDEX) =
+               function mod(PAL-TEMP, 32) * 8.
+       end program BG_RENDER_LINE.
