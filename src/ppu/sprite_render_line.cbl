@@ -0,0 +1,285 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Renders one scanline of sprites (OAM entries) on top of
+      *    whatever BG_RENDER_LINE already left in FRAMEBUFFER-ARR.
+      *    Walks all 40 OAM entries looking for ones that cover this
+      *    line, keeps the first 10 found the way real hardware caps
+      *    sprites per scanline, then for every screen column picks
+      *    the covering sprite with the lowest X coordinate (ties go
+      *    to whichever was found first in OAM order) and honors its
+      *    X/Y flip, palette, and background-priority attribute bits.
+       identification division.
+       program-id. SPRITE_RENDER_LINE.
+       environment division.
+       data division.
+       working-storage section.
+           copy framebuffer.
+           copy color_framebuffer.
+           copy emu_config.
+           copy vram_banks.
+           copy cgb_palette.
+
+           01 POW2-INIT.
+               05 filler pic 9(3) value 1.
+               05 filler pic 9(3) value 2.
+               05 filler pic 9(3) value 4.
+               05 filler pic 9(3) value 8.
+               05 filler pic 9(3) value 16.
+               05 filler pic 9(3) value 32.
+               05 filler pic 9(3) value 64.
+               05 filler pic 9(3) value 128.
+           01 POW2-TABLE redefines POW2-INIT.
+               05 POW2-ENTRY pic 9(3) occurs 8 times.
+
+      * ====== LOCAL =======
+           01 LCDC-VAL binary-char unsigned value 0.
+           01 SPRITE-ENABLED binary-char unsigned value 0.
+           01 SPRITE-HEIGHT binary-char unsigned value 8.
+           01 OBP0-VAL binary-char unsigned value 0.
+           01 OBP1-VAL binary-char unsigned value 0.
+           01 TEMP-DIV binary-char unsigned value 0.
+
+           01 OAM-I binary-char unsigned value 0.
+           01 OAM-ADDR binary-short unsigned value 0.
+           01 OAM-ADDR-X binary-short unsigned value 0.
+           01 OAM-ADDR-TILE binary-short unsigned value 0.
+           01 OAM-ADDR-ATTR binary-short unsigned value 0.
+           01 SPR-Y binary-char unsigned value 0.
+           01 SPR-X binary-char unsigned value 0.
+           01 SPR-TILE binary-char unsigned value 0.
+           01 SPR-ATTR binary-char unsigned value 0.
+           01 SPR-SCREEN-Y binary-short signed value 0.
+
+           01 SEL-COUNT binary-char unsigned value 0.
+           01 SEL-TABLE.
+               05 SEL-ENTRY occurs 10 times.
+                   10 SEL-X binary-char unsigned value 0.
+                   10 SEL-TILE binary-char unsigned value 0.
+                   10 SEL-ATTR binary-char unsigned value 0.
+                   10 SEL-SCREEN-Y binary-short signed value 0.
+           01 CAND-I binary-char unsigned value 0.
+
+           01 PIXEL-X binary-short unsigned value 0.
+           01 SPRITE-SCREEN-X binary-short signed value 0.
+           01 SPR-COL binary-char unsigned value 0.
+           01 EFF-COL binary-char unsigned value 0.
+           01 ROW-IN-SPRITE binary-char unsigned value 0.
+           01 EFF-ROW binary-char unsigned value 0.
+           01 EFF-TILE binary-char unsigned value 0.
+           01 TILE-ROW-OFFSET binary-char unsigned value 0.
+           01 TILE-DATA-ADDR binary-short unsigned value 0.
+           01 ROW-ADDR-LOW binary-short unsigned value 0.
+           01 ROW-ADDR-HIGH binary-short unsigned value 0.
+           01 BYTE-LOW binary-char unsigned value 0.
+           01 BYTE-HIGH binary-char unsigned value 0.
+           01 BIT-POS binary-char unsigned value 0.
+           01 BIT-LOW binary-char unsigned value 0.
+           01 BIT-HIGH binary-char unsigned value 0.
+           01 COLOR-ID binary-char unsigned value 0.
+           01 BG-PRIORITY-BIT binary-char unsigned value 0.
+           01 WORKING-PALETTE binary-char unsigned value 0.
+           01 SHADE binary-char unsigned value 0.
+           01 FB-INDEX binary-long unsigned value 0.
+
+           01 BEST-X-VAL binary-short unsigned value 999.
+           01 BEST-COLOR binary-char unsigned value 0.
+           01 BEST-ATTR binary-char unsigned value 0.
+
+      *    > CGB object palette/VRAM-bank support - SEL-ATTR bits 0-2
+      *    > select one of 8 object palettes and bit 3 selects which
+      *    > VRAM bank the tile data itself comes from; both are
+      *    > ignored (and read as zero) outside CGB mode, same as real
+      *    > hardware
+           01 SPR-TILE-BANK binary-char unsigned value 0.
+           01 SPR-PAL-NUM binary-char unsigned value 0.
+           01 SPR-VRAM-OFFSET binary-long unsigned value 0.
+           01 PAL-IDX binary-long unsigned value 0.
+           01 PAL-LO binary-char unsigned value 0.
+           01 PAL-HI binary-char unsigned value 0.
+           01 PAL-WORD binary-short unsigned value 0.
+           01 PAL-TEMP binary-short unsigned value 0.
+       linkage section.
+           01 LINE-Y binary-char unsigned.
+       procedure division using by value LINE-Y.
+       MAIN.
+           call "READ_BYTE" using by reference LCDC-VAL,
+                by value 65344.
+           compute TEMP-DIV = LCDC-VAL / 2.
+           compute SPRITE-ENABLED = function mod(TEMP-DIV, 2).
+           if SPRITE-ENABLED = 0
+               go to MAIN-EXIT
+           end-if.
+
+           compute TEMP-DIV = LCDC-VAL / 4.
+           if function mod(TEMP-DIV, 2) = 1
+               move 16 to SPRITE-HEIGHT
+           else
+               move 8 to SPRITE-HEIGHT
+           end-if.
+
+           call "READ_BYTE" using by reference OBP0-VAL, by value
+                65352.
+           call "READ_BYTE" using by reference OBP1-VAL, by value
+                65353.
+
+           move 0 to SEL-COUNT.
+           perform SCAN-OAM varying OAM-I from 0 by 1
+               until OAM-I > 39 or SEL-COUNT >= 10.
+
+           if SEL-COUNT > 0
+               perform RENDER-SPRITE-PIXEL varying PIXEL-X from 0
+                   by 1 until PIXEL-X > 159
+           end-if.
+
+       MAIN-EXIT.
+           exit program.
+
+       SCAN-OAM.
+           compute OAM-ADDR = 65024 + (OAM-I * 4).
+           compute OAM-ADDR-X = OAM-ADDR + 1.
+           compute OAM-ADDR-TILE = OAM-ADDR + 2.
+           compute OAM-ADDR-ATTR = OAM-ADDR + 3.
+           call "READ_BYTE" using by reference SPR-Y, by value
+                OAM-ADDR.
+           call "READ_BYTE" using by reference SPR-X, by value
+                OAM-ADDR-X.
+           call "READ_BYTE" using by reference SPR-TILE, by value
+                OAM-ADDR-TILE.
+           call "READ_BYTE" using by reference SPR-ATTR, by value
+                OAM-ADDR-ATTR.
+           compute SPR-SCREEN-Y = SPR-Y - 16.
+           if LINE-Y >= SPR-SCREEN-Y
+                   and LINE-Y < SPR-SCREEN-Y + SPRITE-HEIGHT
+               add 1 to SEL-COUNT
+               move SPR-X to SEL-X (SEL-COUNT)
+               move SPR-TILE to SEL-TILE (SEL-COUNT)
+               move SPR-ATTR to SEL-ATTR (SEL-COUNT)
+               move SPR-SCREEN-Y to SEL-SCREEN-Y (SEL-COUNT)
+           end-if.
+
+       RENDER-SPRITE-PIXEL.
+           move 999 to BEST-X-VAL.
+           move 0 to BEST-COLOR.
+           perform CHECK-CANDIDATE varying CAND-I from 1 by 1
+               until CAND-I > SEL-COUNT.
+           if BEST-COLOR not = 0
+               compute TEMP-DIV = BEST-ATTR / 16
+               if function mod(TEMP-DIV, 2) = 1
+                   move OBP1-VAL to WORKING-PALETTE
+               else
+                   move OBP0-VAL to WORKING-PALETTE
+               end-if
+               compute TEMP-DIV =
+                   WORKING-PALETTE / POW2-ENTRY (BEST-COLOR * 2 + 1)
+               compute SHADE = function mod(TEMP-DIV, 4)
+               compute FB-INDEX = (LINE-Y * 160) + PIXEL-X + 1
+               move SHADE to FRAMEBUFFER-ARR (FB-INDEX)
+               if HARDWARE-IS-CGB
+                   perform CGB-SPRITE-COLOR
+               end-if
+           end-if.
+
+      *    > mirrors BG_RENDER_LINE's own CGB-BG-COLOR paragraph,
+      *    > against the object palette RAM and BEST-ATTR's palette
+      *    > number instead of the background one
+       CGB-SPRITE-COLOR.
+           compute SPR-PAL-NUM = function mod(BEST-ATTR, 8).
+           compute PAL-IDX = (SPR-PAL-NUM * 8) + (BEST-COLOR * 2).
+           move OBJ-PALETTE-BYTE (PAL-IDX + 1) to PAL-LO.
+           move OBJ-PALETTE-BYTE (PAL-IDX + 2) to PAL-HI.
+           compute PAL-WORD = (PAL-HI * 256) + PAL-LO.
+           compute CGB-FB-R-ARR (FB-INDEX) =
+               function mod(PAL-WORD, 32) * 8.
+           compute PAL-TEMP = PAL-WORD / 32.
+           compute CGB-FB-G-ARR (FB-INDEX) =
+               function mod(PAL-TEMP, 32) * 8.
+           compute PAL-TEMP = PAL-WORD / 1024.
+           compute CGB-FB-B-ARR (FB-INDEX) =
+               function mod(PAL-TEMP, 32) * 8.
+
+       CHECK-CANDIDATE.
+           compute SPRITE-SCREEN-X = SEL-X (CAND-I) - 8.
+           if PIXEL-X >= SPRITE-SCREEN-X
+                   and PIXEL-X < SPRITE-SCREEN-X + 8
+                   and SEL-X (CAND-I) < BEST-X-VAL
+               compute SPR-COL = PIXEL-X - SPRITE-SCREEN-X
+               compute TEMP-DIV = SEL-ATTR (CAND-I) / 32
+               if function mod(TEMP-DIV, 2) = 1
+                   compute EFF-COL = 7 - SPR-COL
+               else
+                   move SPR-COL to EFF-COL
+               end-if
+
+               compute ROW-IN-SPRITE =
+                   LINE-Y - SEL-SCREEN-Y (CAND-I)
+               compute TEMP-DIV = SEL-ATTR (CAND-I) / 64
+               if function mod(TEMP-DIV, 2) = 1
+                   compute EFF-ROW = (SPRITE-HEIGHT - 1)
+                       - ROW-IN-SPRITE
+               else
+                   move ROW-IN-SPRITE to EFF-ROW
+               end-if
+
+               if SPRITE-HEIGHT = 16
+                   compute TEMP-DIV = SEL-TILE (CAND-I) / 2
+                   if EFF-ROW < 8
+                       compute EFF-TILE = TEMP-DIV * 2
+                       move EFF-ROW to TILE-ROW-OFFSET
+                   else
+                       compute EFF-TILE = (TEMP-DIV * 2) + 1
+                       compute TILE-ROW-OFFSET = EFF-ROW - 8
+                   end-if
+               else
+                   move SEL-TILE (CAND-I) to EFF-TILE
+                   move EFF-ROW to TILE-ROW-OFFSET
+               end-if
+
+               compute TILE-DATA-ADDR =
+                   32768 + (EFF-TILE * 16) + (TILE-ROW-OFFSET * 2)
+               compute ROW-ADDR-LOW = TILE-DATA-ADDR
+               compute ROW-ADDR-HIGH = ROW-ADDR-LOW + 1
+
+               move 0 to SPR-TILE-BANK
+               if HARDWARE-IS-CGB
+                   compute TEMP-DIV = SEL-ATTR (CAND-I) / 8
+                   compute SPR-TILE-BANK = function mod(TEMP-DIV, 2)
+               end-if
+               if SPR-TILE-BANK = 1
+                   compute SPR-VRAM-OFFSET =
+                       8192 + ROW-ADDR-LOW - 32768
+                   move VRAM-BANK-ARR (SPR-VRAM-OFFSET + 1)
+                       to BYTE-LOW
+                   compute SPR-VRAM-OFFSET =
+                       8192 + ROW-ADDR-HIGH - 32768
+                   move VRAM-BANK-ARR (SPR-VRAM-OFFSET + 1)
+                       to BYTE-HIGH
+               else
+                   call "READ_BYTE" using by reference BYTE-LOW,
+                        by value ROW-ADDR-LOW
+                   call "READ_BYTE" using by reference BYTE-HIGH,
+                        by value ROW-ADDR-HIGH
+               end-if
+
+               compute BIT-POS = 7 - EFF-COL
+               compute TEMP-DIV = BYTE-LOW / POW2-ENTRY (BIT-POS + 1)
+               compute BIT-LOW = function mod(TEMP-DIV, 2)
+               compute TEMP-DIV =
+                   BYTE-HIGH / POW2-ENTRY (BIT-POS + 1)
+               compute BIT-HIGH = function mod(TEMP-DIV, 2)
+               compute COLOR-ID = (BIT-HIGH * 2) + BIT-LOW
+
+               if COLOR-ID not = 0
+                   compute TEMP-DIV = SEL-ATTR (CAND-I) / 128
+                   compute BG-PRIORITY-BIT =
+                       function mod(TEMP-DIV, 2)
+                   compute FB-INDEX = (LINE-Y * 160) + PIXEL-X + 1
+                   if BG-PRIORITY-BIT = 0
+                           or BG-COLOR-ID-ARR (FB-INDEX) = 0
+                       move SEL-X (CAND-I) to BEST-X-VAL
+                       move COLOR-ID to BEST-COLOR
+                       move SEL-ATTR (CAND-I) to BEST-ATTR
+                   end-if
+               end-if
+           end-if.
+       end program SPRITE_RENDER_LINE.
