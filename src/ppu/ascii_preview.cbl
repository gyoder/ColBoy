@@ -0,0 +1,53 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Prints the current FRAMEBUFFER-ARR to the terminal as a
+      *    coarse 40x18 ASCII-art grid, one call per completed frame,
+      *    for eyeballing whether a ROM is drawing anything sane
+      *    without needing to open an image viewer - handy over a
+      *    remote session or during a batch run. Downsamples by
+      *    simple point sampling (every 4th column, every 8th row)
+      *    rather than averaging a whole block, which is plenty for a
+      *    quick sanity check. Only runs when ASCII-PREVIEW-ENABLED is
+      *    on; MAIN-DRIVER flips that from a command-line flag.
+       identification division.
+       program-id. ASCII_PREVIEW.
+       environment division.
+       data division.
+       working-storage section.
+           copy framebuffer.
+           copy ascii_preview_ctl.
+
+           01 SHADE-CHARS pic x(4) value " .+#".
+           01 PREV-ROW binary-char unsigned value 0.
+           01 PREV-COL binary-char unsigned value 0.
+           01 SAMPLE-Y binary-short unsigned value 0.
+           01 SAMPLE-X binary-short unsigned value 0.
+           01 FB-INDEX binary-long unsigned value 0.
+           01 SHADE-VAL binary-char unsigned value 0.
+           01 LINE-BUF pic x(40) value spaces.
+       procedure division.
+       MAIN.
+           if not ASCII-PREVIEW-IS-ON
+               go to MAIN-EXIT
+           end-if.
+
+           perform PREVIEW-ROW varying PREV-ROW from 0 by 1
+               until PREV-ROW > 17.
+
+       MAIN-EXIT.
+           exit program.
+
+       PREVIEW-ROW.
+           compute SAMPLE-Y = PREV-ROW * 8.
+           perform PREVIEW-COL varying PREV-COL from 0 by 1
+               until PREV-COL > 39.
+           display LINE-BUF.
+
+       PREVIEW-COL.
+           compute SAMPLE-X = PREV-COL * 4.
+           compute FB-INDEX = (SAMPLE-Y * 160) + SAMPLE-X + 1.
+           move FRAMEBUFFER-ARR (FB-INDEX) to SHADE-VAL.
+           move SHADE-CHARS (SHADE-VAL + 1:1) to
+               LINE-BUF (PREV-COL + 1:1).
+       end program ASCII_PREVIEW.
