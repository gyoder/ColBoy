@@ -0,0 +1,156 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Drives the four PPU modes (2=OAM search, 3=pixel transfer,
+      *    0=HBlank, 1=VBlank) forward by however many T-states the
+      *    caller says just elapsed, keeping LY (0xFF44) and STAT
+      *    (0xFF41) in sync and raising the STAT/VBlank interrupt
+      *    request bits in IF (0xFF0F) on the configured conditions.
+      *    Line timing is the textbook 80/172/204 split of a 456-cycle
+      *    line, which is accurate enough for games that just poll or
+      *    interrupt off of mode/LYC and doesn't attempt genuine
+      *    pixel-level mid-line raster tricks.
+      *
+      *    Every visible line's background/window/sprite pixels are
+      *    rendered in one shot the moment the line's OAM search ends
+      *    and pixel transfer begins - the same "once per LY" call
+      *    BG_RENDER_LINE's own header comment already anticipated.
+       identification division.
+       program-id. PPU_STEP.
+       environment division.
+       data division.
+       working-storage section.
+           copy memory.
+           copy ppu_state.
+
+      * ====== LOCAL =======
+           01 KEEP-ADVANCING binary-char unsigned value 1.
+
+           01 STAT-VAL binary-char unsigned value 0.
+           01 LYC-VAL binary-char unsigned value 0.
+           01 IF-VAL binary-char unsigned value 0.
+           01 COINCIDENCE binary-char unsigned value 0.
+           01 STAT-INT-WANTED binary-char unsigned value 0.
+           01 TEMP-DIV binary-char unsigned value 0.
+       linkage section.
+           01 CYCLE-DELTA binary-short unsigned.
+           01 FRAME-COUNT-OUT binary-long unsigned.
+       procedure division using by value CYCLE-DELTA, by reference
+           FRAME-COUNT-OUT.
+       MAIN.
+           add CYCLE-DELTA to LINE-CYCLE-COUNT.
+           move 1 to KEEP-ADVANCING.
+           perform ADVANCE-PPU until KEEP-ADVANCING = 0.
+           move FRAME-COUNT to FRAME-COUNT-OUT.
+
+       MAIN-EXIT.
+           exit program.
+
+       ADVANCE-PPU.
+           evaluate PPU-MODE
+               when 2
+                   if LINE-CYCLE-COUNT >= 80
+                       move 3 to PPU-MODE
+                       call "BG_RENDER_LINE" using by value CUR-LY
+                       call "SPRITE_RENDER_LINE" using by value
+                            CUR-LY
+                   else
+                       move 0 to KEEP-ADVANCING
+                   end-if
+               when 3
+                   if LINE-CYCLE-COUNT >= 252
+                       move 0 to PPU-MODE
+                       perform UPDATE-STAT
+                   else
+                       move 0 to KEEP-ADVANCING
+                   end-if
+               when 0
+                   if LINE-CYCLE-COUNT >= 456
+                       subtract 456 from LINE-CYCLE-COUNT
+                       perform ADVANCE-LY
+                       if CUR-LY > 143
+                           move 1 to PPU-MODE
+                           perform RAISE-VBLANK-INTERRUPT
+                       else
+                           move 2 to PPU-MODE
+                       end-if
+                       perform UPDATE-STAT
+                   else
+                       move 0 to KEEP-ADVANCING
+                   end-if
+               when 1
+                   if LINE-CYCLE-COUNT >= 456
+                       subtract 456 from LINE-CYCLE-COUNT
+                       perform ADVANCE-LY
+                       if CUR-LY > 153
+                           move 0 to CUR-LY
+                           move 2 to PPU-MODE
+                       end-if
+                       perform UPDATE-STAT
+                   else
+                       move 0 to KEEP-ADVANCING
+                   end-if
+           end-evaluate.
+
+       ADVANCE-LY.
+           add 1 to CUR-LY.
+           call "WRITE_BYTE" using by value CUR-LY, by value 65348.
+
+       UPDATE-STAT.
+           call "READ_BYTE" using by reference STAT-VAL, by value
+                65345.
+           call "READ_BYTE" using by reference LYC-VAL, by value
+                65349.
+           if CUR-LY = LYC-VAL
+               move 1 to COINCIDENCE
+           else
+               move 0 to COINCIDENCE
+           end-if.
+
+      *        > keep the caller's interrupt-enable bits (3-6), redo
+      *        > the mode bits (0-1) and the coincidence bit (2)
+           compute TEMP-DIV = STAT-VAL / 8.
+           compute STAT-VAL = TEMP-DIV * 8.
+           compute STAT-VAL = STAT-VAL + PPU-MODE + (COINCIDENCE * 4).
+           call "WRITE_BYTE" using by value STAT-VAL, by value
+                65345.
+
+           move 0 to STAT-INT-WANTED.
+           compute TEMP-DIV = STAT-VAL / 8.
+           if function mod(TEMP-DIV, 2) = 1 and PPU-MODE = 0
+               move 1 to STAT-INT-WANTED
+           end-if.
+           compute TEMP-DIV = STAT-VAL / 16.
+           if function mod(TEMP-DIV, 2) = 1 and PPU-MODE = 1
+               move 1 to STAT-INT-WANTED
+           end-if.
+           compute TEMP-DIV = STAT-VAL / 32.
+           if function mod(TEMP-DIV, 2) = 1 and PPU-MODE = 2
+               move 1 to STAT-INT-WANTED
+           end-if.
+           compute TEMP-DIV = STAT-VAL / 64.
+           if function mod(TEMP-DIV, 2) = 1 and COINCIDENCE = 1
+               move 1 to STAT-INT-WANTED
+           end-if.
+           if STAT-INT-WANTED = 1
+               call "READ_BYTE" using by reference IF-VAL, by value
+                    65295
+               compute TEMP-DIV = IF-VAL / 2
+               if function mod(TEMP-DIV, 2) = 0
+                   add 2 to IF-VAL
+               end-if
+               call "WRITE_BYTE" using by value IF-VAL, by value
+                    65295
+           end-if.
+
+       RAISE-VBLANK-INTERRUPT.
+           call "READ_BYTE" using by reference IF-VAL, by value
+                65295.
+           if function mod(IF-VAL, 2) = 0
+               add 1 to IF-VAL
+           end-if.
+           call "WRITE_BYTE" using by value IF-VAL, by value 65295.
+           add 1 to FRAME-COUNT.
+           call "FRAME_DUMP".
+           call "ASCII_PREVIEW".
+       end program PPU_STEP.
