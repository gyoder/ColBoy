@@ -0,0 +1,39 @@
+      *    ColBoy: The worlds best GameBoy Emulator
+      *    Written by Grace
+      *
+      *    OAM DMA transfer: a write to 0xFF46 gives the high byte of
+      *    a source page, and hardware copies 160 bytes from
+      *    <page>00-<page>9F straight into the sprite attribute table
+      *    at 0xFE00-0xFE9F. Real hardware takes 160 cycles to do this
+      *    and the CPU can only touch HRAM while it runs; this
+      *    emulator has no cycle-accurate bus contention yet, so the
+      *    copy completes immediately.
+       identification division.
+       program-id. OAM_DMA.
+       environment division.
+       data division.
+       working-storage section.
+
+      * ====== LOCAL =======
+           01 SRC-BASE binary-short unsigned value 0.
+           01 SRC-ADDR binary-short unsigned value 0.
+           01 DEST-ADDR binary-short unsigned value 0.
+           01 DMA-BYTE binary-char unsigned value 0.
+           01 DMA-I binary-short unsigned value 0.
+       linkage section.
+           01 PAGE-VAL binary-char unsigned.
+       procedure division using by value PAGE-VAL.
+       MAIN.
+           compute SRC-BASE = PAGE-VAL * 256.
+           move 0 to DMA-I.
+           perform DMA-COPY-BYTE until DMA-I > 159.
+
+       DMA-COPY-BYTE.
+           compute SRC-ADDR = SRC-BASE + DMA-I.
+           compute DEST-ADDR = 65024 + DMA-I.
+           call "READ_BYTE" using by reference DMA-BYTE,
+                by value SRC-ADDR.
+           call "WRITE_BYTE" using by value DMA-BYTE,
+                by value DEST-ADDR.
+           add 1 to DMA-I.
+       end program OAM_DMA.
