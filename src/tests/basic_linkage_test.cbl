@@ -0,0 +1,15 @@
+      *    ColBoy: The worlds best COBOL GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Simplest possible CALL linkage check for TEST_RUNNER: no
+      *    parameters at all, just proves a dynamically-called
+      *    subprogram is found and returns control cleanly.
+       identification division.
+       program-id. BASIC_LINKAGE_TEST.
+       environment division.
+       data division.
+       procedure division.
+       MAIN.
+           display "basic linkage OK - subprogram called and ",
+               "returned".
+       end program BASIC_LINKAGE_TEST.
