@@ -0,0 +1,78 @@
+      *    ColBoy: The worlds best COBOL GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Round-trips every register mnemonic GET_REGISTER/
+      *    SET_REGISTER know about (the 8-bit registers plus the
+      *    16-bit PC/SP/BC/DE/HL views) through a SET then an
+      *    immediate GET, and checks the value survives the trip -
+      *    a broader check than TEST_RUNNER's own single-register
+      *    'a' round trip just below it.
+       identification division.
+       program-id. VERIFY_REG.
+       environment division.
+       data division.
+       working-storage section.
+      * ====== LOCAL =======
+           01 REG-CASES.
+               05 filler pic x(2) value "a ".
+               05 filler pic 9(5) value 00011.
+               05 filler pic x(2) value "b ".
+               05 filler pic 9(5) value 00022.
+               05 filler pic x(2) value "c ".
+               05 filler pic 9(5) value 00033.
+               05 filler pic x(2) value "d ".
+               05 filler pic 9(5) value 00044.
+               05 filler pic x(2) value "e ".
+               05 filler pic 9(5) value 00055.
+               05 filler pic x(2) value "h ".
+               05 filler pic 9(5) value 00066.
+               05 filler pic x(2) value "l ".
+               05 filler pic 9(5) value 00077.
+               05 filler pic x(2) value "f ".
+               05 filler pic 9(5) value 00088.
+               05 filler pic x(2) value "pc".
+               05 filler pic 9(5) value 00300.
+               05 filler pic x(2) value "sp".
+               05 filler pic 9(5) value 00400.
+               05 filler pic x(2) value "bc".
+               05 filler pic 9(5) value 04386.
+               05 filler pic x(2) value "de".
+               05 filler pic 9(5) value 08721.
+               05 filler pic x(2) value "hl".
+               05 filler pic 9(5) value 13398.
+           01 REG-CASE-TABLE redefines REG-CASES.
+               05 REG-CASE occurs 13 times.
+                   10 RC-NAME pic x(2).
+                   10 RC-VAL pic 9(5).
+
+           01 CASE-I binary-short unsigned value 0.
+           01 CASE-COUNT binary-short unsigned value 13.
+           01 GOT-VAL binary-short unsigned value 0.
+           01 PASS-COUNT binary-short unsigned value 0.
+           01 FAIL-COUNT binary-short unsigned value 0.
+       procedure division.
+       MAIN.
+           display "==== REGISTER VERIFICATION ====".
+           perform RUN-CASE varying CASE-I from 1 by 1
+               until CASE-I > CASE-COUNT.
+           display "verify_reg: " PASS-COUNT " passed, "
+               FAIL-COUNT " failed".
+           go to ENDP.
+
+       RUN-CASE.
+           call "SET_REGISTER" using by value RC-VAL (CASE-I),
+      -         by reference RC-NAME (CASE-I).
+           move 0 to GOT-VAL.
+           call "GET_REGISTER" using by reference GOT-VAL,
+      -         by reference RC-NAME (CASE-I).
+           if GOT-VAL = RC-VAL (CASE-I)
+               display "PASS: " RC-NAME (CASE-I)
+               add 1 to PASS-COUNT
+           else
+               display "FAIL: " RC-NAME (CASE-I) " got " GOT-VAL
+                   " want " RC-VAL (CASE-I)
+               add 1 to FAIL-COUNT
+           end-if.
+
+       ENDP.
+       end program VERIFY_REG.
