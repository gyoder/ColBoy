@@ -0,0 +1,18 @@
+      *    ColBoy: The worlds best COBOL GameBoy Emulator
+      *    Written by Grace
+      *
+      *    CALL linkage check for TEST_RUNNER: the caller passes
+      *    TEST-NUM by value, so changing it in here must NOT be
+      *    visible back in the caller once control returns.
+       identification division.
+       program-id. PASS_VALUE_TEST.
+       environment division.
+       data division.
+       linkage section.
+           01 TEST-NUM binary-char unsigned.
+       procedure division using by value TEST-NUM.
+       MAIN.
+           display "received by value: " TEST-NUM.
+           add 1 to TEST-NUM.
+           display "modified local copy to: " TEST-NUM.
+       end program PASS_VALUE_TEST.
