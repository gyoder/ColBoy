@@ -0,0 +1,366 @@
+      *    ColBoy: The worlds best COBOL GameBoy Emulator
+      *    Written by Grace
+      *
+      *    Table-driven regression suite for OPCODE_DISPATCH. Each row
+      *    is a known-good input register state plus the opcode (and,
+      *    for CB-prefixed or immediate-operand rows, the following
+      *    byte) and the expected resulting A/B/C/H/F. No external
+      *    test-vector corpus is available, so these cases were hand-
+      *    derived from the documented Z80/LR35902 flag rules the same
+      *    way a public single-step test vector would state them. This
+      *    is deliberately a representative sample - one or two rows
+      *    per instruction family OPCODE_DISPATCH handles so far
+      *    (LD r,r' / ALU r / ALU n / INC / DEC / CB BIT) - rather
+      *    than a literal row for every one of OPCODE_DISPATCH's
+      *    several hundred main and CB-prefixed opcodes, since most
+      *    opcodes in a family share the exact same handler code and
+      *    only differ in which register they touch. Jumps, calls,
+      *    stack ops, and the remaining LD forms aren't covered yet.
+      *    Extend REGRESSION-CASES when a new instruction family gets
+      *    a handler, or when fixing a bug in an existing family's
+      *    handler (see the ADD A,n row, added to cover the immediate-
+      *    operand read-then-advance fetch specifically).
+       identification division.
+       program-id. OPCODE_REGRESSION.
+       environment division.
+       data division.
+       working-storage section.
+           copy registers.
+           copy memory.
+
+      * ====== LOCAL =======
+      *    > NAME, OPCODE, HAS-EXTRA-BYTE/EXTRA-BYTE (the byte at
+      *    > PC+1, whether that's a CB sub-opcode or an immediate
+      *    > operand), initial A/B/C/H/F, expected A/B/C/H/F
+           01 REGRESSION-CASES.
+               05 filler.
+                   10 filler pic x(20) value "NOP".
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(1) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 10.
+                   10 filler pic 9(3) value 20.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 10.
+                   10 filler pic 9(3) value 20.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+               05 filler.
+                   10 filler pic x(20) value "LD B,C".
+                   10 filler pic 9(3) value 65.
+                   10 filler pic 9(1) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 1.
+                   10 filler pic 9(3) value 99.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 99.
+                   10 filler pic 9(3) value 99.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+               05 filler.
+                   10 filler pic x(20) value "LD A,B".
+                   10 filler pic 9(3) value 120.
+                   10 filler pic 9(1) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 1.
+                   10 filler pic 9(3) value 42.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 42.
+                   10 filler pic 9(3) value 42.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+               05 filler.
+                   10 filler pic x(20) value "ADD A,B".
+                   10 filler pic 9(3) value 128.
+                   10 filler pic 9(1) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 10.
+                   10 filler pic 9(3) value 5.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 15.
+                   10 filler pic 9(3) value 5.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+               05 filler.
+                   10 filler pic x(20) value "ADD A,B carry".
+                   10 filler pic 9(3) value 128.
+                   10 filler pic 9(1) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 250.
+                   10 filler pic 9(3) value 10.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 4.
+                   10 filler pic 9(3) value 10.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 48.
+               05 filler.
+                   10 filler pic x(20) value "SUB B".
+                   10 filler pic 9(3) value 144.
+                   10 filler pic 9(1) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 10.
+                   10 filler pic 9(3) value 3.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 7.
+                   10 filler pic 9(3) value 3.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 64.
+               05 filler.
+                   10 filler pic x(20) value "SUB B borrow".
+                   10 filler pic 9(3) value 144.
+                   10 filler pic 9(1) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 3.
+                   10 filler pic 9(3) value 10.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 249.
+                   10 filler pic 9(3) value 10.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 112.
+               05 filler.
+                   10 filler pic x(20) value "AND B".
+                   10 filler pic 9(3) value 160.
+                   10 filler pic 9(1) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 240.
+                   10 filler pic 9(3) value 15.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 15.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 160.
+               05 filler.
+                   10 filler pic x(20) value "OR B".
+                   10 filler pic 9(3) value 176.
+                   10 filler pic 9(1) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 5.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 5.
+                   10 filler pic 9(3) value 5.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+               05 filler.
+                   10 filler pic x(20) value "XOR A".
+                   10 filler pic 9(3) value 175.
+                   10 filler pic 9(1) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 77.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 128.
+               05 filler.
+                   10 filler pic x(20) value "CP B equal".
+                   10 filler pic 9(3) value 184.
+                   10 filler pic 9(1) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 5.
+                   10 filler pic 9(3) value 5.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 5.
+                   10 filler pic 9(3) value 5.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 192.
+               05 filler.
+                   10 filler pic x(20) value "INC B".
+                   10 filler pic 9(3) value 4.
+                   10 filler pic 9(1) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 5.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 6.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+               05 filler.
+                   10 filler pic x(20) value "INC B half-carry".
+                   10 filler pic 9(3) value 4.
+                   10 filler pic 9(1) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 15.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 16.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 32.
+               05 filler.
+                   10 filler pic x(20) value "DEC B to zero".
+                   10 filler pic 9(3) value 5.
+                   10 filler pic 9(1) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 1.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 192.
+               05 filler.
+                   10 filler pic x(20) value "BIT 7,H set".
+                   10 filler pic 9(3) value 203.
+                   10 filler pic 9(1) value 1.
+                   10 filler pic 9(3) value 124.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 128.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 128.
+                   10 filler pic 9(3) value 32.
+               05 filler.
+      *            > 0xC6 ADD A,n - immediate-operand ALU form, kept
+      *            > distinct from "ADD A,B" above so the read-then-
+      *            > advance operand fetch stays under regression
+                   10 filler pic x(20) value "ADD A,n".
+                   10 filler pic 9(3) value 198.
+                   10 filler pic 9(1) value 1.
+                   10 filler pic 9(3) value 5.
+                   10 filler pic 9(3) value 10.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 15.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+                   10 filler pic 9(3) value 0.
+
+           01 REGRESSION-TABLE redefines REGRESSION-CASES.
+               05 REGRESSION-CASE occurs 16 times.
+                   10 RC-NAME pic x(20).
+                   10 RC-OPCODE pic 9(3).
+                   10 RC-HAS-EXTRA-BYTE pic 9(1).
+                   10 RC-EXTRA-BYTE pic 9(3).
+                   10 RC-IN-A pic 9(3).
+                   10 RC-IN-B pic 9(3).
+                   10 RC-IN-C pic 9(3).
+                   10 RC-IN-H pic 9(3).
+                   10 RC-IN-F pic 9(3).
+                   10 RC-EXP-A pic 9(3).
+                   10 RC-EXP-B pic 9(3).
+                   10 RC-EXP-C pic 9(3).
+                   10 RC-EXP-H pic 9(3).
+                   10 RC-EXP-F pic 9(3).
+
+           01 CASE-I binary-short unsigned value 0.
+           01 CASE-COUNT binary-short unsigned value 16.
+           01 START-PC binary-short unsigned value 300.
+           01 OPCODE-BYTE binary-char unsigned value 0.
+           01 CASE-CYCLES binary-short unsigned value 0.
+           01 PASS-COUNT binary-short unsigned value 0.
+           01 FAIL-COUNT binary-short unsigned value 0.
+           01 CASE-OK binary-char unsigned value 0.
+               88 CASE-PASSED value 1.
+       procedure division.
+       MAIN.
+           display "==== OPCODE REGRESSION SUITE ====".
+           perform RUN-CASE varying CASE-I from 1 by 1
+               until CASE-I > CASE-COUNT.
+           display " ".
+           display "regression: " PASS-COUNT " passed, "
+               FAIL-COUNT " failed".
+           go to ENDP.
+
+       RUN-CASE.
+           call "CPU-RESET".
+           move START-PC to R-PC.
+           move RC-IN-A (CASE-I) to R-A.
+           move RC-IN-B (CASE-I) to R-B.
+           move RC-IN-C (CASE-I) to R-C.
+           move RC-IN-H (CASE-I) to R-H.
+           move RC-IN-F (CASE-I) to R-F.
+
+           move RC-OPCODE (CASE-I) to OPCODE-BYTE.
+           call "WRITE_BYTE" using by value OPCODE-BYTE,
+               by value START-PC.
+           if RC-HAS-EXTRA-BYTE (CASE-I) = 1
+               call "WRITE_BYTE" using by value RC-EXTRA-BYTE (CASE-I),
+                   by value 301
+           end-if.
+
+           call "OPCODE_DISPATCH" using by value RC-OPCODE (CASE-I),
+               by reference CASE-CYCLES.
+
+           move 1 to CASE-OK.
+           if not R-A = RC-EXP-A (CASE-I)
+               move 0 to CASE-OK
+           end-if.
+           if not R-B = RC-EXP-B (CASE-I)
+               move 0 to CASE-OK
+           end-if.
+           if not R-C = RC-EXP-C (CASE-I)
+               move 0 to CASE-OK
+           end-if.
+           if not R-H = RC-EXP-H (CASE-I)
+               move 0 to CASE-OK
+           end-if.
+           if not R-F = RC-EXP-F (CASE-I)
+               move 0 to CASE-OK
+           end-if.
+
+           if CASE-PASSED
+               display "PASS: " RC-NAME (CASE-I)
+               add 1 to PASS-COUNT
+           else
+               display "FAIL: " RC-NAME (CASE-I)
+                   " got A=" R-A " B=" R-B " C=" R-C " H=" R-H
+                   " F=" R-F " want A=" RC-EXP-A (CASE-I)
+                   " B=" RC-EXP-B (CASE-I) " C=" RC-EXP-C (CASE-I)
+                   " H=" RC-EXP-H (CASE-I) " F=" RC-EXP-F (CASE-I)
+               add 1 to FAIL-COUNT
+           end-if.
+
+       ENDP.
+       end program OPCODE_REGRESSION.
