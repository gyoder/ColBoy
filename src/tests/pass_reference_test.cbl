@@ -0,0 +1,18 @@
+      *    ColBoy: The worlds best COBOL GameBoy Emulator
+      *    Written by Grace
+      *
+      *    CALL linkage check for TEST_RUNNER: the caller passes
+      *    TEST-NUM by reference, so changing it in here must be
+      *    visible back in the caller once control returns.
+       identification division.
+       program-id. PASS_REFERENCE_TEST.
+       environment division.
+       data division.
+       linkage section.
+           01 TEST-NUM binary-char unsigned.
+       procedure division using by reference TEST-NUM.
+       MAIN.
+           display "received by reference: " TEST-NUM.
+           add 1 to TEST-NUM.
+           display "modified caller's copy to: " TEST-NUM.
+       end program PASS_REFERENCE_TEST.
